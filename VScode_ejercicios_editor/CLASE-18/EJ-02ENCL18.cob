@@ -17,19 +17,36 @@
       *>--------------------------------------
 
 
+      *>--------------------------------------
+      *> VISITAS trae, por renglon, el dia y la cantidad de
+      *> visitantes que exporta el molinete cada noche
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-VISITAS ASSIGN TO "VISITAS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *>   HISTVISITAS archiva el total semanal de cada corrida para
+      *>   poder comparar contra la semana equivalente del anio anterior
+           SELECT ARCH-HISTVISITAS ASSIGN TO "HISTVISITAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HISTVIS.
       *>--------------------------------------
        DATA DIVISION.
       *>     FILES SECTION.
       *>     INPUT OUTPUT SECTION.
       *>--------------------------------------
-       
+       FILE SECTION.
+       FD  ARCH-VISITAS.
+           COPY VISITREG.
+
+       FD  ARCH-HISTVISITAS.
+           COPY HISTVIS.
 
       *>--------------------------------------
        WORKING-STORAGE SECTION.
       *> DECLARANDO DIAS DE FORMA NORMAL
 
        01 LUNES PIC 9(4).
-       01 MARTES PIC 9(4). 
+       01 MARTES PIC 9(4).
        01 MIERCOLES PIC 9(4).
        01 JUEVES PIC 9(4).
        01 VIERNES PIC 9(4).
@@ -39,30 +56,130 @@
       *> DECLARANDO ARRAY SIN DEFINIR
       *> ES UNA ESTRUCTURA QUE DENTRO TIENE EL OCCURS
        01 DIASSEMANA.
-           02 VISITAS PIC 9(4) OCCURS 7 TIMES. 
+           02 VISITAS PIC 9(4) OCCURS 7 TIMES.
+
+      *>   CONDICION FIN DE ARCHIVO VISITAS
+       01 WS-FIN-VISITAS PIC X VALUE "N".
+           88 WS-HAY-MAS-VISITAS VALUE "N".
+           88 WS-NO-HAY-MAS-VISITAS VALUE "S".
 
+      *>   indice de dia (1 LUNES ... 7 DOMINGO)
+       77 DIA PIC 9(2) VALUE ZERO.
+
+      *>   comparacion interanual contra la semana del anio pasado
+       01 WS-FS-HISTVIS PIC XX.
+           88 FS-HISTVIS-OK VALUE "00".
+           88 FS-HISTVIS-NO-EXISTE VALUE "35".
+       01 WS-FIN-HISTVIS PIC X VALUE "N".
+           88 WS-HAY-MAS-HISTVIS VALUE "N".
+           88 WS-NO-HAY-MAS-HISTVIS VALUE "S".
+       77 WS-FECHA-CORRIDA PIC 9(8) VALUE ZERO.
+       77 WS-TOTAL-SEMANA PIC 9(6) VALUE ZERO.
+       77 WS-TOTAL-SEMANA-ANT PIC 9(6) VALUE ZERO.
+       77 WS-DIAS-DESDE PIC S9(5).
+       77 WS-PORC-CAMBIO PIC S9(3)V99.
+       01 WS-HAY-DATO-ANT PIC X VALUE "N".
+           88 HAY-DATO-ANIO-ANTERIOR VALUE "S".
 
       *>--------------------------------------
 
        PROCEDURE DIVISION.
 
-           MOVE 200 TO LUNES.
-           MOVE 430 TO MARTES.
-           MOVE 136 TO MIERCOLES.
-           MOVE 525 TO JUEVES.
-           MOVE 380 TO VIERNES.
-           MOVE 1910 TO SABADO.
-           MOVE 2300 TO DOMINGO.
-
-           MOVE 200 TO VISITAS(1).
-           MOVE 430 TO VISITAS(2).
-           MOVE 136 TO VISITAS(3).
-           MOVE 525 TO VISITAS(4).
-           MOVE 380 TO VISITAS(5).
-           MOVE 1910 TO VISITAS(6).
-           MOVE 2300 TO VISITAS(7).
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+
+           PERFORM CARGAR-VISITAS.
 
            DISPLAY DIASSEMANA.
            DISPLAY VISITAS(1).
 
-           STOP RUN.
\ No newline at end of file
+           PERFORM VARYING DIA FROM 1 BY 1 UNTIL DIA > 7
+               ADD VISITAS(DIA) TO WS-TOTAL-SEMANA
+           END-PERFORM.
+
+           PERFORM BUSCAR-SEMANA-ANIO-ANTERIOR.
+           IF HAY-DATO-ANIO-ANTERIOR
+               DISPLAY "TOTAL SEMANA ACTUAL: " WS-TOTAL-SEMANA
+               DISPLAY "TOTAL MISMA SEMANA ANIO ANTERIOR: "
+                       WS-TOTAL-SEMANA-ANT
+               IF WS-TOTAL-SEMANA-ANT = ZERO
+                   DISPLAY "SIN BASE PARA CALCULAR VARIACION"
+               ELSE
+                   COMPUTE WS-PORC-CAMBIO ROUNDED =
+                       ((WS-TOTAL-SEMANA - WS-TOTAL-SEMANA-ANT) /
+                        WS-TOTAL-SEMANA-ANT) * 100
+                   DISPLAY "VARIACION INTERANUAL: " WS-PORC-CAMBIO "%"
+               END-IF
+           ELSE
+               DISPLAY "TOTAL SEMANA ACTUAL: " WS-TOTAL-SEMANA
+               DISPLAY "SIN DATOS DEL ANIO ANTERIOR PARA COMPARAR"
+           END-IF.
+
+           PERFORM GRABAR-HISTORICO-SEMANA.
+
+           STOP RUN.
+
+       BUSCAR-SEMANA-ANIO-ANTERIOR.
+      *>   busca, en el historico, un total archivado entre 358 y
+      *>   372 dias antes de hoy (la misma semana, un anio atras)
+           MOVE "N" TO WS-HAY-DATO-ANT.
+           MOVE "N" TO WS-FIN-HISTVIS.
+           OPEN INPUT ARCH-HISTVISITAS.
+           IF FS-HISTVIS-OK
+               PERFORM UNTIL WS-NO-HAY-MAS-HISTVIS
+                   READ ARCH-HISTVISITAS
+                       AT END
+                           SET WS-NO-HAY-MAS-HISTVIS TO TRUE
+                       NOT AT END
+                           COMPUTE WS-DIAS-DESDE =
+                               FUNCTION INTEGER-OF-DATE(
+                                   WS-FECHA-CORRIDA)
+                               - FUNCTION INTEGER-OF-DATE(HV-FECHA)
+                           IF WS-DIAS-DESDE >= 358
+                                   AND WS-DIAS-DESDE <= 372
+                               MOVE HV-TOTAL TO WS-TOTAL-SEMANA-ANT
+                               MOVE "S" TO WS-HAY-DATO-ANT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCH-HISTVISITAS
+           END-IF.
+
+       GRABAR-HISTORICO-SEMANA.
+           OPEN EXTEND ARCH-HISTVISITAS.
+           IF FS-HISTVIS-NO-EXISTE
+               OPEN OUTPUT ARCH-HISTVISITAS
+           END-IF.
+           MOVE ";" TO HV-SEP.
+           MOVE WS-FECHA-CORRIDA TO HV-FECHA.
+           MOVE WS-TOTAL-SEMANA TO HV-TOTAL.
+           WRITE REG-HISTVIS.
+           CLOSE ARCH-HISTVISITAS.
+
+       CARGAR-VISITAS.
+           OPEN INPUT ARCH-VISITAS.
+           PERFORM UNTIL WS-NO-HAY-MAS-VISITAS
+               READ ARCH-VISITAS
+                   AT END
+                       SET WS-NO-HAY-MAS-VISITAS TO TRUE
+                   NOT AT END
+                       ADD 1 TO DIA
+      *>               VISITAS SOLO LLEGA A 7 RENGLONES; LOS QUE
+      *>               SOBRAN SE DESCARTAN CON AVISO
+                       IF DIA > 7
+                           DISPLAY "ADVERTENCIA: SE IGNORA VISITA, "
+                               "YA HAY 7 DIAS CARGADOS"
+                       ELSE
+                           MOVE VIS-CANTIDAD TO VISITAS(DIA)
+                           EVALUATE DIA
+                               WHEN 1 MOVE VIS-CANTIDAD TO LUNES
+                               WHEN 2 MOVE VIS-CANTIDAD TO MARTES
+                               WHEN 3 MOVE VIS-CANTIDAD TO MIERCOLES
+                               WHEN 4 MOVE VIS-CANTIDAD TO JUEVES
+                               WHEN 5 MOVE VIS-CANTIDAD TO VIERNES
+                               WHEN 6 MOVE VIS-CANTIDAD TO SABADO
+                               WHEN 7 MOVE VIS-CANTIDAD TO DOMINGO
+                           END-EVALUATE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARCH-VISITAS.
