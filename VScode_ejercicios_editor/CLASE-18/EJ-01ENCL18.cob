@@ -17,12 +17,32 @@
       *>--------------------------------------
 
 
+      *>--------------------------------------
+      *> PAGOS trae un WS-FECHA-COBRO por renglon, de como llegan las
+      *> fechas de cobro desde el sistema que alimenta facturacion;
+      *> FECHASNORM deja la fecha normalizada (o el motivo de rechazo)
+      *> para que el lote completo se procese de una corrida
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-PAGOS ASSIGN TO "PAGOS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCH-FECHASNORM ASSIGN TO "FECHASNORM"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *>--------------------------------------
        DATA DIVISION.
       *>     FILES SECTION.
       *>     INPUT OUTPUT SECTION.
       *>--------------------------------------
-       
+       FILE SECTION.
+       FD  ARCH-PAGOS.
+       01  REG-PAGO.
+           03 PAGO-FECHA      PIC X(10).
+           03 FILLER          PIC X VALUE ";".
+      *>   A = AAAA/MM/DD (como venia siempre), D = DD/MM/AAAA
+           03 PAGO-FORMATO    PIC X.
+
+       FD  ARCH-FECHASNORM.
+           COPY FECHANRM.
 
       *>--------------------------------------
        WORKING-STORAGE SECTION.
@@ -49,6 +69,46 @@
 
        01 WS-FECHA-COBRO PIC X(10).
 
+      *>   validacion de formato/rango antes de cortar WS-FECHA-COBRO
+       01 WS-MES-COBRO PIC 99.
+       01 WS-DIA-COBRO PIC 99.
+       01 WS-ANIO-COBRO PIC 9(4).
+       01 WS-FECHA-VALIDA PIC X VALUE "S".
+           88 FECHA-VALIDA-OK VALUE "S".
+           88 FECHA-VALIDA-NOK VALUE "N".
+
+      *>   FN-FECHA-NORM SE ARMA SIEMPRE EN ESTE LAYOUT (AAAA/MM/DD) A
+      *>   PARTIR DE LO YA PARSEADO, ASI SALE IGUAL PARA "A" Y "D"
+       01 WS-FECHA-NORM-ARMADA.
+           03 WS-FNA-ANIO PIC 9(4).
+           03 FILLER      PIC X VALUE "/".
+           03 WS-FNA-MES  PIC 99.
+           03 FILLER      PIC X VALUE "/".
+           03 WS-FNA-DIA  PIC 99.
+
+      *>   antiguedad del pago: cuantos dias pasaron desde
+      *>   WS-FECHA-COBRO hasta la fecha de corrida
+       01 WS-FECHA-COBRO-NUM PIC 9(8).
+       01 WS-FECHA-HOY PIC 9(8) VALUE ZERO.
+       01 WS-DIAS-ATRASO PIC S9(5).
+
+      *>   CONDICION FIN DE ARCHIVO PAGOS
+       01 WS-FIN-PAGOS PIC X VALUE "N".
+           88 WS-HAY-MAS-PAGOS VALUE "N".
+           88 WS-NO-HAY-MAS-PAGOS VALUE "S".
+
+      *>   PAGO-FORMATO trae que layout usa el renglon de ARCH-PAGOS;
+      *>   cualquier valor que no sea "D" se trata como AAAA/MM/DD
+      *>   (el layout de siempre) para no romper los feeds existentes
+       01 WS-FORMATO-DIA-PRIMERO PIC X VALUE "N".
+           88 FORMATO-DIA-PRIMERO VALUE "S".
+           88 FORMATO-ANIO-PRIMERO VALUE "N".
+
+      *>   TABLA DE NOMBRES DE MES COMPARTIDA (VER COPYLIB MESES), PARA
+      *>   QUE FN-MES-NOMBRE SALGA CON EL MISMO CRITERIO QUE EL RESTO
+      *>   DE LOS PROGRAMAS QUE IMPRIMEN FECHAS
+           COPY MESES.
+
 
       *> CUANTAS PERSONAS ENTRAN A UN MUSEO
 
@@ -59,16 +119,106 @@
        PROCEDURE DIVISION.
       *>   todo lo que va en la procedura va a partir de la columna 12
            DISPLAY "usar columna 12".
-      *>   ACCEPT WS-FECHA-COBRO FROM SYSTEM.
-           ACCEPT WS-FECHA-COBRO.
-      *>     MOVE WS-FECHA-COBRO TO WS-FECHA.
-       
-      *>   NOSE COMO SE LLAMA EL CONCEPTO, PERO ASI SE FORMATEO SEGUN
-      *>   LA PARTE DEL TEXTO
-           MOVE WS-FECHA-COBRO(1:4) TO WS-ANIO.  
-           MOVE WS-FECHA-COBRO(6:2) TO WS-ANIO.   
-           MOVE WS-FECHA-COBRO(9:2) TO WS-ANIO.     
-
-           DISPLAY WS-FECHA.
-
-           STOP RUN.
\ No newline at end of file
+
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+
+           OPEN INPUT ARCH-PAGOS.
+           OPEN OUTPUT ARCH-FECHASNORM.
+           MOVE ";" TO FN-SEP1.
+           MOVE ";" TO FN-SEP2.
+           MOVE ";" TO FN-SEP3.
+           MOVE ";" TO FN-SEP4.
+           PERFORM UNTIL WS-NO-HAY-MAS-PAGOS
+               READ ARCH-PAGOS
+                   AT END
+                       SET WS-NO-HAY-MAS-PAGOS TO TRUE
+                   NOT AT END
+                       MOVE PAGO-FECHA TO WS-FECHA-COBRO
+                       IF PAGO-FORMATO = "D"
+                           SET FORMATO-DIA-PRIMERO TO TRUE
+                       ELSE
+                           SET FORMATO-ANIO-PRIMERO TO TRUE
+                       END-IF
+                       PERFORM PROCESAR-FECHA
+               END-READ
+           END-PERFORM.
+           CLOSE ARCH-PAGOS.
+           CLOSE ARCH-FECHASNORM.
+
+           STOP RUN.
+
+       PROCESAR-FECHA.
+      *>   VALIDAR FORMATO Y RANGO ANTES DE CORTAR LA FECHA; LAS
+      *>   POSICIONES DEPENDEN DE WS-FORMATO-DIA-PRIMERO
+           MOVE "S" TO WS-FECHA-VALIDA.
+           IF FORMATO-DIA-PRIMERO
+               IF WS-FECHA-COBRO(1:2) NOT NUMERIC
+                       OR WS-FECHA-COBRO(4:2) NOT NUMERIC
+                       OR WS-FECHA-COBRO(7:4) NOT NUMERIC
+                   MOVE "N" TO WS-FECHA-VALIDA
+               ELSE
+                   MOVE WS-FECHA-COBRO(4:2) TO WS-MES-COBRO
+                   MOVE WS-FECHA-COBRO(1:2) TO WS-DIA-COBRO
+                   MOVE WS-FECHA-COBRO(7:4) TO WS-ANIO-COBRO
+               END-IF
+           ELSE
+               IF WS-FECHA-COBRO(1:4) NOT NUMERIC
+                       OR WS-FECHA-COBRO(6:2) NOT NUMERIC
+                       OR WS-FECHA-COBRO(9:2) NOT NUMERIC
+                   MOVE "N" TO WS-FECHA-VALIDA
+               ELSE
+                   MOVE WS-FECHA-COBRO(6:2) TO WS-MES-COBRO
+                   MOVE WS-FECHA-COBRO(9:2) TO WS-DIA-COBRO
+                   MOVE WS-FECHA-COBRO(1:4) TO WS-ANIO-COBRO
+               END-IF
+           END-IF.
+
+           IF FECHA-VALIDA-OK
+               IF WS-MES-COBRO < 1 OR WS-MES-COBRO > 12
+                       OR WS-DIA-COBRO < 1 OR WS-DIA-COBRO > 31
+                   MOVE "N" TO WS-FECHA-VALIDA
+               END-IF
+           END-IF.
+
+           MOVE WS-FECHA-COBRO TO FN-FECHA-ORIGINAL.
+           IF FECHA-VALIDA-NOK
+               DISPLAY "FECHA INVALIDA: " WS-FECHA-COBRO
+               MOVE SPACES TO FN-FECHA-NORM
+               MOVE "INVALIDA" TO FN-ESTADO
+               MOVE ZERO TO FN-DIAS-ATRASO
+               MOVE SPACES TO FN-MES-NOMBRE
+           ELSE
+      *>       NOSE COMO SE LLAMA EL CONCEPTO, PERO ASI SE FORMATEO
+      *>       SEGUN LA PARTE DEL TEXTO
+               IF FORMATO-DIA-PRIMERO
+                   MOVE WS-FECHA-COBRO(7:4) TO WS-ANIO
+               ELSE
+                   MOVE WS-FECHA-COBRO(1:4) TO WS-ANIO
+               END-IF
+               MOVE WS-FECHA-COBRO(6:2) TO WS-ANIO
+               MOVE WS-FECHA-COBRO(9:2) TO WS-ANIO
+               DISPLAY WS-FECHA
+               MOVE WS-ANIO-COBRO TO WS-FNA-ANIO
+               MOVE WS-MES-COBRO TO WS-FNA-MES
+               MOVE WS-DIA-COBRO TO WS-FNA-DIA
+               MOVE WS-FECHA-NORM-ARMADA TO FN-FECHA-NORM
+               MOVE "OK" TO FN-ESTADO
+
+      *>       antiguedad del pago en dias, contra la fecha de corrida
+               COMPUTE WS-FECHA-COBRO-NUM =
+                   WS-ANIO-COBRO * 10000 + WS-MES-COBRO * 100 +
+                   WS-DIA-COBRO
+               COMPUTE WS-DIAS-ATRASO =
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY) -
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-COBRO-NUM)
+               DISPLAY "DIAS DESDE EL COBRO: " WS-DIAS-ATRASO
+               MOVE WS-DIAS-ATRASO TO FN-DIAS-ATRASO
+
+               MOVE WS-MES-COBRO TO MES-NUMERO
+               PERFORM OBTENER-NOMBRE-MES
+               MOVE MES-NOMBRE TO FN-MES-NOMBRE
+               DISPLAY "MES: " MES-NOMBRE
+           END-IF.
+           WRITE REG-FECHANORM.
+
+           COPY MESESPR.
