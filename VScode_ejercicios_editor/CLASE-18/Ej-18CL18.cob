@@ -21,9 +21,10 @@
       *> indicar los decimales.
 
 
-      *> NOTA: NO ENCONTRE LA FORMA DE PONER LOS PUNTOS Y LOS DECIMALES
-
-      *> CLASE 11 Y 12 HAY INFORMACION DE COMO PONER PUNTOS Y COMAS
+      *> NOTA (actualizada): el punto de miles y la coma decimal ya
+      *> quedaron resueltos con DECIMAL-POINT IS COMMA mas la imagen
+      *> $ZZZ.ZZZ.ZZ9,99 de EDICION - ver MILLONES mas abajo por el
+      *> ajuste que hizo falta para que los montos grandes salgan bien.
 
        
        IDENTIFICATION DIVISION.
@@ -37,12 +38,51 @@
            DECIMAL-POINT IS COMMA.
 
 
+      *>   PORCENTAJES trae, por renglon, la letra del participante y su
+      *>   porcentaje de participacion segun el convenio de sociedad
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-PORCENTAJES ASSIGN TO "PORCENTAJES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *>   ESTADOS lleva un renglon de estado de cuenta por participante
+           SELECT ARCH-ESTADOS ASSIGN TO "ESTADOS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *>   AUDITORIA acumula, corrida a corrida, el monto ingresado y
+      *>   los cinco importes resultantes (ver nota de WS-FS-AUDITORIA
+      *>   mas abajo sobre por que hace falta el FILE STATUS)
+           SELECT ARCH-AUDITORIA ASSIGN TO "AUDITORIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
+      *>   CONTROL deja constancia de esta corrida (operador, cantidad
+      *>   procesada, resultado) en el registro comun a los demas jobs
+      *>   batch del area (ver COPYLIB CONTROL)
+           SELECT ARCH-CONTROL ASSIGN TO "CONTROL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTROL.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  ARCH-PORCENTAJES.
+           COPY PORCENT.
+
+       FD  ARCH-ESTADOS.
+           COPY ESTADOPART.
+
+       FD  ARCH-AUDITORIA.
+           COPY AUDITDIS.
+
+       FD  ARCH-CONTROL.
+           COPY CONTROL.
 
       *>-----------------------------WORKING-STORAGE----------------------------
        WORKING-STORAGE SECTION.
-       01 MILLONES PIC 9(9)V9 VALUE 1000000.
+      *>   el monto se recibe en pesos, sin decimales (ACCEPT llena el
+      *>   campo caracter por caracter, asi que un V9 de mas corria el
+      *>   punto decimal un lugar y la distribucion salia con un cero
+      *>   de mas para montos que no llenaban las 9 posiciones enteras)
+       01 MILLONES PIC 9(9) VALUE 1000000.
        
       *> TABLA PORCENTAJES QUE OCURRE 5 VECES CON VALOR 99V9
       *>01  TABLA-PORCENTAJES.
@@ -60,17 +100,52 @@
        
       *>   TABLA PORCENTAJES QUE OCURRE 5 VECES CON VALOR 99V9
       *>   Uso decimal point, tengo que poner coma en los puntos
+      *>   Los valores ya no son fijos: los carga CARGAR-PORCENTAJES
+      *>   desde ARCH-PORCENTAJES, asi un cambio de convenio no pide
+      *>   recompilar el programa
        01  MONTOS-PORCENTAJES.
-           02 A PIC 99V9 VALUE 15,5.
-           02 B PIC 99V9 VALUE 10,5.
-           02 C PIC 99V9 VALUE 50,0.
-           02 D PIC 99V9 VALUE 14,0.
-           02 E PIC 99V9 VALUE 10,0.
-       
+           02 A PIC 99V9 VALUE ZERO.
+           02 B PIC 99V9 VALUE ZERO.
+           02 C PIC 99V9 VALUE ZERO.
+           02 D PIC 99V9 VALUE ZERO.
+           02 E PIC 99V9 VALUE ZERO.
+
        01  TABLA-PORCENTAJES REDEFINES MONTOS-PORCENTAJES.
            02 PORCENTAJES PIC 99V9 OCCURS 5 TIMES.
       *>   -------------------------------------------------------------
 
+      *>   LETRA DE CADA PARTICIPANTE, EN EL MISMO ORDEN QUE PORCENTAJES
+       01  TABLA-LETRAS.
+           02 LETRA-PARTICIPANTE PIC X(01) OCCURS 5 TIMES.
+
+      *>   CONDICION FIN DE ARCHIVO PORCENTAJES
+       01 FIN-PORCENTAJES PIC X VALUE "N".
+           88 HAY-MAS-PORCENTAJES VALUE "N".
+           88 NO-HAY-MAS-PORCENTAJES VALUE "S".
+
+      *>   suma de control: los 5 porcentajes cargados deben totalizar 100
+       01 TOTAL-PORCENTAJES PIC S999V9 VALUE ZERO.
+
+      *>   ESTADO DE ARCH-AUDITORIA, PARA ABRIRLO EN OUTPUT LA PRIMERA
+      *>   VEZ QUE CORRE (EXTEND FALLA SI EL ARCHIVO TODAVIA NO EXISTE)
+       01 WS-FS-AUDITORIA PIC XX.
+           88 FS-AUDITORIA-OK VALUE "00".
+           88 FS-AUDITORIA-NO-EXISTE VALUE "35".
+
+      *>   ESTADO DE ARCH-CONTROL, PARA ABRIRLO EN OUTPUT LA PRIMERA
+      *>   VEZ QUE CORRE (EXTEND FALLA SI EL ARCHIVO TODAVIA NO EXISTE)
+       01 WS-FS-CONTROL PIC XX.
+           88 FS-CONTROL-OK VALUE "00".
+           88 FS-CONTROL-NO-EXISTE VALUE "35".
+
+      *>   FECHA DE LA CORRIDA, PARA EL RENGLON DE AUDITORIA
+       77 WS-FECHA-CORRIDA PIC 9(8) VALUE ZERO.
+
+      *>   TABLA DE NOMBRES DE MES COMPARTIDA (VER COPYLIB MESES), PARA
+      *>   QUE EL ENCABEZADO Y EL COMPROBANTE DE CADA PARTICIPANTE
+      *>   MUESTREN EL MES DE LA CORRIDA EN ESPANOL
+           COPY MESES.
+
       *> TABLA CON EL VALOR DE CADA UNO TOMANDO EN CUENTO EL MONTO MILLONES
       *> VARIABLE DE EDICION
        01  MONTOS-FINALES.
@@ -92,6 +167,14 @@
        
       *>---------------------------PROCEDURE----------------------------
        PROCEDURE DIVISION.
+           PERFORM CARGAR-PORCENTAJES.
+           PERFORM VALIDAR-PORCENTAJES.
+
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-CORRIDA(5:2) TO MES-NUMERO.
+           PERFORM OBTENER-NOMBRE-MES.
+           DISPLAY "DISTRIBUCION DEL MES DE " MES-NOMBRE.
+
            DISPLAY MONTOS-PORCENTAJES.
            DISPLAY MONTOS-PORCENTAJES.
 
@@ -104,25 +187,44 @@
            ACCEPT MILLONES
            DISPLAY "          "
 
+           OPEN OUTPUT ARCH-ESTADOS.
+           MOVE " - " TO EST-SEP1.
+           MOVE "% =" TO EST-SEP2.
+           MOVE " - " TO EST-SEP3.
+
       *>   RECORRE 5 VECES PARA REPRESENTAR LOS 5 PORCENTAJES
            PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
-      
-      *>   GUARDO EL MONTO SEGUN EL PORCENTAJE EN CADA RESULTADO 
-                  COMPUTE RESUL = MILLONES * PORCENTAJES(INDICE) / 100 
+
+      *>   GUARDO EL MONTO SEGUN EL PORCENTAJE EN CADA RESULTADO
+                  COMPUTE RESUL = MILLONES * PORCENTAJES(INDICE) / 100
                   MOVE RESUL TO MONTOS(INDICE)
 
                   MOVE MONTOS(INDICE) TO EDICION
-      *>   MUESTRO RESULTADO, ME FALTO EL TEMA DE LOS PUNTOS 
-      *>   Y LAS COMAS, ESPERO RESPUESTA DE ESO EN CLASE
+      *>   MUESTRO RESULTADO, Y ADEMAS GRABO EL ESTADO DE CUENTA
+      *>   DEL PARTICIPANTE PARA QUE LO RECIBA POR SEPARADO
 
                   DISPLAY  MONTOS(INDICE)
                   DISPLAY  PORCENTAJES(INDICE)
                   DISPLAY  EDICION
+
+                  MOVE LETRA-PARTICIPANTE(INDICE) TO EST-PARTICIPANTE
+                  MOVE PORCENTAJES(INDICE) TO EST-PORCENTAJE
+                  MOVE MONTOS(INDICE) TO EST-IMPORTE
+                  MOVE MES-NOMBRE TO EST-MES
+                  WRITE REG-ESTADO
           
       *>   FIN BUCLE
-           END-PERFORM
+           END-PERFORM.
+
+           CLOSE ARCH-ESTADOS.
+
+           PERFORM GRABAR-AUDITORIA.
+
+           MOVE "CL-18-EJ-18" TO CTL-JOB.
+           MOVE 5 TO CTL-CANT-REG.
+           MOVE "OK" TO CTL-ESTADO.
+           PERFORM GRABAR-CONTROL.
 
-           
       *>   DETALLE ESTETICO FINAL
            DISPLAY "          "
            DISPLAY "---------------------------------------------------"
@@ -133,5 +235,72 @@
 
        *>  TERMINA PROGRAMA
            STOP RUN.
-       
+
+      *>   CARGA LOS PORCENTAJES DESDE EL CONVENIO DE SOCIEDAD
+       CARGAR-PORCENTAJES.
+           OPEN INPUT ARCH-PORCENTAJES.
+           MOVE ZERO TO INDICE.
+           PERFORM UNTIL NO-HAY-MAS-PORCENTAJES
+               READ ARCH-PORCENTAJES
+                   AT END
+                       SET NO-HAY-MAS-PORCENTAJES TO TRUE
+                   NOT AT END
+      *>               PORCENTAJES Y LETRA-PARTICIPANTE SOLO TIENEN
+      *>               5 LUGARES; UN SEXTO RENGLON SE DESCARTA EN
+      *>               VEZ DE ESCRIBIR FUERA DE LA TABLA
+                       IF INDICE >= 5
+                           DISPLAY "ADVERTENCIA: SE IGNORA RENGLON "
+                               "DE PORCENTAJES, YA HAY 5 CARGADOS"
+                       ELSE
+                           ADD 1 TO INDICE
+                           MOVE PORC-VALOR TO PORCENTAJES(INDICE)
+                           MOVE PORC-PARTICIPANTE TO
+                                   LETRA-PARTICIPANTE(INDICE)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARCH-PORCENTAJES.
+
+      *>   RECHAZA LA CORRIDA SI LOS PORCENTAJES NO SUMAN 100
+       VALIDAR-PORCENTAJES.
+           MOVE ZERO TO TOTAL-PORCENTAJES.
+           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
+               ADD PORCENTAJES(INDICE) TO TOTAL-PORCENTAJES
+           END-PERFORM.
+           IF TOTAL-PORCENTAJES NOT = 100,0
+               DISPLAY "ERROR: LOS PORCENTAJES NO SUMAN 100"
+               DISPLAY "TOTAL CARGADO: " TOTAL-PORCENTAJES
+               MOVE "CL-18-EJ-18" TO CTL-JOB
+               MOVE ZERO TO CTL-CANT-REG
+               MOVE "RECHAZADO" TO CTL-ESTADO
+               PERFORM GRABAR-CONTROL
+               STOP RUN
+           END-IF.
+
+      *>   DEJA CONSTANCIA DE LA CORRIDA EN ARCH-AUDITORIA, PARA PODER
+      *>   RECONSTRUIR QUE SE DISTRIBUYO Y CUANDO SI HAY UN RECLAMO
+       GRABAR-AUDITORIA.
+           OPEN EXTEND ARCH-AUDITORIA.
+           IF FS-AUDITORIA-NO-EXISTE
+               OPEN OUTPUT ARCH-AUDITORIA
+           END-IF.
+           MOVE ";" TO AUD-SEP0.
+           MOVE ";" TO AUD-SEP1.
+           MOVE ";" TO AUD-SEP2.
+           MOVE ";" TO AUD-SEP3.
+           MOVE ";" TO AUD-SEP4.
+           MOVE ";" TO AUD-SEP5.
+           MOVE WS-FECHA-CORRIDA TO AUD-FECHA.
+           MOVE MILLONES TO AUD-MONTO.
+           MOVE MONTOS(1) TO AUD-MONTO-A.
+           MOVE MONTOS(2) TO AUD-MONTO-B.
+           MOVE MONTOS(3) TO AUD-MONTO-C.
+           MOVE MONTOS(4) TO AUD-MONTO-D.
+           MOVE MONTOS(5) TO AUD-MONTO-E.
+           WRITE REG-AUDITORIA.
+           CLOSE ARCH-AUDITORIA.
+
+           COPY MESESPR.
+           COPY CTLPR.
+
 
