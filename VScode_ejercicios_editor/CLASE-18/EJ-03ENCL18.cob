@@ -17,12 +17,37 @@
       *>--------------------------------------
 
 
+      *>--------------------------------------
+      *> VISITASANIO trae, por renglon, el mes y la cantidad de
+      *> visitantes de cada dia del calendario anual; reemplaza la
+      *> carga semanal fija de VISITAS para poder resumir mes a mes
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-VISITASANIO ASSIGN TO "VISITASANIO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *>   HISTVISANIO archiva el total de cada corrida anual, para
+      *>   poder compararla contra la corrida del anio anterior
+           SELECT ARCH-HISTVISANIO ASSIGN TO "HISTVISANIO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HISTVIS.
+      *>   PRECIOS trae el tarifario (adulto/menor/socio) para poder
+      *>   estimar la recaudacion diaria, no solo la cantidad de gente
+           SELECT ARCH-PRECIOS ASSIGN TO "PRECIOS"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *>--------------------------------------
        DATA DIVISION.
       *>     FILES SECTION.
       *>     INPUT OUTPUT SECTION.
       *>--------------------------------------
-       
+       FILE SECTION.
+       FD  ARCH-VISITASANIO.
+           COPY VISITANIO.
+
+       FD  ARCH-HISTVISANIO.
+           COPY HISTVIS.
+
+       FD  ARCH-PRECIOS.
+           COPY PRECIOS.
 
       *>-----------------------WORKING-STORAGE-------------------------
        WORKING-STORAGE SECTION.
@@ -45,28 +70,284 @@
            02 LOS-DIAS PIC X(10) OCCURS 7 TIMES.
 
       *>----------------------------------------------------------------
-       01  CANT-VISITANTES.
-           02 FILLER PIC 9999 VALUE 200.
-           02 FILLER PIC 9999 VALUE 430.
-           02 FILLER PIC 9999 VALUE 136.
-           02 FILLER PIC 9999 VALUE 525.
-           02 FILLER PIC 9999 VALUE 380.
-           02 FILLER PIC 9999 VALUE 1910.
-           02 FILLER PIC 9999 VALUE 2300.
-       01  TABLA-CANT-VISITANTES REDEFINES CANT-VISITANTES.
-           02 VISITAS PIC 9999 OCCURS 5 TIMES.
+      *>   ya no son literales fijos ni una semana fija: se cargan de
+      *>   ARCH-VISITASANIO, asi que la tabla acompana el calendario
+      *>   completo (hasta 366 dias por si el anio es bisiesto)
+       77 WS-CANT-DIAS PIC 9(3) VALUE ZERO.
+       01  TABLA-VISITAS-ANIO.
+           02 VA-ENTRY OCCURS 1 TO 366 TIMES DEPENDING ON
+                     WS-CANT-DIAS.
+               03 TV-MES        PIC 99.
+               03 TV-CANTIDAD   PIC 9(4).
+
+      *>   totales acumulados mes a mes (ENERO=1 .. DICIEMBRE=12)
+       01  TOTALES-POR-MES.
+           02 TOTAL-MES PIC 9(7) OCCURS 12 TIMES.
+       77 IX-MES PIC 99.
+
+      *>   ABREVIATURAS DE MES COMPARTIDAS (VER COPYLIB MESES), PARA EL
+      *>   ENCABEZADO DE LA LISTA DE TOTALES MENSUALES
+           COPY MESES.
       *>--------------------------------------
-       
+
        *> INDICE TABLA
-       77 DIA PIC 9(2).
+       77 DIA PIC 9(3).
+
+      *>   CONDICION FIN DE ARCHIVO VISITASANIO
+       01 WS-FIN-VISITAS PIC X VALUE "N".
+           88 WS-HAY-MAS-VISITAS VALUE "N".
+           88 WS-NO-HAY-MAS-VISITAS VALUE "S".
+
+      *>   totales y promedio del periodo cargado (ya no una
+      *>   semana fija, sino los WS-CANT-DIAS que trajo el archivo)
+       77 WS-TOTAL-PERIODO PIC 9(7) VALUE ZERO.
+       77 WS-PROMEDIO-DIA PIC 9(5)V99 VALUE ZERO.
+
+      *>   dia con mas y con menos visitas del periodo
+       77 WS-IND-PICO PIC 9(3) VALUE 1.
+       77 WS-IND-VALLE PIC 9(3) VALUE 1.
+
+      *>   nombre del dia de la semana (ciclo de a 7) para un indice
+      *>   de dia-del-anio cualquiera
+       77 WS-DIA-CALC PIC 9(3).
+       77 WS-DIA-SEMANA-IX PIC 9.
+       77 WS-DIA-SEMANA-COC PIC 9(3).
+
+      *>   comparacion interanual contra la corrida del anio pasado
+       01 WS-FS-HISTVIS PIC XX.
+           88 FS-HISTVIS-OK VALUE "00".
+           88 FS-HISTVIS-NO-EXISTE VALUE "35".
+       01 WS-FIN-HISTVIS PIC X VALUE "N".
+           88 WS-HAY-MAS-HISTVIS VALUE "N".
+           88 WS-NO-HAY-MAS-HISTVIS VALUE "S".
+       77 WS-FECHA-CORRIDA PIC 9(8) VALUE ZERO.
+       77 WS-TOTAL-PERIODO-ANT PIC 9(7) VALUE ZERO.
+       77 WS-DIAS-DESDE PIC S9(5).
+       77 WS-PORC-CAMBIO PIC S9(3)V99.
+       01 WS-HAY-DATO-ANT PIC X VALUE "N".
+           88 HAY-DATO-ANIO-ANTERIOR VALUE "S".
+
+      *>   tarifario para la estimacion de recaudacion
+       77 WS-CANT-PRECIOS PIC 99 VALUE ZERO.
+       01 TABLA-PRECIOS.
+           02 PRECIO-ENTRY OCCURS 1 TO 5 TIMES DEPENDING ON
+                     WS-CANT-PRECIOS.
+               03 TP-TIPO       PIC X(10).
+               03 TP-VALOR      PIC 9(4)V99.
+               03 TP-PORC-MIX   PIC 9(3)V99.
+       77 IX-PRECIO PIC 9 VALUE ZERO.
+       01 WS-FIN-PRECIOS PIC X VALUE "N".
+           88 WS-HAY-MAS-PRECIOS VALUE "N".
+           88 WS-NO-HAY-MAS-PRECIOS VALUE "S".
+
+      *>   precio promedio ponderado por el mix de categorias, y la
+      *>   recaudacion estimada del dia / del periodo
+       77 WS-PRECIO-PROMEDIO PIC 9(4)V99 VALUE ZERO.
+       77 WS-INGRESO-DIA PIC 9(7)V99 VALUE ZERO.
+       77 WS-INGRESO-TOTAL PIC 9(9)V99 VALUE ZERO.
 
       *>-------------------PROCEDURE-------------------
        PROCEDURE DIVISION.
 
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+
+           PERFORM CARGAR-VISITAS.
+           PERFORM CARGAR-PRECIOS.
+           PERFORM CALCULAR-PRECIO-PROMEDIO.
+
       *>   RECORRER EL BUCLE
-           PERFORM VARYING DIA FROM 1 BY 1 UNTIL DIA > 7
+           MOVE ZERO TO WS-INGRESO-TOTAL.
+           PERFORM VARYING DIA FROM 1 BY 1 UNTIL DIA > WS-CANT-DIAS
+               MOVE DIA TO WS-DIA-CALC
+               PERFORM CALC-DIA-SEMANA
+               COMPUTE WS-INGRESO-DIA =
+                       TV-CANTIDAD(DIA) * WS-PRECIO-PROMEDIO
+               ADD WS-INGRESO-DIA TO WS-INGRESO-TOTAL
+               DISPLAY LOS-DIAS(WS-DIA-SEMANA-IX) " "
+                       TV-CANTIDAD(DIA) " RECAUDACION EST. "
+                       WS-INGRESO-DIA
+           END-PERFORM.
+
+           PERFORM CALCULAR-TOTALES.
+           PERFORM CALCULAR-TOTALES-MES.
+
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "TOTAL DE VISITAS EN EL PERIODO: " WS-TOTAL-PERIODO.
+           DISPLAY "PROMEDIO DE VISITAS POR DIA: " WS-PROMEDIO-DIA.
+           MOVE WS-IND-PICO TO WS-DIA-CALC.
+           PERFORM CALC-DIA-SEMANA.
+           DISPLAY "DIA CON MAS VISITAS: " LOS-DIAS(WS-DIA-SEMANA-IX)
+                   " (" TV-CANTIDAD(WS-IND-PICO) ")".
+           MOVE WS-IND-VALLE TO WS-DIA-CALC.
+           PERFORM CALC-DIA-SEMANA.
+           DISPLAY "DIA CON MENOS VISITAS: " LOS-DIAS(WS-DIA-SEMANA-IX)
+                   " (" TV-CANTIDAD(WS-IND-VALLE) ")".
+
+           DISPLAY "-------------------------------------------------".
+           PERFORM VARYING IX-MES FROM 1 BY 1 UNTIL IX-MES > 12
+               DISPLAY "TOTAL " MES-ABREV(IX-MES) ": " TOTAL-MES(IX-MES)
+           END-PERFORM.
+
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "RECAUDACION ESTIMADA DEL PERIODO: "
+                   WS-INGRESO-TOTAL.
+
+           PERFORM BUSCAR-ANIO-ANTERIOR.
+           DISPLAY "-------------------------------------------------".
+           IF HAY-DATO-ANIO-ANTERIOR
+               DISPLAY "TOTAL ANIO ANTERIOR: " WS-TOTAL-PERIODO-ANT
+               IF WS-TOTAL-PERIODO-ANT = ZERO
+                   DISPLAY "SIN BASE PARA CALCULAR VARIACION"
+               ELSE
+                   COMPUTE WS-PORC-CAMBIO ROUNDED =
+                       ((WS-TOTAL-PERIODO - WS-TOTAL-PERIODO-ANT) /
+                        WS-TOTAL-PERIODO-ANT) * 100
+                   DISPLAY "VARIACION INTERANUAL: " WS-PORC-CAMBIO "%"
+               END-IF
+           ELSE
+               DISPLAY "SIN DATOS DEL ANIO ANTERIOR PARA COMPARAR"
+           END-IF.
+
+           PERFORM GRABAR-HISTORICO-ANIO.
+
+           STOP RUN.
+
+      *>   busca, en el historico, la corrida archivada entre 300 y
+      *>   430 dias antes de hoy (la corrida anual anterior)
+       BUSCAR-ANIO-ANTERIOR.
+           MOVE "N" TO WS-HAY-DATO-ANT.
+           MOVE "N" TO WS-FIN-HISTVIS.
+           OPEN INPUT ARCH-HISTVISANIO.
+           IF FS-HISTVIS-OK
+               PERFORM UNTIL WS-NO-HAY-MAS-HISTVIS
+                   READ ARCH-HISTVISANIO
+                       AT END
+                           SET WS-NO-HAY-MAS-HISTVIS TO TRUE
+                       NOT AT END
+                           COMPUTE WS-DIAS-DESDE =
+                               FUNCTION INTEGER-OF-DATE(
+                                   WS-FECHA-CORRIDA)
+                               - FUNCTION INTEGER-OF-DATE(HV-FECHA)
+                           IF WS-DIAS-DESDE >= 300
+                                   AND WS-DIAS-DESDE <= 430
+                               MOVE HV-TOTAL TO WS-TOTAL-PERIODO-ANT
+                               MOVE "S" TO WS-HAY-DATO-ANT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCH-HISTVISANIO
+           END-IF.
+
+       GRABAR-HISTORICO-ANIO.
+           OPEN EXTEND ARCH-HISTVISANIO.
+           IF FS-HISTVIS-NO-EXISTE
+               OPEN OUTPUT ARCH-HISTVISANIO
+           END-IF.
+           MOVE ";" TO HV-SEP.
+           MOVE WS-FECHA-CORRIDA TO HV-FECHA.
+           MOVE WS-TOTAL-PERIODO TO HV-TOTAL.
+           WRITE REG-HISTVIS.
+           CLOSE ARCH-HISTVISANIO.
+
+      *>   WS-DIA-CALC es el numero de dia dentro del periodo cargado
+      *>   (1, 2, 3...); esto lo traduce al indice 1-7 de LOS-DIAS
+      *>   ciclando de a semanas completas
+       CALC-DIA-SEMANA.
+           DIVIDE WS-DIA-CALC BY 7 GIVING WS-DIA-SEMANA-COC
+                   REMAINDER WS-DIA-SEMANA-IX.
+           IF WS-DIA-SEMANA-IX = ZERO
+               MOVE 7 TO WS-DIA-SEMANA-IX
+           END-IF.
+
+       CALCULAR-TOTALES.
+           MOVE ZERO TO WS-TOTAL-PERIODO.
+           MOVE 1 TO WS-IND-PICO.
+           MOVE 1 TO WS-IND-VALLE.
+           PERFORM VARYING DIA FROM 1 BY 1 UNTIL DIA > WS-CANT-DIAS
+               ADD TV-CANTIDAD(DIA) TO WS-TOTAL-PERIODO
+               IF TV-CANTIDAD(DIA) > TV-CANTIDAD(WS-IND-PICO)
+                   MOVE DIA TO WS-IND-PICO
+               END-IF
+               IF TV-CANTIDAD(DIA) < TV-CANTIDAD(WS-IND-VALLE)
+                   MOVE DIA TO WS-IND-VALLE
+               END-IF
+           END-PERFORM.
+           IF WS-CANT-DIAS > ZERO
+               COMPUTE WS-PROMEDIO-DIA =
+                       WS-TOTAL-PERIODO / WS-CANT-DIAS
+           ELSE
+               MOVE ZERO TO WS-PROMEDIO-DIA
+           END-IF.
+
+       CALCULAR-TOTALES-MES.
+           PERFORM VARYING IX-MES FROM 1 BY 1 UNTIL IX-MES > 12
+               MOVE ZERO TO TOTAL-MES(IX-MES)
+           END-PERFORM.
+           PERFORM VARYING DIA FROM 1 BY 1 UNTIL DIA > WS-CANT-DIAS
+               ADD TV-CANTIDAD(DIA) TO TOTAL-MES(TV-MES(DIA))
+           END-PERFORM.
+
+       CARGAR-PRECIOS.
+           OPEN INPUT ARCH-PRECIOS.
+           PERFORM UNTIL WS-NO-HAY-MAS-PRECIOS
+               READ ARCH-PRECIOS
+                   AT END
+                       SET WS-NO-HAY-MAS-PRECIOS TO TRUE
+                   NOT AT END
+      *>               TABLA-PRECIOS SOLO LLEGA A 5 RENGLONES; LOS
+      *>               QUE SOBRAN SE DESCARTAN CON AVISO
+                       IF WS-CANT-PRECIOS >= 5
+                           DISPLAY "ADVERTENCIA: SE IGNORA PRECIO, "
+                               "YA HAY 5 CARGADOS"
+                       ELSE
+                           ADD 1 TO WS-CANT-PRECIOS
+                           MOVE PREC-TIPO TO
+                                TP-TIPO(WS-CANT-PRECIOS)
+                           MOVE PREC-VALOR TO
+                                TP-VALOR(WS-CANT-PRECIOS)
+                           MOVE PREC-PORC-MIX TO
+                                   TP-PORC-MIX(WS-CANT-PRECIOS)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARCH-PRECIOS.
 
+       CALCULAR-PRECIO-PROMEDIO.
+           MOVE ZERO TO WS-PRECIO-PROMEDIO.
+           PERFORM VARYING IX-PRECIO FROM 1 BY 1
+                   UNTIL IX-PRECIO > WS-CANT-PRECIOS
+               COMPUTE WS-PRECIO-PROMEDIO = WS-PRECIO-PROMEDIO +
+                       (TP-VALOR(IX-PRECIO) * TP-PORC-MIX(IX-PRECIO)
+                        / 100)
+           END-PERFORM.
 
-           END-PERFORM
-      
-           STOP RUN.
\ No newline at end of file
+       CARGAR-VISITAS.
+           OPEN INPUT ARCH-VISITASANIO.
+           MOVE ZERO TO WS-CANT-DIAS.
+           PERFORM UNTIL WS-NO-HAY-MAS-VISITAS
+               READ ARCH-VISITASANIO
+                   AT END
+                       SET WS-NO-HAY-MAS-VISITAS TO TRUE
+                   NOT AT END
+      *>               descarta el renglon si el mes no es valido,
+      *>               para no perforar TOTAL-MES (OCCURS 12 FIJO)
+      *>               con un indice fuera de rango
+                       IF VA-MES < 1 OR VA-MES > 12
+                           DISPLAY "RENGLON DE VISITASANIO INVALIDO: "
+                                   "MES " VA-MES " FUERA DE RANGO"
+      *>               TABLA-VISITAS-ANIO SOLO LLEGA A 366 RENGLONES;
+      *>               LOS QUE SOBRAN SE DESCARTAN CON AVISO
+                       ELSE
+                           IF WS-CANT-DIAS >= 366
+                               DISPLAY "ADVERTENCIA: SE IGNORA "
+                                   "VISITA, YA HAY 366 DIAS CARGADOS"
+                           ELSE
+                               ADD 1 TO WS-CANT-DIAS
+                               MOVE VA-MES TO TV-MES(WS-CANT-DIAS)
+                               MOVE VA-CANTIDAD TO
+                                       TV-CANTIDAD(WS-CANT-DIAS)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARCH-VISITASANIO.
