@@ -1,10 +1,18 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.        
-        SPECIAL-NAMES.               
-           DECIMAL-POINT IS COMMA. 
+       CONFIGURATION SECTION.
+        SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-PARAMSAL ASSIGN TO "PARAMSAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAMSAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-PARAMSAL.
+           COPY PARAMSAL.
        WORKING-STORAGE SECTION.
        77 WS-MUJER     PIC X VALUE 'M'.
        77 WS-HOMBRE    PIC X VALUE 'H'.
@@ -22,9 +30,13 @@
        01 WS-SEX        PIC X.
               88 WS-SEX-OK    VALUE "S".
               88 WS-SEX-NOK   VALUE "N".
-           
-       PROCEDURE DIVISION. 
+
+       01 WS-FS-PARAMSAL PIC XX.
+           88 FS-PARAMSAL-OK VALUE "00".
+
+       PROCEDURE DIVISION.
        COMIENZO.
+           PERFORM CARGAR-PARAMETROS.
            PERFORM VARYING WS-EMPLE FROM 1 BY 1 UNTIL WS-EMPLE > 5
              SET WS-SEX-NOK TO TRUE
              PERFORM 1000-INGRESAR THRU 1000-INGRESAR-FIN UNTIL 
@@ -37,9 +49,21 @@
            GOBACK.
        
        
+       CARGAR-PARAMETROS.
+      *>   corte de sueldo vigente; si no hay registro todavia se
+      *>   sigue usando el valor por defecto de arriba
+           OPEN INPUT ARCH-PARAMSAL.
+           IF FS-PARAMSAL-OK
+               READ ARCH-PARAMSAL
+                   NOT AT END
+                       MOVE PARAM-SUELDO-REF TO WS-SUELDO-REF
+               END-READ
+               CLOSE ARCH-PARAMSAL
+           END-IF.
+
        1000-INGRESAR.
-       
-           DISPLAY 
+
+           DISPLAY
              'INGRESE SEXO  (M-MUJER H-HOMBRE O-OTRO F=FIN): '.
            ACCEPT WS-SEXO. 
            IF WS-SEXO = "F"
