@@ -37,9 +37,9 @@
        
       *>   INDICE PARA EL BUCLE
        77 INDICE PIC 99 VALUE ZERO.
-       
-      *>   ESTO LO USO EDGARDO EN SU CÓDIGO
-       01  123-PRUEBA           PIC X.
+
+      *>   GATE DE CONFIRMACION COMPARTIDO (VER COPYLIB CONFPROC)
+           COPY CONFPROC.
 
 
 
@@ -93,17 +93,17 @@
       *>   EN COBOL PARA DECIRLE QUE PARE UN PROGRAMA TENGO 
       *>   STOP RUN
       *>   GOBACK
+      *>   ANTES ESTO LLAMABA A 0100-PRIMERO Y HACIA GOBACK SIN LLEGAR
+      *>   NUNCA A 0105-XX/FIN-PRIMERO, ASI QUE EL ACCEPT QUE HABIA AHI
+      *>   NUNCA SE EJECUTABA; AHORA 010-INICIO PIDE CONFIRMACION DE
+      *>   VERDAD ANTES DE DAR POR COMITEADA LA OPERACION
        010-INICIO.
-           PERFORM 0100-PRIMERO.
+           PERFORM CONFIRMAR-PROCEDER.
+           IF CONFIRMA-RESP-SI
+               DISPLAY "OPERACION CONFIRMADA"
+           ELSE
+               DISPLAY "OPERACION CANCELADA POR EL OPERADOR"
+           END-IF.
            GOBACK.
 
-       0100-PRIMERO.  
-           DISPLAY "11111111111111111111111".
-
-       0105-XX.
-           DISPLAY "22222222222222222"
-           ACCEPT 123-PRUEBA.
-       FIN-PRIMERO.
-
-
-           STOP RUN.
\ No newline at end of file
+           COPY CONFPRPR.
