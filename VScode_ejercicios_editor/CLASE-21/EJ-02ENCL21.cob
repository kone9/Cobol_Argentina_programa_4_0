@@ -34,59 +34,95 @@
       *>--------------------------------------
        
       *>--------------------------------------
-      *>   es dependiendte de enviroment division sino esta 
+      *>   es dependiendte de enviroment division sino esta
       *>   enviroment division arriba no va a funcionar
        CONFIGURATION SECTION.
-       SPECIAL-NAMES.    
+       SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-      *>    
+      *>
       *>--------------------------------------
-      
+
+      *>--------------------------------------
+      *> IMPARES trae un renglon por alumno con sus propios numeros
+      *> impares, para corregir la planilla de todo un curso de una
+      *> corrida; OPERAC trae, por cada par, que indices combinar y
+      *> con que cuenta, asi el instructor varia la consigna sin
+      *> tocar el programa
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-IMPARES ASSIGN TO "IMPARES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCH-OPERAC ASSIGN TO "OPERAC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCH-GRADECSV ASSIGN TO "GRADECSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *>--------------------------------------
        DATA DIVISION.
       *>     FILES SECTION.
       *>     INPUT OUTPUT SECTION.
       *>--------------------------------------
-       
+       FILE SECTION.
+       FD  ARCH-IMPARES.
+           COPY IMPARREG.
+
+       FD  ARCH-OPERAC.
+           COPY OPERAC.
+
+       FD  ARCH-GRADECSV.
+           COPY GRADECSV.
 
       *>----------------------------------------------------------------
       *>----------------------------WORKING-----------------------------
        WORKING-STORAGE SECTION.
-       
-       01 IMPARES.
-          02 FILLER PIC 99 VALUE 01. 
-          02 FILLER PIC 99 VALUE 02. 
-          02 FILLER PIC 99 VALUE 03. 
-          02 FILLER PIC 99 VALUE 04. 
-          02 FILLER PIC 99 VALUE 05. 
-          02 FILLER PIC 99 VALUE 06. 
-          02 FILLER PIC 99 VALUE 07. 
-          02 FILLER PIC 99 VALUE 08. 
-          02 FILLER PIC 99 VALUE 09. 
-          02 FILLER PIC 99 VALUE 10. 
-          02 FILLER PIC 99 VALUE 11. 
-          02 FILLER PIC 99 VALUE 12. 
-          02 FILLER PIC 99 VALUE 13. 
-          02 FILLER PIC 99 VALUE 14. 
-          02 FILLER PIC 99 VALUE 15. 
-          02 FILLER PIC 99 VALUE 16. 
-          02 FILLER PIC 99 VALUE 17. 
-          02 FILLER PIC 99 VALUE 18. 
-          02 FILLER PIC 99 VALUE 19. 
-       01 TABLA-IMPARES REDEFINES IMPARES.
-           02 IMPAR PIC 99 OCCURS 10 TIMES.
-
-
-       01 PRODUCTO PIC 9999.
-       01 COCIENTE PIC 9999V999.
-       01 COCIENTE-ENTERO PIC 9999.
-       01 DIFERENCIA PIC S99.
+
+      *>   la cantidad de impares ya no esta fija en 10; se arma a
+      *>   partir de lo que trae ARCH-IMPARES
+       77 WS-CANT-IMPARES PIC 9(2) VALUE ZERO.
+       01 TABLA-IMPARES.
+           02 IMPAR PIC 99 OCCURS 1 TO 20 TIMES DEPENDING ON
+                     WS-CANT-IMPARES.
+
+      *>   la lista de operaciones ya no son PRIMER-PAR..QUINTO-PAR
+      *>   fijos; se arma a partir de lo que trae ARCH-OPERAC
+       77 WS-CANT-OPERAC PIC 9(2) VALUE ZERO.
+       01 TABLA-OPERACIONES.
+           02 OPERACION-ENTRY OCCURS 1 TO 20 TIMES DEPENDING ON
+                     WS-CANT-OPERAC.
+               03 TO-CODIGO     PIC X.
+               03 TO-IND1       PIC 99.
+               03 TO-IND2       PIC 99.
+               03 TO-RESULTADO  PIC S9(4)V999.
+
+      *>   indice para recorrer la lista de operaciones
+       77 IX-OP PIC 99 VALUE ZERO.
+
       *> NO FUNCIONA EL GUION EN ESTA PLATAFORMA
       *> 01 EDITABLE PIC ZZZ9,99-.
       *> 01 EDITABLE PIC -ZZZ9,99.
       *> 01 EDITABLE PIC -ZZZ9,99CR.
        01 EDITABLE PIC ZZZ9,99.
 
+      *>   CONDICION FIN DE ARCHIVO IMPARES (UN RENGLON POR ALUMNO)
+       01 WS-FIN-IMPARES PIC X VALUE "N".
+           88 WS-HAY-MAS-IMPARES VALUE "N".
+           88 WS-NO-HAY-MAS-IMPARES VALUE "S".
+       01 WS-FIN-OPERAC PIC X VALUE "N".
+           88 WS-HAY-MAS-OPERAC VALUE "N".
+           88 WS-NO-HAY-MAS-OPERAC VALUE "S".
+
+      *>   indice auxiliar para copiar los impares de un alumno
+       77 IX-IMP PIC 99 VALUE ZERO.
+       77 WS-ID-ALUMNO PIC X(10).
+
+      *>   evita abortar el job por un renglon de OPERAC con
+      *>   divisor en cero una vez que la tabla es data-driven
+       77 WS-OPERAC-VALIDA PIC X VALUE "S".
+
+      *>   resultado sin decimales para el codigo "E" (divide entero);
+      *>   aparte de TO-RESULTADO para no perder el truncamiento
+      *>   cuando se copia a un campo con decimales
+       77 WS-COCIENTE-ENTERO PIC S9(4) VALUE ZERO.
+
 
       *>----------------------------------------------------------------
       *>--------------------------PROCEDURE-----------------------------
@@ -95,31 +131,123 @@
            DISPLAY "-------------------------------------------------".
            DISPLAY "-------------------------------------------------".
            DISPLAY "EJERCICIOS CON NUMEROS PARES E IMPARES"
-           DISPLAY "-------------------------------------------------".        
-
-
-       PRIMER-PAR.
-           ADD IMPAR(1) TO IMPAR(2).
-       SEGUNDO-PAR.
-           MULTIPLY IMPAR(3) BY IMPAR(4) GIVING PRODUCTO.
-       TERCER-PAR.
-           DIVIDE IMPAR(6) BY IMPAR(5) GIVING COCIENTE.
-       CUARTO-PAR.
-           DIVIDE IMPAR(7) BY IMPAR(8) GIVING COCIENTE-ENTERO.
-       QUINTO-PAR.
-           SUBTRACT IMPAR(10) FROM IMPAR(9) GIVING DIFERENCIA.
-
-
-      *>   RESULTADOS
-           MOVE IMPAR(2) TO EDITABLE.
-           DISPLAY "IMPAR " EDITABLE.
-           MOVE PRODUCTO TO EDITABLE.
-           DISPLAY "PRODUCTO " EDITABLE.
-           MOVE COCIENTE TO EDITABLE.
-           DISPLAY "COCIENTE " EDITABLE.
-           MOVE COCIENTE-ENTERO TO EDITABLE.
-           DISPLAY "COCIENTE-ENTERO  " EDITABLE.
-           MOVE DIFERENCIA TO EDITABLE.
-           DISPLAY "DIFERENCIA  -" EDITABLE.
-
-           STOP RUN.
\ No newline at end of file
+           DISPLAY "-------------------------------------------------".
+
+      *>   la consigna (que operaciones aplicar) es la misma para
+      *>   todo el curso, asi que se carga una sola vez
+           PERFORM CARGAR-OPERACIONES.
+
+      *>   despues se corrige un alumno por renglon de ARCH-IMPARES
+           OPEN INPUT ARCH-IMPARES.
+           OPEN OUTPUT ARCH-GRADECSV.
+           MOVE ";" TO GCSV-SEP1.
+           MOVE ";" TO GCSV-SEP2.
+           PERFORM UNTIL WS-NO-HAY-MAS-IMPARES
+               READ ARCH-IMPARES
+                   AT END
+                       SET WS-NO-HAY-MAS-IMPARES TO TRUE
+                   NOT AT END
+                       PERFORM PROCESAR-ALUMNO
+               END-READ
+           END-PERFORM.
+           CLOSE ARCH-IMPARES.
+           CLOSE ARCH-GRADECSV.
+
+           STOP RUN.
+
+       PROCESAR-ALUMNO.
+           MOVE IMP-ID-ALUMNO TO WS-ID-ALUMNO.
+           MOVE IMP-CANT TO WS-CANT-IMPARES.
+      *>   IMPAR SOLO LLEGA A 20 RENGLONES; LO QUE SOBRA SE
+      *>   DESCARTA CON AVISO
+           IF WS-CANT-IMPARES > 20
+               DISPLAY "ALUMNO " WS-ID-ALUMNO
+                       " RENGLON CON MAS DE 20 IMPARES: SE TRUNCA A 20"
+               MOVE 20 TO WS-CANT-IMPARES
+           END-IF.
+           PERFORM VARYING IX-IMP FROM 1 BY 1
+                   UNTIL IX-IMP > WS-CANT-IMPARES
+               MOVE IMP-VALOR(IX-IMP) TO IMPAR(IX-IMP)
+           END-PERFORM.
+
+           PERFORM VARYING IX-OP FROM 1 BY 1
+                   UNTIL IX-OP > WS-CANT-OPERAC
+               MOVE "S" TO WS-OPERAC-VALIDA
+               IF TO-IND1(IX-OP) < 1 OR TO-IND1(IX-OP) > WS-CANT-IMPARES
+                       OR TO-IND2(IX-OP) < 1
+                       OR TO-IND2(IX-OP) > WS-CANT-IMPARES
+                   MOVE "N" TO WS-OPERAC-VALIDA
+                   DISPLAY "ALUMNO " WS-ID-ALUMNO
+                           " RENGLON DE OPERACION INVALIDO: INDICE "
+                           "FUERA DE RANGO (" TO-IND1(IX-OP) ", "
+                           TO-IND2(IX-OP) ")"
+               END-IF
+               IF WS-OPERAC-VALIDA = "S"
+                   AND (TO-CODIGO(IX-OP) = "D" OR
+                        TO-CODIGO(IX-OP) = "E")
+                   AND IMPAR(TO-IND2(IX-OP)) = ZERO
+                   MOVE "N" TO WS-OPERAC-VALIDA
+                   DISPLAY "ALUMNO " WS-ID-ALUMNO
+                           " RENGLON DE OPERACION INVALIDO: DIVISOR "
+                           "EN CERO (INDICE " TO-IND2(IX-OP) ")"
+               END-IF
+               IF WS-OPERAC-VALIDA = "S"
+                   EVALUATE TO-CODIGO(IX-OP)
+                       WHEN "A"
+                           ADD IMPAR(TO-IND1(IX-OP))
+                               IMPAR(TO-IND2(IX-OP))
+                               GIVING TO-RESULTADO(IX-OP)
+                       WHEN "M"
+                           MULTIPLY IMPAR(TO-IND1(IX-OP)) BY
+                                    IMPAR(TO-IND2(IX-OP))
+                                    GIVING TO-RESULTADO(IX-OP)
+                       WHEN "D"
+                           DIVIDE IMPAR(TO-IND1(IX-OP)) BY
+                                  IMPAR(TO-IND2(IX-OP))
+                                  GIVING TO-RESULTADO(IX-OP)
+                       WHEN "E"
+                           DIVIDE IMPAR(TO-IND1(IX-OP)) BY
+                                  IMPAR(TO-IND2(IX-OP))
+                                  GIVING WS-COCIENTE-ENTERO
+                           END-DIVIDE
+                           MOVE WS-COCIENTE-ENTERO
+                                TO TO-RESULTADO(IX-OP)
+                       WHEN "S"
+                           SUBTRACT IMPAR(TO-IND2(IX-OP)) FROM
+                                    IMPAR(TO-IND1(IX-OP))
+                                    GIVING TO-RESULTADO(IX-OP)
+                   END-EVALUATE
+                   MOVE TO-RESULTADO(IX-OP) TO EDITABLE
+                   DISPLAY "ALUMNO " WS-ID-ALUMNO " OPERACION "
+                           TO-CODIGO(IX-OP) " RESULTADO " EDITABLE
+                   MOVE WS-ID-ALUMNO TO GCSV-ID-ALUMNO
+                   MOVE TO-CODIGO(IX-OP) TO GCSV-CODIGO
+                   MOVE TO-RESULTADO(IX-OP) TO GCSV-RESULTADO
+                   WRITE REG-GRADECSV
+               END-IF
+           END-PERFORM.
+
+       CARGAR-OPERACIONES.
+           OPEN INPUT ARCH-OPERAC.
+           PERFORM UNTIL WS-NO-HAY-MAS-OPERAC
+               READ ARCH-OPERAC
+                   AT END
+                       SET WS-NO-HAY-MAS-OPERAC TO TRUE
+                   NOT AT END
+      *>               TABLA-OPERACIONES SOLO LLEGA A 20 RENGLONES;
+      *>               LOS QUE SOBRAN SE DESCARTAN CON AVISO
+                       IF WS-CANT-OPERAC >= 20
+                           DISPLAY "ADVERTENCIA: SE IGNORA OPERACION, "
+                               "YA HAY 20 CARGADAS"
+                       ELSE
+                           ADD 1 TO WS-CANT-OPERAC
+                           MOVE OPER-CODIGO TO
+                                TO-CODIGO(WS-CANT-OPERAC)
+                           MOVE OPER-IND1 TO
+                                TO-IND1(WS-CANT-OPERAC)
+                           MOVE OPER-IND2 TO
+                                TO-IND2(WS-CANT-OPERAC)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARCH-OPERAC.
\ No newline at end of file
