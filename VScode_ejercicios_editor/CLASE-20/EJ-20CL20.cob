@@ -2,7 +2,7 @@
       *> Ariel Gimenez
       *> 21/03/2023
 
-      *> Construir un diagrama de flujo para describir la solución y 
+      *> Construir un diagrama de flujo para describir la solución y
       *> mostrar resultado de la siguiente problemática:
       *> Obtener el promedio de las notas ingresadas al comienzo
       *>  del programa (total 15 notas ingresadas)
@@ -10,12 +10,12 @@
       *> ✔ Las siguientes 5 notas corresponden al turno tarde
       *> ✔ Las últimas 5 notas corresponden al turno noche
       *> Como resultado MOSTRAR:
-      *> 1) Cada una de las notas ingresadas; 
+      *> 1) Cada una de las notas ingresadas;
       *> indicando el turno al cual pertenecen
       *> 2) Mostrar promedio por turno
       *> 3) Mostrar promedio general
-      
-      
+
+
       *> el comentario siempre empieza de la linea 7
       *> en mainframe no se puede hacer accert por consola
       *> tener en cuenta eso ya que eso.
@@ -32,174 +32,251 @@
       *> espera esta instrucción
       *> aca identifico archivos
       *> identifico el servidor
-      *> el tipo de decimal 
-       ENVIRONMENT DIVISION. 
+      *> el tipo de decimal
+       ENVIRONMENT DIVISION.
       *>--------------------------------------
-       
+
       *>--------------------------------------
-      *>   es dependiendte de enviroment division sino esta 
+      *>   es dependiendte de enviroment division sino esta
       *>   enviroment division arriba no va a funcionar
        CONFIGURATION SECTION.
-      *>    
+      *>
       *>--------------------------------------
-      
+
+      *>--------------------------------------
+      *> TURNOS llega de la secretaria academica con un registro por
+      *> turno (nombre + cantidad de notas a tomar); asi se agrega un
+      *> turno sabatino intensivo sin tocar el programa
+      *> SIUFEED es el archivo que despues levanta el importador de
+      *> SIU Guarani con los promedios por turno y el general
+      *> HISTGRAL va acumulando cuatrimestre a cuatrimestre para poder
+      *> comparar la tendencia de promedios entre corridas
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-TURNOS ASSIGN TO "TURNOS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCH-SIUFEED ASSIGN TO "SIUFEED"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCH-HISTGRAL ASSIGN TO "HISTGRAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HISTGRAL.
+
+      *>   CONTROL deja constancia de esta corrida (operador, cantidad
+      *>   procesada, resultado) en el registro comun a los demas jobs
+      *>   batch del area (ver COPYLIB CONTROL)
+           SELECT ARCH-CONTROL ASSIGN TO "CONTROL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTROL.
       *>--------------------------------------
        DATA DIVISION.
-      *>     FILES SECTION.
       *>     INPUT OUTPUT SECTION.
       *>--------------------------------------
-       
+       FILE SECTION.
+       FD  ARCH-TURNOS
+           RECORD CONTAINS 12 CHARACTERS.
+       01  REG-TURNO.
+           03 REG-TURNO-NOMBRE     PIC X(10).
+           03 REG-TURNO-CANT-NOTAS PIC 9(2).
+
+       FD  ARCH-SIUFEED.
+           COPY SIUFEED.
 
+       FD  ARCH-HISTGRAL.
+           COPY HISTGRAL.
+
+       FD  ARCH-CONTROL.
+           COPY CONTROL.
 
       *>----------------------------WORKING-----------------------------
        WORKING-STORAGE SECTION.
-      
-      *>  ----------------------LISTA-TURNOS----------------------------      
-      *>   CREO PEQUEÑA TABLA MOSTRAR LOS TURNOS EN EL BUCLE
-       01  LISTA-TURNOS.
-           02 TM PIC X(10) VALUE "MANANA".
-           02 TM PIC X(10) VALUE "TARDE".
-           02 TM PIC X(10) VALUE "NOCHE".
-       01  TABLA-LISTA-TURNOS REDEFINES LISTA-TURNOS.
-           02 TURNOS PIC X(10) OCCURS 3 TIMES.
-
-      *>   -------------------------------------------------------------  
-   
-
-      *>   ----------------LISTA-NOTAS-TURNO MANANA---------------------
-       
-      *>   TABLA PORCENTAJES QUE OCURRE 5 VECES CON VALOR 99 CON DECIMAL
-      *>   Uso decimal point, tengo que poner coma en los puntos
-
-       01  TABLA-NOTAS-TM.
-           02 NOTAS-TM PIC 9(2)V99 OCCURS 5 TIMES.
-       
-      *>   ACA GUARCO LA ECUACION DE TODA LAS NOTAS
-       01  PROM-TM  PIC 9(2)V99  VALUE ZERO.     
-      *>   -------------------------------------------------------------    
-       
-
-      *>   -----------------LISTA-NOTAS-TURNO TARDE---------------------
-       
-      *>   TABLA PORCENTAJES QUE OCURRE 5 VECES CON VALOR 99 CON DECIMAL
-      *>   Uso decimal point, tengo que poner coma en los puntos
-
-       01  TABLA-NOTAS-TT.
-           02 NOTAS-TT PIC 9(2)V99 OCCURS 5 TIMES.
-
-      *>   ACA GUARCO LA ECUACION DE TODA LAS NOTAS
-       01  PROM-TT  PIC 9(2)V99  VALUE ZERO. 
-      *>   -------------------------------------------------------------
-
 
-      *>   ---------------LISTA-NOTAS-TURNO NOCHE-----------------------
-       
-      *>   TABLA PORCENTAJES QUE OCURRE 5 VECES CON VALOR 99 CON DECIMAL
-      *>   Uso decimal point, tengo que poner coma en los puntos
+      *>   ESTADO DE ARCH-HISTGRAL, PARA ABRIRLO EN OUTPUT LA PRIMERA
+      *>   VEZ QUE CORRE (EXTEND FALLA SI EL ARCHIVO TODAVIA NO EXISTE)
+       01 WS-FS-HISTGRAL PIC XX.
+           88 FS-HISTGRAL-OK VALUE "00".
+           88 FS-HISTGRAL-NO-EXISTE VALUE "35".
 
-       01  TABLA-NOTAS-TM.
-           02 NOTAS-TN PIC 9(2)V99 OCCURS 5 TIMES.
+      *>   ESTADO DE ARCH-CONTROL, PARA ABRIRLO EN OUTPUT LA PRIMERA
+      *>   VEZ QUE CORRE (EXTEND FALLA SI EL ARCHIVO TODAVIA NO EXISTE)
+       01 WS-FS-CONTROL PIC XX.
+           88 FS-CONTROL-OK VALUE "00".
+           88 FS-CONTROL-NO-EXISTE VALUE "35".
 
-      *>   ACA GUARCO LA ECUACION DE TODA LAS NOTAS
-       77  PROM-TN  PIC 9(2)V99  VALUE ZERO. 
-      
+      *>  ----------------------TABLA-TURNOS----------------------------
+      *>   la cantidad de turnos y la cantidad de notas por turno ya no
+      *>   son fijas; se arman a partir de lo que trae ARCH-TURNOS
+       77 WS-CANT-TURNOS PIC 9(2) VALUE ZERO.
+       01  TABLA-TURNOS.
+           02 TURNO-ENTRY OCCURS 1 TO 10 TIMES DEPENDING ON
+                          WS-CANT-TURNOS.
+               03 TURNO-NOMBRE      PIC X(10).
+               03 TURNO-CANT-NOTAS  PIC 9(2).
+               03 TURNO-NOTAS       PIC 9(2)V99 OCCURS 20 TIMES.
+               03 TURNO-TOTAL       PIC 9(3)V99.
+               03 TURNO-PROM        PIC 9(2)V99.
+               03 TURNO-DESAPROB    PIC 9(2).
       *>   -------------------------------------------------------------
-       
+
       *> indice para el bucle NOTAS
        77 I-NOTAS PIC 9(2)  VALUE ZERO.
-      
+
       *> INDICE PARA RECORRAR LOS TURNOS
-       01 I_TURNO PIC 9 VALUE 0.    
-      
+       01 I_TURNO PIC 9(2) VALUE 0.
+
       *> PROM-GRAL
        77 PROM-GRAL PIC 9(2)V99  VALUE ZERO.
-       
-      *> CONSTANTE CANTIDAD DE NOTAS PARA USAR EN LOS BUCLES
-       77 CANT-NOTAS PIC 9 VALUE 5.
 
-      *> TRES TURNOS, TURNOMAÑANA, TURNOTARDE, TURNONOCHE 
-       01  C_TURNOS PIC 9  VALUE 3.
-       
+      *> NOTA MINIMA PARA APROBAR, PARA EL REPORTE DE DESAPROBADOS
+       77 WS-NOTA-APROBACION PIC 9V99 VALUE 4.00.
+
+      *>   CONDICION FIN DE ARCHIVO TURNOS
+       01 WS-FIN-TURNOS PIC X VALUE "N".
+           88 WS-HAY-MAS-TURNOS VALUE "N".
+           88 WS-NO-HAY-MAS-TURNOS VALUE "S".
+
+      *>   FECHA DE LA CORRIDA, PARA EL HISTORICO DE PROMEDIOS
+       77 WS-FECHA-CORRIDA PIC 9(8) VALUE ZERO.
 
       *>--------------------------PROCEDURE-----------------------------
        PROCEDURE DIVISION.
       *>   todo lo que va en la procedura va a partir de la columna 12
+           PERFORM CARGAR-TURNOS.
+           OPEN OUTPUT ARCH-SIUFEED.
+           MOVE ";" TO SIU-SEP.
+           OPEN EXTEND ARCH-HISTGRAL.
+           IF FS-HISTGRAL-NO-EXISTE
+               OPEN OUTPUT ARCH-HISTGRAL
+           END-IF.
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+
            DISPLAY "-------------------------------------------------".
            DISPLAY "-------------------------------------------------".
            DISPLAY "AHORA VA A INGRESAR LAS NOTAS"
            DISPLAY "-------------------------------------------------".
       *>--------------------GUARDAR NOTAS-------------------------------
-       
-      *>   BUCLE PARA GUARDAR LAS NOTAS3
+
+      *>   BUCLE PARA GUARDAR LAS NOTAS, UNA TANDA POR CADA TURNO
       *>   el perform seria
       *>   Ejecute "variando" VARIABLE de uno a uno hasta el valor indice
-           PERFORM VARYING I_TURNO FROM 1 BY 1 UNTIL I_TURNO > C_TURNOS
-                      DISPLAY "DEL TURNO " TURNOS(I_TURNO)
-
-       *>  VARIFICO EL TURNO Y GUERDO CON BUCLE            
-           IF TURNOS(I_TURNO) EQUAL "MANANA"
-                PERFORM VARYING I-NOTAS FROM 1 BY 1 UNTIL I-NOTAS > 5
-                      DISPLAY "ingrese la nota " I-NOTAS
-                      ACCEPT NOTAS-TM(I-NOTAS)
-                END-PERFORM
-                DISPLAY "----------------------------------------------"
-            END-IF
-
-           IF TURNOS(I_TURNO) EQUAL "TARDE"
-                PERFORM VARYING I-NOTAS FROM 1 BY 1 UNTIL I-NOTAS > 5
-                      DISPLAY "ingrese la nota " I-NOTAS
-                      ACCEPT NOTAS-TT(I-NOTAS)
-                END-PERFORM
-                DISPLAY "----------------------------------------------"
-           END-IF
-
-           IF TURNOS(I_TURNO) EQUAL "NOCHE"
-                PERFORM VARYING I-NOTAS FROM 1 BY 1 UNTIL I-NOTAS > 5
-                      DISPLAY "ingrese la nota " I-NOTAS
-                      ACCEPT NOTAS-TN(I-NOTAS)
-                END-PERFORM
-                DISPLAY "----------------------------------------------"
-           END-IF
-                    
+           PERFORM VARYING I_TURNO FROM 1 BY 1
+                   UNTIL I_TURNO > WS-CANT-TURNOS
+                      DISPLAY "DEL TURNO " TURNO-NOMBRE(I_TURNO)
+                      PERFORM VARYING I-NOTAS FROM 1 BY 1 UNTIL
+                              I-NOTAS > TURNO-CANT-NOTAS(I_TURNO)
+                          DISPLAY "ingrese la nota " I-NOTAS
+                          ACCEPT TURNO-NOTAS(I_TURNO, I-NOTAS)
+                      END-PERFORM
+                      DISPLAY "------------------------------------"
            END-PERFORM.
            DISPLAY "-------------------------------------------------".
            DISPLAY " ".
-     
-           
-       
-      *>--------------------MOSTRAR NOTAS-------------------------------
-       
-      *>   BUCLE PARA IMPRIMER LAS NOTAS TURNO MAÑANA
-           PERFORM VARYING I-NOTAS FROM 1 BY 1 UNTIL I-NOTAS > 5
-                      COMPUTE PROM-TM = PROM-TM + NOTAS-TM(I-NOTAS)
-           END-PERFORM.
-                COMPUTE PROM-TM = PROM-TM / 5
-                DISPLAY "PROMEDIO TURNO MANANA " PROM-TM
 
-      *>   BUCLE PARA IMPRIMER LAS NOTAS TURNO TARDE
-           PERFORM VARYING I-NOTAS FROM 1 BY 1 UNTIL I-NOTAS > 5
-                      COMPUTE PROM-TT = PROM-TT + NOTAS-TT(I-NOTAS)
-           END-PERFORM.
-                COMPUTE PROM-TT = PROM-TT / 5
-                DISPLAY "PROMEDIO TURNO TARDE " PROM-TT            
+      *>--------------------MOSTRAR NOTAS-------------------------------
 
-      *>   BUCLE PARA IMPRIMER LAS NOTAS TURNO NOCHE
-           PERFORM VARYING I-NOTAS FROM 1 BY 1 UNTIL I-NOTAS > 5
-                      COMPUTE PROM-TN = PROM-TN + NOTAS-TN(I-NOTAS)
+      *>   BUCLE PARA CALCULAR PROMEDIO Y DESAPROBADOS POR TURNO
+           PERFORM VARYING I_TURNO FROM 1 BY 1
+                   UNTIL I_TURNO > WS-CANT-TURNOS
+               MOVE ZERO TO TURNO-TOTAL(I_TURNO)
+               MOVE ZERO TO TURNO-DESAPROB(I_TURNO)
+               PERFORM VARYING I-NOTAS FROM 1 BY 1 UNTIL
+                       I-NOTAS > TURNO-CANT-NOTAS(I_TURNO)
+                   COMPUTE TURNO-TOTAL(I_TURNO) =
+                           TURNO-TOTAL(I_TURNO) +
+                           TURNO-NOTAS(I_TURNO, I-NOTAS)
+                   IF TURNO-NOTAS(I_TURNO, I-NOTAS) < WS-NOTA-APROBACION
+                       ADD 1 TO TURNO-DESAPROB(I_TURNO)
+                   END-IF
+               END-PERFORM
+               IF TURNO-CANT-NOTAS(I_TURNO) = ZERO
+                   MOVE ZERO TO TURNO-PROM(I_TURNO)
+                   DISPLAY "TURNO " TURNO-NOMBRE(I_TURNO)
+                       " SIN NOTAS: SIN BASE PARA CALCULAR PROMEDIO"
+               ELSE
+                   COMPUTE TURNO-PROM(I_TURNO) =
+                       TURNO-TOTAL(I_TURNO) / TURNO-CANT-NOTAS(I_TURNO)
+               END-IF
+               DISPLAY "PROMEDIO TURNO " TURNO-NOMBRE(I_TURNO) " "
+                       TURNO-PROM(I_TURNO)
+               DISPLAY "DESAPROBADOS TURNO " TURNO-NOMBRE(I_TURNO) " "
+                       TURNO-DESAPROB(I_TURNO)
+               ADD TURNO-PROM(I_TURNO) TO PROM-GRAL
+               MOVE TURNO-NOMBRE(I_TURNO) TO SIU-TURNO
+               MOVE TURNO-PROM(I_TURNO) TO SIU-PROMEDIO
+               WRITE REG-SIU-FEED
+               MOVE WS-FECHA-CORRIDA TO HIST-FECHA
+               MOVE TURNO-NOMBRE(I_TURNO) TO HIST-TURNO
+               MOVE TURNO-PROM(I_TURNO) TO HIST-PROM
+               WRITE REG-HISTGRAL
            END-PERFORM.
-                COMPUTE PROM-TN = PROM-TN / 5
-                DISPLAY "PROMEDIO TURNO NOCHE " PROM-TN               
-      
 
            DISPLAY " ".
 
       *>--------------------MOSTRAR PROMEDIO GENERAL--------------------
-      *>     COMPUTE PROM-GRAL = (PROM-TM + PROM-TT + PROM-TN) / 15
-           COMPUTE PROM-GRAL = (PROM-TM + PROM-TT + PROM-TN) / 3
-           DISPLAY "EL PROMEDIO GRAL ES " PROM-GRAL. 
+           IF WS-CANT-TURNOS = ZERO
+               MOVE ZERO TO PROM-GRAL
+               DISPLAY "SIN TURNOS CARGADOS: SIN BASE PARA CALCULAR "
+                   "PROMEDIO GENERAL"
+           ELSE
+               COMPUTE PROM-GRAL = PROM-GRAL / WS-CANT-TURNOS
+           END-IF.
+           DISPLAY "EL PROMEDIO GRAL ES " PROM-GRAL.
+           MOVE "GENERAL" TO SIU-TURNO
+           MOVE PROM-GRAL TO SIU-PROMEDIO
+           WRITE REG-SIU-FEED.
+           MOVE WS-FECHA-CORRIDA TO HIST-FECHA
+           MOVE "GENERAL" TO HIST-TURNO
+           MOVE PROM-GRAL TO HIST-PROM
+           WRITE REG-HISTGRAL.
 
            DISPLAY "-------------------------------------------------".
            DISPLAY " ".
 
+           CLOSE ARCH-SIUFEED.
+           CLOSE ARCH-HISTGRAL.
+
+           MOVE "EJ-TR-CL20" TO CTL-JOB.
+           MOVE WS-CANT-TURNOS TO CTL-CANT-REG.
+           MOVE "OK" TO CTL-ESTADO.
+           PERFORM GRABAR-CONTROL.
+
+           STOP RUN.
+
+
+       CARGAR-TURNOS.
+      *>   ARMA LA TABLA DE TURNOS A PARTIR DE ARCH-TURNOS EN VEZ DE
+      *>   TENER MANANA/TARDE/NOCHE FIJOS EN WORKING-STORAGE
+           OPEN INPUT ARCH-TURNOS.
+           PERFORM UNTIL WS-NO-HAY-MAS-TURNOS
+               READ ARCH-TURNOS
+                   AT END
+                       SET WS-NO-HAY-MAS-TURNOS TO TRUE
+                   NOT AT END
+      *>               TURNO-ENTRY SOLO TIENE 10 LUGARES; LOS QUE
+      *>               SOBRAN SE DESCARTAN CON AVISO
+                       IF WS-CANT-TURNOS >= 10
+                           DISPLAY "ADVERTENCIA: SE IGNORA TURNO, "
+                               "YA HAY 10 CARGADOS"
+                       ELSE
+                           ADD 1 TO WS-CANT-TURNOS
+                           MOVE REG-TURNO-NOMBRE TO
+                                TURNO-NOMBRE(WS-CANT-TURNOS)
+      *>                   TURNO-NOTAS SOLO TIENE 20 LUGARES; SI EL
+      *>                   ARCHIVO PIDE MAS, SE RECORTA A 20 PARA NO
+      *>                   ESCRIBIR FUERA DE LA TABLA
+                           IF REG-TURNO-CANT-NOTAS > 20
+                               DISPLAY "ADVERTENCIA: TURNO "
+                                   REG-TURNO-NOMBRE
+                                   " PIDE MAS DE 20 NOTAS, SE RECORTA "
+                                   "A 20"
+                               MOVE 20 TO
+                                    TURNO-CANT-NOTAS(WS-CANT-TURNOS)
+                           ELSE
+                               MOVE REG-TURNO-CANT-NOTAS TO
+                                    TURNO-CANT-NOTAS(WS-CANT-TURNOS)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARCH-TURNOS.
 
-           STOP RUN.
\ No newline at end of file
+           COPY CTLPR.
