@@ -22,83 +22,187 @@
       *>--------------------------------------
 
 
+      *>--------------------------------------
+      *> NOTAS-ALUMNO deja una linea por nota cargada con el id y el
+      *> nombre del alumno, para poder rastrear un promedio hasta un
+      *> alumno concreto si despues reclama la nota
+      *> SIUFEED es el archivo que despues levanta el importador de
+      *> SIU Guarani con los promedios por turno y el general
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-NOTAS-ALUMNO ASSIGN TO "NOTASALUMNO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCH-SIUFEED ASSIGN TO "SIUFEED"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *>--------------------------------------
        DATA DIVISION.
-      *>     FILES SECTION.
-      *>     INPUT OUTPUT SECTION.
       *>--------------------------------------
-       
+       FILE SECTION.
+       FD  ARCH-NOTAS-ALUMNO.
+       01  REG-NOTAS-ALUMNO.
+           03 NA-ID-ALUMNO  PIC X(10).
+           03 NA-NOMBRE     PIC X(30).
+           03 NA-TURNO      PIC X(10).
+           03 NA-NOTA       PIC 9(2)V99.
+
+       FD  ARCH-SIUFEED.
+           COPY SIUFEED.
+      *>--------------------------------------
 
       *>--------------------------------------
        WORKING-STORAGE SECTION.
        01 TABLA-NOTAS.
            02 NOTAS PIC 9(2)V99 OCCURS 15 TIMES.
-       
+
+       77 WS-ID-ALUMNO PIC X(10).
+       77 WS-NOMBRE-ALUMNO PIC X(30).
+
       *> TODAS LAS NOTAS
-       77 IND PIC 9(2)  VALUE ZERO. 
-       77 TOT-TM  PIC 9(2)V99  VALUE ZERO. 
-       77 TOT-TT  PIC 9(2)V99  VALUE ZERO. 
-       77 TOT-TN  PIC 9(2)V99  VALUE ZERO. 
+       77 IND PIC 9(2)  VALUE ZERO.
+       77 TOT-TM  PIC 9(2)V99  VALUE ZERO.
+       77 TOT-TT  PIC 9(2)V99  VALUE ZERO.
+       77 TOT-TN  PIC 9(2)V99  VALUE ZERO.
        77 PROM-TM PIC 9(2)V99  VALUE ZERO.
        77 PROM-TT PIC 9(2)V99  VALUE ZERO.
        77 PROM-TN PIC 9(2)V99  VALUE ZERO.
 
        77 PROM-GRAL PIC 9(2)V99  VALUE ZERO.
 
+      *> WS-PRESENTE marca si el alumno rindio o estuvo ausente, para
+      *> que un turno con faltas no promedie como si tuviera las 5
+       77 WS-PRESENTE PIC X VALUE "S".
+       77 WS-CANT-TM PIC 9(2) VALUE ZERO.
+       77 WS-CANT-TT PIC 9(2) VALUE ZERO.
+       77 WS-CANT-TN PIC 9(2) VALUE ZERO.
+
       *> indice para el bucle
        77 INDICE PIC 9(2)  VALUE ZERO.
       *>--------------------------------------
 
        PROCEDURE DIVISION.
       *>   todo lo que va en la procedura va a partir de la columna 12
+           OPEN OUTPUT ARCH-NOTAS-ALUMNO.
+           OPEN OUTPUT ARCH-SIUFEED.
+           MOVE ";" TO SIU-SEP.
+
            DISPLAY "INGRESE NOTA".
            DISPLAY "-------------------------------------------------".
            DISPLAY "-------------------------------------------------".
 
-      *>   MAÑANA    
+      *>   MAÑANA
            DISPLAY "NOTAS TURNO MAÑANA".
            PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
-                 DISPLAY "INGRESE NOTA"
-                 ACCEPT NOTAS(INDICE)
-                 COMPUTE TOT-TM = TOT-TM + NOTAS(INDICE)
+                 DISPLAY "INGRESE ID DEL ALUMNO"
+                 ACCEPT WS-ID-ALUMNO
+                 DISPLAY "INGRESE NOMBRE DEL ALUMNO"
+                 ACCEPT WS-NOMBRE-ALUMNO
+                 DISPLAY "EL ALUMNO ESTUVO PRESENTE? (S/N)"
+                 ACCEPT WS-PRESENTE
+                 IF WS-PRESENTE = "S"
+                     DISPLAY "INGRESE NOTA"
+                     ACCEPT NOTAS(INDICE)
+                     COMPUTE TOT-TM = TOT-TM + NOTAS(INDICE)
+                     ADD 1 TO WS-CANT-TM
+                     MOVE WS-ID-ALUMNO TO NA-ID-ALUMNO
+                     MOVE WS-NOMBRE-ALUMNO TO NA-NOMBRE
+                     MOVE "MANANA" TO NA-TURNO
+                     MOVE NOTAS(INDICE) TO NA-NOTA
+                     WRITE REG-NOTAS-ALUMNO
+                 END-IF
            END-PERFORM.
+           IF WS-CANT-TM NOT = 5
+               DISPLAY "ADVERTENCIA: FALTAN NOTAS EN TURNO MAÑANA, "
+                       "SE ESPERABAN 5 Y SE CARGARON " WS-CANT-TM
+           END-IF.
            COMPUTE PROM-TM = TOT-TM / 5
            DISPLAY "EL PROMEDIO DE TURNO MAÑANA ES: " PROM-TM.
+           MOVE "MANANA" TO SIU-TURNO
+           MOVE PROM-TM TO SIU-PROMEDIO
+           WRITE REG-SIU-FEED.
 
            DISPLAY "-------------------------------------------------".
            DISPLAY " ".
 
-      *>   TARDE    
+      *>   TARDE
            DISPLAY "NOTAS TURNO TARDE".
            PERFORM VARYING INDICE FROM 6 BY 1 UNTIL INDICE > 10
-                 DISPLAY "INGRESE NOTA"
-                 ACCEPT NOTAS(INDICE)
-                 COMPUTE TOT-TT = TOT-TT + NOTAS(INDICE)
+                 DISPLAY "INGRESE ID DEL ALUMNO"
+                 ACCEPT WS-ID-ALUMNO
+                 DISPLAY "INGRESE NOMBRE DEL ALUMNO"
+                 ACCEPT WS-NOMBRE-ALUMNO
+                 DISPLAY "EL ALUMNO ESTUVO PRESENTE? (S/N)"
+                 ACCEPT WS-PRESENTE
+                 IF WS-PRESENTE = "S"
+                     DISPLAY "INGRESE NOTA"
+                     ACCEPT NOTAS(INDICE)
+                     COMPUTE TOT-TT = TOT-TT + NOTAS(INDICE)
+                     ADD 1 TO WS-CANT-TT
+                     MOVE WS-ID-ALUMNO TO NA-ID-ALUMNO
+                     MOVE WS-NOMBRE-ALUMNO TO NA-NOMBRE
+                     MOVE "TARDE" TO NA-TURNO
+                     MOVE NOTAS(INDICE) TO NA-NOTA
+                     WRITE REG-NOTAS-ALUMNO
+                 END-IF
            END-PERFORM.
+           IF WS-CANT-TT NOT = 5
+               DISPLAY "ADVERTENCIA: FALTAN NOTAS EN TURNO TARDE, "
+                       "SE ESPERABAN 5 Y SE CARGARON " WS-CANT-TT
+           END-IF.
            COMPUTE PROM-TT = TOT-TT / 5
            DISPLAY "EL PROMEDIO DE TURNO TARDE ES: " PROM-TT.
-           
+           MOVE "TARDE" TO SIU-TURNO
+           MOVE PROM-TT TO SIU-PROMEDIO
+           WRITE REG-SIU-FEED.
+
            DISPLAY "-------------------------------------------------".
            DISPLAY " ".
 
-      *>   NOCHE    
+      *>   NOCHE
            DISPLAY "NOTAS TURNO NOCHE".
            PERFORM VARYING INDICE FROM 11 BY 1 UNTIL INDICE > 15
-                 DISPLAY "INGRESE NOTA"
-                 ACCEPT NOTAS(INDICE)
-                 COMPUTE TOT-TN = TOT-TN + NOTAS(INDICE)
+                 DISPLAY "INGRESE ID DEL ALUMNO"
+                 ACCEPT WS-ID-ALUMNO
+                 DISPLAY "INGRESE NOMBRE DEL ALUMNO"
+                 ACCEPT WS-NOMBRE-ALUMNO
+                 DISPLAY "EL ALUMNO ESTUVO PRESENTE? (S/N)"
+                 ACCEPT WS-PRESENTE
+                 IF WS-PRESENTE = "S"
+                     DISPLAY "INGRESE NOTA"
+                     ACCEPT NOTAS(INDICE)
+                     COMPUTE TOT-TN = TOT-TN + NOTAS(INDICE)
+                     ADD 1 TO WS-CANT-TN
+                     MOVE WS-ID-ALUMNO TO NA-ID-ALUMNO
+                     MOVE WS-NOMBRE-ALUMNO TO NA-NOMBRE
+                     MOVE "NOCHE" TO NA-TURNO
+                     MOVE NOTAS(INDICE) TO NA-NOTA
+                     WRITE REG-NOTAS-ALUMNO
+                 END-IF
            END-PERFORM.
-           COMPUTE PROM-TT = TOT-TT / 5
+           IF WS-CANT-TN NOT = 5
+               DISPLAY "ADVERTENCIA: FALTAN NOTAS EN TURNO NOCHE, "
+                       "SE ESPERABAN 5 Y SE CARGARON " WS-CANT-TN
+           END-IF.
+           COMPUTE PROM-TN = TOT-TN / 5
            DISPLAY "EL PROMEDIO DE TURNO NOCHE ES: " PROM-TN.
-           
+           MOVE "NOCHE" TO SIU-TURNO
+           MOVE PROM-TN TO SIU-PROMEDIO
+           WRITE REG-SIU-FEED.
+
            DISPLAY "-------------------------------------------------".
            DISPLAY " ".
 
-      *>   GENERAL   
+           CLOSE ARCH-NOTAS-ALUMNO.
+
+      *>   GENERAL
            COMPUTE PROM-GRAL = (PROM-TM + PROM-TT + PROM-TN) / 15
-           DISPLAY "EL PROMEDIO GRAL ES:" PROM-GRAL. 
+           DISPLAY "EL PROMEDIO GRAL ES:" PROM-GRAL.
+           MOVE "GENERAL" TO SIU-TURNO
+           MOVE PROM-GRAL TO SIU-PROMEDIO
+           WRITE REG-SIU-FEED.
 
            DISPLAY "-------------------------------------------------".
            DISPLAY " ".
 
+           CLOSE ARCH-SIUFEED.
+
            STOP RUN.
\ No newline at end of file
