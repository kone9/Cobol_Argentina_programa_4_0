@@ -40,19 +40,82 @@
       *>--------------------------------------
        
       *>--------------------------------------
-      *>   es dependiendte de enviroment division sino esta 
+      *>   es dependiendte de enviroment division sino esta
       *>   enviroment division arriba no va a funcionar
        CONFIGURATION SECTION.
-       SPECIAL-NAMES.    
-           DECIMAL-POINT IS COMMA. 
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
       *>--------------------------------------
-      
+
+      *>--------------------------------------
+      *> EMPLEADOS llega de recursos humanos con un registro por
+      *> empleado (legajo, sexo, sueldo) para que la carga del lote
+      *> completo de altas no dependa de tipear 150 sueldos a mano
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-EMPLEADOS ASSIGN TO "EMPLEADOS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCH-PARAMSAL ASSIGN TO "PARAMSAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAMSAL.
+
+      *>   REPDEMOG archiva el mismo desglose que 5000-MOSTRAR tira
+      *>   por consola, para entregarselo a compliance cada trimestre
+           SELECT ARCH-REPDEMOG ASSIGN TO "REPDEMOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *>   ACUMULADO guarda el acumulado mensual/anual de altas por
+      *>   banda x sexo; sin esto cada corrida diaria pisaba el
+      *>   headcount del mes con el de un solo lote de altas
+           SELECT ARCH-ACUMULADO ASSIGN TO "ACUMULADO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ACUMULADO.
+
+      *>   AUDITORIA deja una linea por legajo procesado con su
+      *>   nombre, para poder rastrear un conteo hasta una persona
+      *>   concreta si hace falta auditar
+           SELECT ARCH-AUDITORIA ASSIGN TO "AUDITORIA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *>   CONTROL deja constancia de esta corrida (operador, cantidad
+      *>   procesada, resultado) en el registro comun a los demas jobs
+      *>   batch del area (ver COPYLIB CONTROL)
+           SELECT ARCH-CONTROL ASSIGN TO "CONTROL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTROL.
       *>--------------------------------------
        DATA DIVISION.
-      *>     FILES SECTION.
-      *>     INPUT OUTPUT SECTION.
       *>--------------------------------------
-       
+       FILE SECTION.
+       FD  ARCH-EMPLEADOS
+           RECORD CONTAINS 52 CHARACTERS.
+       01  REG-EMPLEADO.
+           03 EMP-ID      PIC X(10).
+           03 EMP-NOMBRE  PIC X(30).
+           03 EMP-SEXO    PIC X.
+           03 EMP-SUELDO  PIC 9(9)V99.
+
+       FD  ARCH-AUDITORIA.
+       01  REG-AUDITORIA.
+           03 AUD-ID      PIC X(10).
+           03 AUD-NOMBRE  PIC X(30).
+           03 AUD-SEXO    PIC X.
+           03 AUD-SUELDO  PIC Z(8)9,99.
+
+       FD  ARCH-PARAMSAL.
+           COPY PARAMSAL.
+
+       FD  ARCH-REPDEMOG.
+           COPY REPDEMOG.
+
+       FD  ARCH-ACUMULADO.
+       01  REG-ACUMULADO.
+           03 ACU-BANDA OCCURS 4 TIMES.
+               05 ACU-CANT-SEXO PIC 9(5) OCCURS 3 TIMES.
+           03 ACU-EMPLE PIC 9(7).
+
+       FD  ARCH-CONTROL.
+           COPY CONTROL.
 
       *>----------------------------------------------------------------
       *>----------------------------WORKING-----------------------------
@@ -61,19 +124,30 @@
        77  WS-HOMBRE     PIC X VALUE 'H'.
        77  WS-OTRO     PIC X VALUE 'O'.
        77  WS-SEXO   PIC X.
-       77  WS-EMPLE   PIC 99 VALUE ZEROS.
+       77  WS-NOMBRE  PIC X(30).
+       77  WS-EMPLE   PIC 9(7) VALUE ZEROS.
        77  WS-SUELDO   PIC 9(9)V99 VALUE ZEROS.
-       77  WS-MAS-M   PIC 9(3) VALUE ZEROS.
-       77  WS-MAS-H   PIC 9(3) VALUE ZEROS.
-       77  WS-MAS-O   PIC 9(3) VALUE ZEROS.
-       77  WS-MEN-M   PIC 9(3) VALUE ZEROS.
-       77  WS-MEN-H   PIC 9(3) VALUE ZEROS.
-       77  WS-MEN-O   PIC 9(3) VALUE ZEROS.
-       
 
-      *>CONSTANTE REF SUELDO 
+      *>CONSTANTE REF SUELDO
+      *> se inicializa en 500.000,00 por si ARCH-PARAMSAL no trae
+      *> registro; CARGAR-PARAMETROS la pisa con el valor vigente.
+      *> hace de corte entre la banda 2 y la banda 3 de abajo
        77 WS-SUELDO-REF PIC 9(6)V99 VALUE 500000,00.
 
+      *>   cortes fijos de las otras dos bandas salariales
+       77 WS-BANDA-BAJA PIC 9(6)V99 VALUE 300000,00.
+       77 WS-BANDA-ALTA PIC 9(7)V99 VALUE 1000000,00.
+
+      *>   cruce banda salarial x sexo para el estudio de equidad;
+      *>   banda 1 = menor a WS-BANDA-BAJA, banda 2 = hasta
+      *>   WS-SUELDO-REF, banda 3 = hasta WS-BANDA-ALTA, banda 4 = resto
+      *>   sexo 1 = mujer, sexo 2 = hombre, sexo 3 = otro
+       01  TABLA-DEMOGRAFIA VALUE ZEROS.
+           03 BANDA-DEMOGRAFIA OCCURS 4 TIMES.
+               05 CANT-SEXO PIC 9(5) OCCURS 3 TIMES.
+       77  IX-BANDA PIC 9 VALUE ZERO.
+       77  IX-SEXO  PIC 9 VALUE ZERO.
+
 
       
       *> 01 WS-SEX PIC X.
@@ -88,7 +162,31 @@
       *>   nivel 88 siempre lleva un valor
            88 WS-SEX-OK VALUE "S".
            88 WS-SEX-NOK VALUE "N".
-               
+
+      *>   CONDICION FIN DE ARCHIVO EMPLEADOS
+       01 WS-FIN-EMPLEADOS PIC X VALUE "N".
+           88 WS-HAY-MAS-EMPLEADOS VALUE "N".
+           88 WS-NO-HAY-MAS-EMPLEADOS VALUE "S".
+
+       01 WS-FS-PARAMSAL PIC XX.
+           88 FS-PARAMSAL-OK VALUE "00".
+
+       01 WS-FS-ACUMULADO PIC XX.
+           88 FS-ACUMULADO-OK VALUE "00".
+
+      *>   ESTADO DE ARCH-CONTROL, PARA ABRIRLO EN OUTPUT LA PRIMERA
+      *>   VEZ QUE CORRE (EXTEND FALLA SI EL ARCHIVO TODAVIA NO EXISTE)
+       01 WS-FS-CONTROL PIC XX.
+           88 FS-CONTROL-OK VALUE "00".
+           88 FS-CONTROL-NO-EXISTE VALUE "35".
+
+       77 IX-ACUM-BANDA PIC 9 VALUE ZERO.
+       77 IX-ACUM-SEXO  PIC 9 VALUE ZERO.
+
+      *>   GATE DE CONFIRMACION COMPARTIDO (VER COPYLIB CONFPROC),
+      *>   PARA PEDIR CONFIRMACION ANTES DE ACTUALIZAR EL ACUMULADO
+           COPY CONFPROC.
+
 
       *>----------------------------------------------------------------
       *>--------------------------PROCEDURE-----------------------------
@@ -98,30 +196,102 @@
            DISPLAY "-------------------------------------------------".
            DISPLAY "EJERCICIOS CON CANTIDAD".
            DISPLAY "-------------------------------------------------".
-           
+
        COMIENZO.
-           PERFORM VARYING WS-EMPLE FROM 1 BY 1 UNTIL WS-EMPLE > 3 
-      *>   organizar el código al inico
-      *>   EL true solo se puede hacer en nivel 88
-               SET WS-SEX-NOK TO TRUE
-               PERFORM 1000-INGRESAR THRU 1000-INGRESAR-FIN UNTIL WS-SEX 
-              
-               PERFORM 2000-PROCESO THRU 2000-PROCESO-FIN
-          
+      *>   la carga de legajos llega por archivo; ya no se ACCEPTa
+      *>   sexo/sueldo a mano por cada uno de los 150 empleados
+           PERFORM CARGAR-PARAMETROS.
+           PERFORM CARGAR-ACUMULADO.
+           OPEN INPUT ARCH-EMPLEADOS.
+           OPEN OUTPUT ARCH-REPDEMOG.
+           OPEN OUTPUT ARCH-AUDITORIA.
+           PERFORM UNTIL WS-NO-HAY-MAS-EMPLEADOS
+               PERFORM 1000-INGRESAR THRU 1000-INGRESAR-FIN
+               IF WS-HAY-MAS-EMPLEADOS AND WS-SEX-OK
+                   PERFORM 2000-PROCESO THRU 2000-PROCESO-FIN
+                   ADD 1 TO WS-EMPLE
+               END-IF
            END-PERFORM.
-
+           CLOSE ARCH-EMPLEADOS.
+           CLOSE ARCH-AUDITORIA.
 
            PERFORM 5000-MOSTRAR THRU 5000-MOSTRAR-FIN.
-           
-       
+           CLOSE ARCH-REPDEMOG.
+           PERFORM CONFIRMAR-PROCEDER.
+           IF CONFIRMA-RESP-SI
+               PERFORM GRABAR-ACUMULADO
+               MOVE "OK" TO CTL-ESTADO
+           ELSE
+               DISPLAY "CORRIDA CANCELADA POR EL OPERADOR: "
+                   "ACUMULADO NO SE ACTUALIZA"
+               MOVE "CANCELADO" TO CTL-ESTADO
+           END-IF.
+
+           MOVE "EJ-01ENCL23" TO CTL-JOB.
+           MOVE WS-EMPLE TO CTL-CANT-REG.
+           PERFORM GRABAR-CONTROL.
+
+           STOP RUN.
+
+
+       CARGAR-PARAMETROS.
+      *>   lee el corte vigente; si no hay registro (ajuste paritario
+      *>   sin cargar todavia) se sigue usando el valor por defecto
+           OPEN INPUT ARCH-PARAMSAL.
+           IF FS-PARAMSAL-OK
+               READ ARCH-PARAMSAL
+                   NOT AT END
+                       MOVE PARAM-SUELDO-REF TO WS-SUELDO-REF
+               END-READ
+               CLOSE ARCH-PARAMSAL
+           END-IF.
+
+
+       CARGAR-ACUMULADO.
+      *>   RESTAURA EL HEADCOUNT ACUMULADO DE CORRIDAS ANTERIORES,
+      *>   SI EXISTE, PARA QUE EL LOTE DE HOY SE SUME EN VEZ DE PISARLO
+           OPEN INPUT ARCH-ACUMULADO.
+           IF FS-ACUMULADO-OK
+               READ ARCH-ACUMULADO
+                   NOT AT END
+                       PERFORM VARYING IX-ACUM-BANDA FROM 1 BY 1
+                               UNTIL IX-ACUM-BANDA > 4
+                           PERFORM VARYING IX-ACUM-SEXO FROM 1 BY 1
+                                   UNTIL IX-ACUM-SEXO > 3
+                               MOVE ACU-CANT-SEXO(IX-ACUM-BANDA,
+                                    IX-ACUM-SEXO)
+                                 TO CANT-SEXO(IX-ACUM-BANDA,
+                                    IX-ACUM-SEXO)
+                           END-PERFORM
+                       END-PERFORM
+                       MOVE ACU-EMPLE TO WS-EMPLE
+               END-READ
+               CLOSE ARCH-ACUMULADO
+           END-IF.
+
+       GRABAR-ACUMULADO.
+      *>   DEJA EL HEADCOUNT ACUMULADO LISTO PARA LA PROXIMA CORRIDA
+           OPEN OUTPUT ARCH-ACUMULADO.
+           PERFORM VARYING IX-ACUM-BANDA FROM 1 BY 1
+                   UNTIL IX-ACUM-BANDA > 4
+               PERFORM VARYING IX-ACUM-SEXO FROM 1 BY 1
+                       UNTIL IX-ACUM-SEXO > 3
+                   MOVE CANT-SEXO(IX-ACUM-BANDA, IX-ACUM-SEXO)
+                     TO ACU-CANT-SEXO(IX-ACUM-BANDA, IX-ACUM-SEXO)
+               END-PERFORM
+           END-PERFORM.
+           MOVE WS-EMPLE TO ACU-EMPLE.
+           WRITE REG-ACUMULADO.
+           CLOSE ARCH-ACUMULADO.
+
+
        VARIFICAR-SEXO.
-           
-            IF WS-SEXO EQUAL WS-MUJER OR WS-SEXO EQUAL WS-HOMBRE 
+
+            IF WS-SEXO EQUAL WS-MUJER OR WS-SEXO EQUAL WS-HOMBRE
                                                 OR WS-SEXO EQUAL WS-OTRO
-               ACCEPT WS-SUELDO
                SET WS-SEX-OK TO TRUE
            ELSE
-              DISPLAY "EL SEXO INGRESADO ES ERRONEO, INGRESALO NUEVAMENTE"
+              DISPLAY "SEXO ERRONEO, SE IGNORA EL LEGAJO"
               SET WS-SEX-NOK TO TRUE
 
            END-IF.
@@ -129,59 +299,135 @@
 
 
        1000-INGRESAR.
-           DISPLAY "ingrese sexo empleado(m= mujer h=hombre o= otro)".
-           ACCEPT WS-SEXO.
-           PERFORM VARIFICAR-SEXO
-           
-           DISPLAY "ingrese sueldo"
-           ACCEPT WS-SUELDO.
+           READ ARCH-EMPLEADOS
+               AT END
+                   SET WS-NO-HAY-MAS-EMPLEADOS TO TRUE
+               NOT AT END
+                   MOVE EMP-SEXO TO WS-SEXO
+                   MOVE EMP-NOMBRE TO WS-NOMBRE
+                   MOVE EMP-SUELDO TO WS-SUELDO
+                   PERFORM VARIFICAR-SEXO
+                   MOVE EMP-ID TO AUD-ID
+                   MOVE EMP-NOMBRE TO AUD-NOMBRE
+                   MOVE EMP-SEXO TO AUD-SEXO
+                   MOVE EMP-SUELDO TO AUD-SUELDO
+                   WRITE REG-AUDITORIA
+           END-READ.
        1000-INGRESAR-FIN.
 
 
        2000-PROCESO.
-      *>   ACA HACEMOS UN SWITCH SEGUN LA OPCION 
+      *>   ACA HACEMOS UN SWITCH SEGUN LA OPCION
       *>   ELEGUIS EL TEM
            EVALUATE WS-SEXO
-           
+
            WHEN WS-MUJER
-               IF WS-SUELDO <= WS-SUELDO-REF
-                   COMPUTE WS-MEN-M = WS-MEN-M + 1
-               ELSE
-                   COMPUTE WS-MAS-M = WS-MAS-M + 1
-               END-IF    
+               MOVE 1 TO IX-SEXO
 
            WHEN WS-HOMBRE
-               IF WS-SUELDO <= WS-SUELDO-REF
-                   COMPUTE WS-MEN-H = WS-MEN-H + 1
-               ELSE
-                   COMPUTE WS-MAS-H = WS-MAS-H + 1
-               END-IF   
+               MOVE 2 TO IX-SEXO
 
            WHEN WS-OTRO
-               IF WS-SUELDO <= WS-SUELDO-REF
-                   COMPUTE WS-MEN-O= WS-MEN-O+ 1
-               ELSE
-                   COMPUTE WS-MAS-O = WS-MAS-O + 1
-               END-IF   
+               MOVE 3 TO IX-SEXO
 
            WHEN OTHER
                DISPLAY "el sexo es incorrecto"
                GO TO 1000-INGRESAR.
+
+           PERFORM DETERMINAR-BANDA.
+           ADD 1 TO CANT-SEXO(IX-BANDA, IX-SEXO).
        2000-PROCESO-FIN.
+
+
+       DETERMINAR-BANDA.
+      *>   banda salarial correspondiente al sueldo leido
+           IF WS-SUELDO < WS-BANDA-BAJA
+               MOVE 1 TO IX-BANDA
+           ELSE
+               IF WS-SUELDO < WS-SUELDO-REF
+                   MOVE 2 TO IX-BANDA
+               ELSE
+                   IF WS-SUELDO < WS-BANDA-ALTA
+                       MOVE 3 TO IX-BANDA
+                   ELSE
+                       MOVE 4 TO IX-BANDA
+                   END-IF
+               END-IF
+           END-IF.
     
 
        5000-MOSTRAR.
-           DISPLAY "CANTIDAD DE MUJERES CON SULD <= 100.00: " WS-MEN-M.
-           DISPLAY "CANTIDAD DE MUJERES CON SULD > 100.00: " WS-MAS-M.
+           DISPLAY "CANTIDAD DE MUJERES CON SUELD < BANDA BAJA: "
+               CANT-SEXO(1, 1).
+           DISPLAY "CANTIDAD DE MUJERES EN BANDA MEDIA BAJA: "
+               CANT-SEXO(2, 1).
+           DISPLAY "CANTIDAD DE MUJERES EN BANDA MEDIA ALTA: "
+               CANT-SEXO(3, 1).
+           DISPLAY "CANTIDAD DE MUJERES CON SUELD > BANDA ALTA: "
+               CANT-SEXO(4, 1).
            DISPLAY ""
-           
-           DISPLAY "CANTIDAD DE HOMBRES CON SULD <= 100.00: " WS-MEN-H.
-           DISPLAY "CANTIDAD DE HOMBRES CON SULD > 100.00: " WS-MAS-H.
+
+           DISPLAY "CANTIDAD DE HOMBRES CON SUELD < BANDA BAJA: "
+               CANT-SEXO(1, 2).
+           DISPLAY "CANTIDAD DE HOMBRES EN BANDA MEDIA BAJA: "
+               CANT-SEXO(2, 2).
+           DISPLAY "CANTIDAD DE HOMBRES EN BANDA MEDIA ALTA: "
+               CANT-SEXO(3, 2).
+           DISPLAY "CANTIDAD DE HOMBRES CON SUELD > BANDA ALTA: "
+               CANT-SEXO(4, 2).
            DISPLAY ""
 
-           DISPLAY "CANTIDAD DE OTROS CON SULD <= 100.00: " WS-MEN-O.
-           DISPLAY "CANTIDAD DE OTROS CON SULD > 100.00: " WS-MAS-O.
+           DISPLAY "CANTIDAD DE OTROS CON SUELD < BANDA BAJA: "
+               CANT-SEXO(1, 3).
+           DISPLAY "CANTIDAD DE OTROS EN BANDA MEDIA BAJA: "
+               CANT-SEXO(2, 3).
+           DISPLAY "CANTIDAD DE OTROS EN BANDA MEDIA ALTA: "
+               CANT-SEXO(3, 3).
+           DISPLAY "CANTIDAD DE OTROS CON SUELD > BANDA ALTA: "
+               CANT-SEXO(4, 3).
            DISPLAY "".
+
+           MOVE "MUJERES - BANDA 1 (MENOR A BANDA BAJA)" TO RD-CONCEPTO.
+           MOVE CANT-SEXO(1, 1) TO RD-CANTIDAD.
+           WRITE REG-REPDEMOG.
+           MOVE "MUJERES - BANDA 2 (MEDIA BAJA)" TO RD-CONCEPTO.
+           MOVE CANT-SEXO(2, 1) TO RD-CANTIDAD.
+           WRITE REG-REPDEMOG.
+           MOVE "MUJERES - BANDA 3 (MEDIA ALTA)" TO RD-CONCEPTO.
+           MOVE CANT-SEXO(3, 1) TO RD-CANTIDAD.
+           WRITE REG-REPDEMOG.
+           MOVE "MUJERES - BANDA 4 (MAYOR A BANDA ALTA)" TO RD-CONCEPTO.
+           MOVE CANT-SEXO(4, 1) TO RD-CANTIDAD.
+           WRITE REG-REPDEMOG.
+           MOVE "HOMBRES - BANDA 1 (MENOR A BANDA BAJA)" TO RD-CONCEPTO.
+           MOVE CANT-SEXO(1, 2) TO RD-CANTIDAD.
+           WRITE REG-REPDEMOG.
+           MOVE "HOMBRES - BANDA 2 (MEDIA BAJA)" TO RD-CONCEPTO.
+           MOVE CANT-SEXO(2, 2) TO RD-CANTIDAD.
+           WRITE REG-REPDEMOG.
+           MOVE "HOMBRES - BANDA 3 (MEDIA ALTA)" TO RD-CONCEPTO.
+           MOVE CANT-SEXO(3, 2) TO RD-CANTIDAD.
+           WRITE REG-REPDEMOG.
+           MOVE "HOMBRES - BANDA 4 (MAYOR A BANDA ALTA)" TO RD-CONCEPTO.
+           MOVE CANT-SEXO(4, 2) TO RD-CANTIDAD.
+           WRITE REG-REPDEMOG.
+           MOVE "OTROS - BANDA 1 (MENOR A BANDA BAJA)" TO RD-CONCEPTO.
+           MOVE CANT-SEXO(1, 3) TO RD-CANTIDAD.
+           WRITE REG-REPDEMOG.
+           MOVE "OTROS - BANDA 2 (MEDIA BAJA)" TO RD-CONCEPTO.
+           MOVE CANT-SEXO(2, 3) TO RD-CANTIDAD.
+           WRITE REG-REPDEMOG.
+           MOVE "OTROS - BANDA 3 (MEDIA ALTA)" TO RD-CONCEPTO.
+           MOVE CANT-SEXO(3, 3) TO RD-CANTIDAD.
+           WRITE REG-REPDEMOG.
+           MOVE "OTROS - BANDA 4 (MAYOR A BANDA ALTA)" TO RD-CONCEPTO.
+           MOVE CANT-SEXO(4, 3) TO RD-CANTIDAD.
+           WRITE REG-REPDEMOG.
+           MOVE "TOTAL DE EMPLEADOS PROCESADOS" TO RD-CONCEPTO.
+           MOVE WS-EMPLE TO RD-CANTIDAD.
+           WRITE REG-REPDEMOG.
        5000-MOSTRAR-FIN.
+           EXIT.
 
-           STOP RUN.
\ No newline at end of file
+           COPY CONFPRPR.
+           COPY CTLPR.
