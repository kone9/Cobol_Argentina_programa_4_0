@@ -1,175 +1,119 @@
-       
+
       *> CLASE 18 Ejercicio ejercicio CLASE 17
       *> Ariel Gimenez
 
-      *>   Se sabe que hay 7 días de la semana; de los cuales habitualmente 
+      *>   Se sabe que hay 7 días de la semana; de los cuales habitualmente
       *>   resultan laborables de lunes a viernes durante 8 horas cada día.
       *>   Tomando como precondición esta premisa relatada como HABITUAL;
       *>   construir un diagrama de flujo que muestre el detalle de actividades
       *>   realizadas cada día laborable porcada sector de una empresa
       *>   financiera Los sectores son:
       *>  01 finanzas; 02 clientes; 03 inversiones; 04 préstamos; 05 informática
-      
+
       *>   Las actividades generales se dividen según código de sector
-      *>   de 01 a 05, a saber: 
+      *>   de 01 a 05, a saber:
       *>    01) Análisis (LUN; MIE; VIE); procedimientos (MAR, JUE)
       *>    02) Atención (LUN; MIE); actualización datos (MAR; JUE; VIE)
       *>    03) Administración (MAR; JUE); asesoramiento (LUN; MIE; VIE)
       *>    04) Promoción (VIE); otorgamiento (LUN; MAR; MIE; JUE)
-      *>    05) Desarrollo (LUN; MAR; MIE; JUE; VIE) Producción 
+      *>    05) Desarrollo (LUN; MAR; MIE; JUE; VIE) Producción
       *>   (LUN; MAR; MIE; JUE; VIE)
       *>    Se deberá generar un listado con el detalle de todas las actividades
       *>    de cada sector por cada día de la semana.
-      *>    Al finalizar, MOSTRAR EL TOTAL GENERAL de actividades por 
+      *>    Al finalizar, MOSTRAR EL TOTAL GENERAL de actividades por
       *>   sector de la semana completa.
 
-       
-       
+      *>   NOTA (actualizada): el agenda de actividades por sector ya no
+      *>   esta fija en un par de grupos FILLER/REDEFINES por actividad
+      *>   (ANALISIS, PROCEDIMIENTO, etc); ahora sale de ARCH-ACTIVIDADES,
+      *>   un renglon por sector/actividad con que dias de la semana
+      *>   trabaja, asi un sector nuevo o un cambio de agenda es un
+      *>   cambio de datos y no una recompilacion.
+
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CL-18-EJ-17.
 
+      *>   ARCH-ACTIVIDADES trae, por renglon, el sector, su nombre y
+      *>   una actividad con los dias de la semana que labora
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-ACTIVIDADES ASSIGN TO "ACTIVIDADES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-      *> ESTE PROYECTO ES EL MEJOR EJEMPLO DE CODIGO SPAGUETTI XD
-      
-      *> POR EJEMPLO PARA CREAR UN ARRAY SE USARON LOS CONCEPTOS
-      *> VARIBLES COMPUESTAS
-      *> NUMEROS DE NIVEL
-      *> ESTRUCTURAS ANIDADAS
-      *> VARIABLES CONSTANTES FILLER
-      *> REDEFINES
-      *> OCCURS
-      *> DISPLAY para probar su funcionamiento    
-       
+
+       FILE SECTION.
+       FD  ARCH-ACTIVIDADES.
+           COPY ACTIVID.
 
       *>-----------------------------WORKING-STORAGE----------------------------
        WORKING-STORAGE SECTION.
 
-      *>   ----CREACION DE UNA TABLA EN COBOL CON 5 DIAS DE LA SEMANA---  
+      *>   ----CREACION DE UNA TABLA EN COBOL CON 5 DIAS DE LA SEMANA---
       *>   USO FILLER PARA CREAR LOS VALORES CONSTANTES DE LOS DIAS LABORALES
+      *>   se agrego SABADO y DOMINGO porque INVERSIONES y CLIENTES ya
+      *>   atienden horario de caja los fines de semana
        01 DIAS.
            02 FILLER PIC X(10) VALUE "LUNES".
            02 FILLER PIC X(10) VALUE "MARTES".
            02 FILLER PIC X(10) VALUE "MIERCOLES".
            02 FILLER PIC X(10) VALUE "JUEVES".
            02 FILLER PIC X(10) VALUE "VIERNES".
+           02 FILLER PIC X(10) VALUE "SABADO".
+           02 FILLER PIC X(10) VALUE "DOMINGO".
       *>   CON REDEFINE HACEMOS QUE LO VALRES SE CARGUEN EN TABLA DIAS
       *>   CON OCCURS DEFINIMOS UNA TABLA CON UNA CIERTA CANTIDAD DE VALORES
        01  TABLA-DIAS-LABORALES REDEFINES DIAS.
-           02 D-LABORALES  PIC X(10) OCCURS 5 TIMES.
-      
+           02 D-LABORALES  PIC X(10) OCCURS 7 TIMES.
+
       *>   CREO UN INDICE PARA RECORRER EL BUCLE
        01  INDICE-DIAS PIC 99.
       *>   -------------------------------------------------------------
-      
-
-      *>   --------------------FINANZAS------------WORKING--------------
-       01  ANALISIS.
-           02 FILLER PIC X(10) VALUE "LUNES".
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE "MIERCOLES".
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE "VIERNES".
-       01  TABLA-FINANZAS-ANALISIS REDEFINES ANALISIS.
-           02 D-ANALISIS PIC X(10) OCCURS 5 TIMES.
-
-       01  PROCEDIMIENTO.
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE "MARTES".
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE "JUEVES".
-           02 FILLER PIC X(10) VALUE " ".
-       01 TABLA-FINANZAS-PROCEDIMIENTO REDEFINES PROCEDIMIENTO.
-           02 D-PROCEDIMIENTO PIC X(10) OCCURS 5 TIMES.
-      *>   -------------------------------------------------------------
-
-
-      *>   --------------------CLIENTES------------------WORKING--------
-       01  ATENCION.
-           02 FILLER PIC X(10) VALUE "LUNES".
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE "MIERCOLES".
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE " ".
-       01  TABLA-CLIENTES-ATENCION REDEFINES ATENCION.
-           02 D-ATENCION PIC X(10) OCCURS 5 TIMES.
-
-       01  ACT-DATOS.
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE "MARTES".
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE "JUEVES".
-           02 FILLER PIC X(10) VALUE "VIERNES".
-       01 TABLA-CLIENTES-ACT-DATOS REDEFINES ACT-DATOS.
-           02 D-ACT-DATOS PIC X(10) OCCURS 5 TIMES.
-      *>   -------------------------------------------------------------
-
-       
-      *>   --------------------INVERSIONES--------------WORKING---------
-       01  ADMINISTRACION.
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE "MARTES".
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE "JUEVES".
-           02 FILLER PIC X(10) VALUE " ".
-       01  TABLA-INVERC-ADMINISTRACION REDEFINES ADMINISTRACION.
-           02 D-ADMINISTRACION PIC X(10) OCCURS 5 TIMES.
-
-       01  ASESORAMIENTO.
-           02 FILLER PIC X(10) VALUE "LUNES".
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE "MIERCOLES".
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE "VIERNES".
-       01 TABLA-INVERC-ASESORAMIENTO REDEFINES ASESORAMIENTO.
-           02 D-ASESORAMIENTO PIC X(10) OCCURS 5 TIMES.
-      *>   -------------------------------------------------------------
 
-       
-      *>   --------------------PRESTAMO------------------WORKING--------
-       01  PROMOSION.
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE " ".
-           02 FILLER PIC X(10) VALUE "VIERNES".
-       01  TABLA-PREST-PROMOSION REDEFINES PROMOSION.
-           02 D-PROMOSION PIC X(10) OCCURS 5 TIMES.
-
-       01  OTORGAMIENTO.
-           02 FILLER PIC X(10) VALUE "LUNES".
-           02 FILLER PIC X(10) VALUE "MARTES".
-           02 FILLER PIC X(10) VALUE "MIERCOLES".
-           02 FILLER PIC X(10) VALUE "JUEVES".
-           02 FILLER PIC X(10) VALUE " ".
-       01  TABLA-PREST-OTORGAMIENTO REDEFINES OTORGAMIENTO.
-           02 D-OTORGAMIENTO PIC X(10) OCCURS 5 TIMES.
+      *>   ----------------TABLA-ACTIVIDADES (DESDE ARCH-ACTIVIDADES)---
+      *>   cada renglon de ARCH-ACTIVIDADES es un sector+actividad con
+      *>   sus dias de la semana ('S'/'N'); reemplaza los diez pares
+      *>   FILLER/REDEFINES que antes tenia un sector fijo por cada uno
+       77 WS-CANT-ACTIVIDADES PIC 9(3) VALUE ZERO.
+       01  TABLA-ACTIVIDADES.
+           02 ACTIVIDAD-ENTRY OCCURS 1 TO 100 TIMES DEPENDING ON
+                               WS-CANT-ACTIVIDADES.
+               03 TA-SECTOR-COD     PIC X(02).
+               03 TA-SECTOR-NOMBRE  PIC X(15).
+               03 TA-ACTIVIDAD      PIC X(20).
+               03 TA-DIAS           PIC X(07).
+       77 IX-ACT PIC 9(3) VALUE ZERO.
+       01 WS-FIN-ACTIVIDADES PIC X VALUE "N".
+           88 WS-HAY-MAS-ACTIVIDADES VALUE "N".
+           88 WS-NO-HAY-MAS-ACTIVIDADES VALUE "S".
+
+      *>   ----------------TABLA-SECTORES (DERIVADA DE ACTIVIDADES)-----
+      *>   lista de sectores distintos, en el orden en que aparecen en
+      *>   ARCH-ACTIVIDADES, para recorrerlos sin repetir un sector por
+      *>   cada actividad que tiene
+       77 WS-CANT-SECTORES PIC 9(2) VALUE ZERO.
+       01  TABLA-SECTORES.
+           02 SECTOR-ENTRY OCCURS 1 TO 20 TIMES DEPENDING ON
+                            WS-CANT-SECTORES.
+               03 TS-SECTOR-COD     PIC X(02).
+               03 TS-SECTOR-NOMBRE  PIC X(15).
+      *>       total de actividades del sector en toda la semana, para
+      *>       el TOTAL GENERAL que promete el encabezado del ejercicio
+               03 TS-TOTAL          PIC 9(03) VALUE ZERO.
+       77 IX-SECTOR PIC 9(2) VALUE ZERO.
+       77 WS-SECTOR-YA-EXISTE PIC X VALUE "N".
+
+      *>   cuenta, por sector y dia, cuantas actividades caen juntas,
+      *>   para avisar si dos actividades del mismo sector piden el
+      *>   mismo personal el mismo dia
+       77 WS-CANT-HOY-SECTOR PIC 9(2) VALUE ZERO.
       *>   -------------------------------------------------------------
 
-
-      *>   --------------------INFORMATICA---------------------WORKING--
-       01  DESARROLLO.
-           02 FILLER PIC X(10) VALUE "LUNES".
-           02 FILLER PIC X(10) VALUE "MARTES".
-           02 FILLER PIC X(10) VALUE "MIERCOLES".
-           02 FILLER PIC X(10) VALUE "JUEVES".
-           02 FILLER PIC X(10) VALUE "VIERNES".
-       01  TABLA-INFORMT-DESARROLLO REDEFINES DESARROLLO.
-           02 D-DESARROLLO PIC X(10) OCCURS 5 TIMES.
-
-       01  PRODUCCION.
-           02 FILLER PIC X(10) VALUE "LUNES".
-           02 FILLER PIC X(10) VALUE "MARTES".
-           02 FILLER PIC X(10) VALUE "MIERCOLES".
-           02 FILLER PIC X(10) VALUE "JUEVES".
-           02 FILLER PIC X(10) VALUE "VIERNES".
-       01  TABLA-INFORMT-PRODUCCION REDEFINES PRODUCCION.
-           02 D-PRODUCCION PIC X(10) OCCURS 5 TIMES.
-      *>   -------------------------------------------------------------
-
-
       *>  CREO UN INDICE PARA RECORRER LOS BUCLES SECUNDARIOS
        01  i PIC 99.
-       
+
       *>  USO NUMERO COMO BOOLEANO PARA SABER SI MUESTRO EL SECTOR
       *>  0 FALSO 1 VERDADERO
        01  BOOL_VIEW_SECTOR PIC 9 VALUE 0.
@@ -178,198 +122,169 @@
       *>---------------------------PROCEDURE----------------------------
        PROCEDURE DIVISION.
 
+           PERFORM CARGAR-ACTIVIDADES.
 
       *>   PARA QUE SE VEA BIEN AL INICIO
            DISPLAY "          "
            DISPLAY "---------------------------------------------------"
            DISPLAY "          "
 
-      *> POR CADA DIA VOY A REVISAR CADA SECTOR, BUCLE PRINCIPAL  
-           PERFORM VARYING INDICE-DIAS FROM 1 BY 1 UNTIL INDICE-DIAS > 5
-      
-      *> MUESTRO DIA         
-               DISPLAY D-LABORALES(INDICE-DIAS)
-      
-      *>--------------------------FINANZAS--------------------PROCEDURE-     
-      
-      *> SINO HAY SECTOR FINANZA EN ESE DÍA NO LO MUESTRO            
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-                IF D-ANALISIS(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                    COMPUTE BOOL_VIEW_SECTOR = 1
-                END-IF
-                IF D-PROCEDIMIENTO(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                    COMPUTE BOOL_VIEW_SECTOR = 1
-                END-IF
-               END-PERFORM
-
-               IF BOOL_VIEW_SECTOR EQUAL 1
-                    DISPLAY "     FINANZAS"
-               END-IF
-      
-      *> FINANZAS ANALISIS
-      *> FINANZAS PROCEDIMIENTO      
-
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-                IF D-ANALISIS(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                    DISPLAY "         ANALISIS"
-                END-IF
-                IF D-PROCEDIMIENTO(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                    DISPLAY "         PROCEDIMIENTO"
-                END-IF
-                END-PERFORM
-
-                COMPUTE BOOL_VIEW_SECTOR = 0
-      *>----------------------------------------------------------------
-          
-      *>--------------------------CLIENTES--------------------PROCEDURE-
-
-      *> SINO HAY SECTOR CLIENTES EN ESE DÍA NO LO MUESTRO           
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-                IF D-ATENCION(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                    COMPUTE BOOL_VIEW_SECTOR = 1
-                END-IF
-                IF D-ACT-DATOS(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                    COMPUTE BOOL_VIEW_SECTOR = 1
-                END-IF
-               END-PERFORM
-
-               IF BOOL_VIEW_SECTOR EQUAL 1
-                     DISPLAY "     CLIENTES"
-               END-IF
-       
-                
-      *> CLIENTES ATENCION
-      *> CLIENTES ACTUALIZACION DATOS      
-
-                PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-                    IF D-ATENCION(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                        DISPLAY "         ATENCION"
-                    END-IF
-                    IF D-ACT-DATOS(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                        DISPLAY "         ACTUALIZACION DATOS"
-                    END-IF
-                END-PERFORM
-
-                COMPUTE BOOL_VIEW_SECTOR = 0
-      *>----------------------------------------------------------------
+      *> POR CADA DIA VOY A REVISAR CADA SECTOR, BUCLE PRINCIPAL
+           PERFORM VARYING INDICE-DIAS FROM 1 BY 1 UNTIL INDICE-DIAS > 7
 
-      *>--------------------------INVERSION-------------------PROCEDURE-
-
-      *> SINO HAY SECTOR INVERSION EN ESE DÍA NO LO MUESTRO             
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-                IF D-ADMINISTRACION(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                    COMPUTE BOOL_VIEW_SECTOR = 1
-                END-IF
-                IF D-ASESORAMIENTO(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                    COMPUTE BOOL_VIEW_SECTOR = 1
-                END-IF
-               END-PERFORM
-
-               IF BOOL_VIEW_SECTOR EQUAL 1
-                     DISPLAY "     INVERSION" 
-                END-IF
-                 
-
-                
-      *> INVERSION ADMINISTRACION
-      *> INVERSION ASESORAMIENTO 
-
-                PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-                   IF D-ADMINISTRACION(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                        DISPLAY "         ADMINISTRACION"
-                    END-IF
-                    IF D-ASESORAMIENTO(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                        DISPLAY "         ASESORAMIENTO"
-                    END-IF
-                END-PERFORM
-
-               COMPUTE BOOL_VIEW_SECTOR = 0
-      *>----------------------------------------------------------------
-      
-       
-      *>--------------------------PRESTAMO--------------------PROCEDURE-
-
-      *> SINO HAY SECTOR PRESTAMO EN ESE DÍA NO LO MUESTRO          
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-                IF D-PROMOSION(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                    COMPUTE BOOL_VIEW_SECTOR = 1
-                END-IF
-                IF D-OTORGAMIENTO(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                    COMPUTE BOOL_VIEW_SECTOR = 1
-                END-IF
-               END-PERFORM
-
-               IF BOOL_VIEW_SECTOR EQUAL 1
-                     DISPLAY "     PRESTAMO"      
-               END-IF
-                 
-
-                
-      *> PRESTAMO PROMOSION
-      *> PRESTAMO OTORGAMIENTO  
+      *> MUESTRO DIA
+               DISPLAY D-LABORALES(INDICE-DIAS)
 
-                PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-                   IF D-PROMOSION(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                        DISPLAY "         PROMOSION"
+      *>--------------------------SECTORES---------------------PROCEDURE-
+               PERFORM VARYING IX-SECTOR FROM 1 BY 1
+                       UNTIL IX-SECTOR > WS-CANT-SECTORES
+
+      *> SINO HAY ACTIVIDAD DE ESTE SECTOR EN ESE DIA NO LO MUESTRO
+                   MOVE 0 TO BOOL_VIEW_SECTOR
+                   PERFORM VARYING IX-ACT FROM 1 BY 1
+                           UNTIL IX-ACT > WS-CANT-ACTIVIDADES
+                       IF TA-SECTOR-COD(IX-ACT) =
+                               TS-SECTOR-COD(IX-SECTOR)
+                          AND TA-DIAS(IX-ACT)(INDICE-DIAS:1) = "S"
+                           MOVE 1 TO BOOL_VIEW_SECTOR
+                       END-IF
+                   END-PERFORM
+
+                   IF BOOL_VIEW_SECTOR EQUAL 1
+                       DISPLAY "     " TS-SECTOR-NOMBRE(IX-SECTOR)
                    END-IF
-                   IF D-OTORGAMIENTO(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                        DISPLAY "         OTORGAMIENTO"
-                   END-IF
-                END-PERFORM
-               
-                COMPUTE BOOL_VIEW_SECTOR = 0
-      *>----------------------------------------------------------------
-
 
-      *>--------------------------INFORMATICA-----------------PROCEDURE-
-       
-      *> SINO HAY SECTOR INFORMATICA EN ESE DÍA NO LO MUESTRO           
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-                IF D-DESARROLLO(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                    COMPUTE BOOL_VIEW_SECTOR = 1
-                END-IF
-                IF D-PRODUCCION(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                    COMPUTE BOOL_VIEW_SECTOR = 1
-                END-IF
-               END-PERFORM
-
-               IF BOOL_VIEW_SECTOR EQUAL 1
-                     DISPLAY "     INFORMATICA"        
-               END-IF
-                     
-       
-                
-      *> INFORMATICA DESARROLLO
-      *> INFORMATICA PRODUCCION
-
-                PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-                   IF D-DESARROLLO(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                        DISPLAY "         DESARROLLO"
+      *> LISTO CADA ACTIVIDAD DEL SECTOR QUE CAIGA ESE DIA
+                   MOVE 0 TO WS-CANT-HOY-SECTOR
+                   PERFORM VARYING IX-ACT FROM 1 BY 1
+                           UNTIL IX-ACT > WS-CANT-ACTIVIDADES
+                       IF TA-SECTOR-COD(IX-ACT) =
+                               TS-SECTOR-COD(IX-SECTOR)
+                          AND TA-DIAS(IX-ACT)(INDICE-DIAS:1) = "S"
+                           DISPLAY "         " TA-ACTIVIDAD(IX-ACT)
+                           ADD 1 TO TS-TOTAL(IX-SECTOR)
+                           ADD 1 TO WS-CANT-HOY-SECTOR
+                       END-IF
+                   END-PERFORM
+
+      *> DOS O MAS ACTIVIDADES DEL MISMO SECTOR EL MISMO DIA PIDEN
+      *> EL MISMO PERSONAL: AVISO EL CONFLICTO PARA QUE SE CUBRA
+                   IF WS-CANT-HOY-SECTOR > 1
+                       DISPLAY "         *** CONFLICTO DE PERSONAL: "
+                               WS-CANT-HOY-SECTOR
+                               " ACTIVIDADES EL MISMO DIA ***"
                    END-IF
-                   IF D-PRODUCCION(i) EQUAL D-LABORALES(INDICE-DIAS)   
-                        DISPLAY "         PRODUCCION"
-                   END-IF
-                END-PERFORM
-
-               COMPUTE BOOL_VIEW_SECTOR = 0
+               END-PERFORM
       *>----------------------------------------------------------------
 
-
-
       *> CADA VES QUE TERMINA UN DIA AGREGO UN ESPACIO
            DISPLAY "          "
            DISPLAY "---------------------------------------------------"
            DISPLAY "          "
 
 
-      *>   TERMINA POR CADA DIA BUCLE PRINCIPAL 
+      *>   TERMINA POR CADA DIA BUCLE PRINCIPAL
            END-PERFORM.
 
+           PERFORM MOSTRAR-TOTALES.
+
+           PERFORM MOSTRAR-POR-SECTOR.
+
            DISPLAY "FIN DE PROGRAMA ARIEL GIMENEZ 16/03/2023"
            DISPLAY " "
            DISPLAY " "
 
        *>  TERMINA PROGRAMA
            STOP RUN.
-       
+
+      *>   TOTAL GENERAL DE ACTIVIDADES POR SECTOR DE LA SEMANA COMPLETA
+       MOSTRAR-TOTALES.
+           DISPLAY "TOTAL GENERAL DE ACTIVIDADES POR SECTOR"
+           DISPLAY "---------------------------------------------------"
+           PERFORM VARYING IX-SECTOR FROM 1 BY 1
+                   UNTIL IX-SECTOR > WS-CANT-SECTORES
+               DISPLAY "     " TS-SECTOR-NOMBRE(IX-SECTOR) " "
+                       TS-TOTAL(IX-SECTOR)
+           END-PERFORM.
+
+      *>   SEGUNDO FORMATO DE REPORTE, PARA LAS JEFATURAS QUE QUIEREN
+      *>   VER UN SECTOR CON TODA SU SEMANA JUNTA EN VEZ DE DIA POR DIA
+       MOSTRAR-POR-SECTOR.
+           DISPLAY "          "
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "CALENDARIO SEMANAL AGRUPADO POR SECTOR"
+           DISPLAY "---------------------------------------------------"
+           PERFORM VARYING IX-SECTOR FROM 1 BY 1
+                   UNTIL IX-SECTOR > WS-CANT-SECTORES
+               DISPLAY TS-SECTOR-NOMBRE(IX-SECTOR)
+               PERFORM VARYING INDICE-DIAS FROM 1 BY 1
+                       UNTIL INDICE-DIAS > 7
+                   PERFORM VARYING IX-ACT FROM 1 BY 1
+                           UNTIL IX-ACT > WS-CANT-ACTIVIDADES
+                       IF TA-SECTOR-COD(IX-ACT) =
+                               TS-SECTOR-COD(IX-SECTOR)
+                          AND TA-DIAS(IX-ACT)(INDICE-DIAS:1) = "S"
+                           DISPLAY "     " D-LABORALES(INDICE-DIAS)
+                                   " " TA-ACTIVIDAD(IX-ACT)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+               DISPLAY "          "
+           END-PERFORM.
+
+      *>   CARGA LAS ACTIVIDADES DESDE ARCH-ACTIVIDADES Y ARMA, DE
+      *>   PASO, LA LISTA DE SECTORES DISTINTOS QUE APARECEN EN ELLA
+       CARGAR-ACTIVIDADES.
+           OPEN INPUT ARCH-ACTIVIDADES.
+           PERFORM UNTIL WS-NO-HAY-MAS-ACTIVIDADES
+               READ ARCH-ACTIVIDADES
+                   AT END
+                       SET WS-NO-HAY-MAS-ACTIVIDADES TO TRUE
+                   NOT AT END
+      *>               TABLA-ACTIVIDADES SOLO LLEGA A 100 RENGLONES;
+      *>               LOS QUE SOBRAN SE DESCARTAN CON AVISO
+                       IF WS-CANT-ACTIVIDADES >= 100
+                           DISPLAY "ADVERTENCIA: SE IGNORA ACTIVIDAD, "
+                               "YA HAY 100 CARGADAS"
+                       ELSE
+                           ADD 1 TO WS-CANT-ACTIVIDADES
+                           MOVE AC-SECTOR-COD TO
+                                TA-SECTOR-COD(WS-CANT-ACTIVIDADES)
+                           MOVE AC-SECTOR-NOMBRE TO
+                                TA-SECTOR-NOMBRE(WS-CANT-ACTIVIDADES)
+                           MOVE AC-ACTIVIDAD TO
+                                TA-ACTIVIDAD(WS-CANT-ACTIVIDADES)
+                           MOVE AC-DIAS TO
+                                TA-DIAS(WS-CANT-ACTIVIDADES)
+                           PERFORM REGISTRAR-SECTOR
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARCH-ACTIVIDADES.
+
+      *>   AGREGA EL SECTOR DEL ULTIMO RENGLON LEIDO A TABLA-SECTORES,
+      *>   SALVO QUE YA ESTE (UN SECTOR TIENE VARIAS ACTIVIDADES)
+       REGISTRAR-SECTOR.
+           MOVE "N" TO WS-SECTOR-YA-EXISTE.
+           PERFORM VARYING IX-SECTOR FROM 1 BY 1
+                   UNTIL IX-SECTOR > WS-CANT-SECTORES
+               IF TS-SECTOR-COD(IX-SECTOR) =
+                       TA-SECTOR-COD(WS-CANT-ACTIVIDADES)
+                   MOVE "S" TO WS-SECTOR-YA-EXISTE
+               END-IF
+           END-PERFORM.
+      *>   TABLA-SECTORES SOLO LLEGA A 20 RENGLONES; UN SECTOR NUEVO
+      *>   DE MAS SE DESCARTA CON AVISO (LA ACTIVIDAD YA QUEDO CARGADA)
+           IF WS-SECTOR-YA-EXISTE = "N" AND WS-CANT-SECTORES >= 20
+               DISPLAY "ADVERTENCIA: SE IGNORA SECTOR NUEVO, "
+                   "YA HAY 20 CARGADOS"
+           ELSE
+               IF WS-SECTOR-YA-EXISTE = "N"
+                   ADD 1 TO WS-CANT-SECTORES
+                   MOVE TA-SECTOR-COD(WS-CANT-ACTIVIDADES) TO
+                        TS-SECTOR-COD(WS-CANT-SECTORES)
+                   MOVE TA-SECTOR-NOMBRE(WS-CANT-ACTIVIDADES) TO
+                        TS-SECTOR-NOMBRE(WS-CANT-SECTORES)
+               END-IF
+           END-IF.
 
