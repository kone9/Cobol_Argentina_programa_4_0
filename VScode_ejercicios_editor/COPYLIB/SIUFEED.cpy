@@ -0,0 +1,8 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB SIUFEED - registro en el layout delimitado que usa el
+      *> importador de SIU Guarani para cargar promedios por turno.
+      *>--------------------------------------------------------------
+       01  REG-SIU-FEED.
+           03 SIU-TURNO       PIC X(10).
+           03 SIU-SEP         PIC X.
+           03 SIU-PROMEDIO    PIC 9(2)V99.
