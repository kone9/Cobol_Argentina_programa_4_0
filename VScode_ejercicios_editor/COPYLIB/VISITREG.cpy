@@ -0,0 +1,10 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB VISITREG - un renglon por dia con la cantidad de
+      *> visitantes que informa la exportacion nocturna del molinete,
+      *> para no tener que recompilar el programa cada semana con
+      *> literales nuevos.
+      *>--------------------------------------------------------------
+       01  REG-VISITA.
+           03 VIS-DIA        PIC X(10).
+           03 FILLER         PIC X VALUE ";".
+           03 VIS-CANTIDAD   PIC 9(4).
