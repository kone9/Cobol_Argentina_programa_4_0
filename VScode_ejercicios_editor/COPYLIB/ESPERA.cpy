@@ -0,0 +1,8 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB ESPERA - registro de lista de espera; un alumno cae
+      *> aca cuando se anota y la materia elegida ya completo el cupo
+      *> leido del maestro de materias.
+      *>--------------------------------------------------------------
+       01  REG-ESPERA.
+           03 ESP-ID-ALUMNO PIC X(10).
+           03 ESP-MATERIA   PIC X(25).
