@@ -0,0 +1,10 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB TRANLOG - bitacora de transacciones de inscripcion;
+      *> un registro por alumno leido de INSCRIPCIONES con el
+      *> resultado de esa posta (POSTEADO/DUPLICADO/INVALIDO), para
+      *> poder reconstruir que se proceso si la corrida se corta.
+      *>--------------------------------------------------------------
+       01  REG-TRANLOG.
+           03 TRAN-ID-ALUMNO PIC X(10).
+           03 TRAN-MATERIA   PIC 9.
+           03 TRAN-RESULTADO PIC X(10).
