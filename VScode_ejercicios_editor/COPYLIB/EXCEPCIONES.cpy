@@ -0,0 +1,10 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB EXCEPCIONES - reporte de excepciones de validación;
+      *> un registro por cada transacción de INSCRIPCIONES cuyo
+      *> MATERIA no es un codigo valido, para que alguien revise el
+      *> error de carga en vez de que el registro desaparezca.
+      *>--------------------------------------------------------------
+       01  REG-EXCEPCIONES.
+           03 EXC-ID-ALUMNO PIC X(10).
+           03 EXC-MATERIA   PIC 9.
+           03 EXC-MOTIVO    PIC X(30).
