@@ -0,0 +1,17 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB CONTROL - un renglon por corrida de cada job batch de
+      *> este grupo (inscripciones, liquidacion de sueldos, promedios
+      *> por turno, distribucion de MILLONES), para tener en un solo
+      *> archivo quien corrio que job, cuando y con que resultado, en
+      *> vez de cuatro programas mudos que no dejan ningun rastro.
+      *>--------------------------------------------------------------
+       01  REG-CONTROL.
+           03 CTL-FECHA        PIC 9(8).
+           03 CTL-SEP1         PIC X.
+           03 CTL-OPERADOR     PIC X(10).
+           03 CTL-SEP2         PIC X.
+           03 CTL-JOB          PIC X(11).
+           03 CTL-SEP3         PIC X.
+           03 CTL-CANT-REG     PIC 9(7).
+           03 CTL-SEP4         PIC X.
+           03 CTL-ESTADO       PIC X(10).
