@@ -0,0 +1,21 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB FECHANRM - un renglon por fecha de cobro leida de
+      *> ARCH-PAGOS con el resultado de la normalizacion, para que
+      *> facturacion reciba el lote completo procesado en vez de
+      *> tener que pasar las fechas una por una por consola.
+      *>--------------------------------------------------------------
+       01  REG-FECHANORM.
+           03 FN-FECHA-ORIGINAL  PIC X(10).
+           03 FN-SEP1             PIC X.
+           03 FN-FECHA-NORM      PIC X(10).
+           03 FN-SEP2             PIC X.
+           03 FN-ESTADO          PIC X(10).
+           03 FN-SEP3             PIC X.
+      *>   dias corridos entre FN-FECHA-ORIGINAL y la fecha de la
+      *>   corrida; queda en CERO cuando FN-ESTADO es INVALIDA
+           03 FN-DIAS-ATRASO     PIC S9(5).
+           03 FN-SEP4             PIC X.
+      *>   nombre de mes en espanol (COPYLIB MESES), para que el lote
+      *>   se pueda imprimir sin tener que traducir el numero de mes;
+      *>   queda en espacios cuando FN-ESTADO es INVALIDA
+           03 FN-MES-NOMBRE      PIC X(10).
