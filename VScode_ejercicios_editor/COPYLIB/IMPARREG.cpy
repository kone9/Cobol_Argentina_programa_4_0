@@ -0,0 +1,11 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB IMPARREG - un renglon por alumno con su propia lista
+      *> de numeros impares; reemplaza los diez FILLER fijos de
+      *> TABLA-IMPARES para poder corregir la planilla de todo un
+      *> curso en una sola corrida, en vez de un solo juego de datos
+      *> grabado en el programa.
+      *>--------------------------------------------------------------
+       01  REG-IMPAR.
+           03 IMP-ID-ALUMNO  PIC X(10).
+           03 IMP-CANT       PIC 99.
+           03 IMP-VALOR      PIC 99 OCCURS 20 TIMES.
