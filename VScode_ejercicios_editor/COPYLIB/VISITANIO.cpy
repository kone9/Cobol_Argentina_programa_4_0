@@ -0,0 +1,11 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB VISITANIO - un renglon por dia del calendario anual
+      *> de visitantes (mes + cantidad), para que EJ-03ENCL18 resuma
+      *> por mes en vez de depender de una sola semana fija.
+      *>--------------------------------------------------------------
+       01  REG-VISITA-ANIO.
+           03 VA-MES         PIC 99.
+           03 FILLER         PIC X VALUE ";".
+           03 VA-DIA         PIC X(10).
+           03 FILLER         PIC X VALUE ";".
+           03 VA-CANTIDAD    PIC 9(4).
