@@ -0,0 +1,12 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB PRECIOS - tarifario de entradas (adulto/menor/socio)
+      *> con el porcentaje de visitantes que finanzas asume para cada
+      *> categoria, asi el precio promedio no queda fijo en el programa.
+      *>--------------------------------------------------------------
+       01  REG-PRECIO.
+           03 PREC-TIPO       PIC X(10).
+           03 FILLER          PIC X VALUE ";".
+           03 PREC-VALOR      PIC 9(4)V99.
+           03 FILLER          PIC X VALUE ";".
+      *>   que porcentaje de los visitantes del dia paga esta tarifa
+           03 PREC-PORC-MIX   PIC 9(3)V99.
