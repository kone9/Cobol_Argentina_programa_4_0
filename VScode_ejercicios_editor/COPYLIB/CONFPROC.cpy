@@ -0,0 +1,11 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB CONFPROC - respuesta del operador al gate de
+      *> confirmacion antes de comitear (ver COPYLIB CONFPRPR), para
+      *> que todos los jobs batch de este grupo (inscripciones,
+      *> liquidacion de sueldos, distribucion de MILLONES) pidan
+      *> confirmacion de la misma forma antes de dejar su checkpoint
+      *> actualizado.
+      *>--------------------------------------------------------------
+       01  WS-CONFIRMA-RESP PIC X VALUE "N".
+           88 CONFIRMA-RESP-SI VALUE "S" "s".
+           88 CONFIRMA-RESP-NO VALUE "N" "n".
