@@ -0,0 +1,9 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB PORCENT - porcentaje de participacion de cada socio,
+      *> segun el convenio de sociedad vigente, para no tener que
+      *> recompilar el programa cada vez que se modifica el convenio.
+      *>--------------------------------------------------------------
+       01  REG-PORCENTAJE.
+           03 PORC-PARTICIPANTE  PIC X(01).
+           03 FILLER             PIC X VALUE ";".
+           03 PORC-VALOR         PIC 99V9.
