@@ -0,0 +1,12 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB OPERAC - un par de IMPAR y la operacion a aplicarles;
+      *> reemplaza los cinco parrafos PRIMER-PAR..QUINTO-PAR fijos de
+      *> EJ-02ENCL21 para que el instructor arme la consigna del
+      *> laboratorio sin tocar el programa.
+      *>   OPER-CODIGO: A SUMA, M MULTIPLICA, D DIVIDE CON DECIMALES,
+      *>                E DIVIDE ENTERO, S RESTA
+      *>--------------------------------------------------------------
+       01  REG-OPERAC.
+           03 OPER-CODIGO  PIC X.
+           03 OPER-IND1    PIC 99.
+           03 OPER-IND2    PIC 99.
