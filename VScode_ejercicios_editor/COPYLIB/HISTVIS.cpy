@@ -0,0 +1,9 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB HISTVIS - historico de totales de visitas por corrida,
+      *> para poder comparar la semana (o el periodo) actual contra la
+      *> equivalente del anio anterior sin tener que guardar nada a mano.
+      *>--------------------------------------------------------------
+       01  REG-HISTVIS.
+           03 HV-FECHA     PIC 9(8).
+           03 HV-SEP       PIC X.
+           03 HV-TOTAL     PIC 9(7).
