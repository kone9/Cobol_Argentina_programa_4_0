@@ -0,0 +1,7 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB PARAMSAL - parametro de sueldo de referencia para la
+      *> liquidacion; un unico registro con el corte MAS/MENOS vigente,
+      *> para que un ajuste paritario no requiera recompilar el batch.
+      *>--------------------------------------------------------------
+       01  REG-PARAMSAL.
+           03 PARAM-SUELDO-REF  PIC 9(6)V99.
