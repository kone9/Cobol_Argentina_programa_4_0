@@ -0,0 +1,9 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB REPDEMOG - linea del reporte demografico de nomina;
+      *> un registro por concepto (sexo x banda salarial) mas el total
+      *> de empleados procesados, para archivar y entregar a
+      *> compliance cada trimestre en vez de que solo quede en pantalla.
+      *>--------------------------------------------------------------
+       01  REG-REPDEMOG.
+           03 RD-CONCEPTO    PIC X(45).
+           03 RD-CANTIDAD    PIC Z(6)9.
