@@ -0,0 +1,20 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB AUDITDIS - un renglon por corrida de CL-18-EJ-18 con
+      *> el monto ingresado y los cinco importes resultantes, para
+      *> poder reconstruir que se distribuyo y cuando si un socio
+      *> reclama un pago anterior.
+      *>--------------------------------------------------------------
+       01  REG-AUDITORIA.
+           03 AUD-FECHA        PIC 9(8).
+           03 AUD-SEP0          PIC X.
+           03 AUD-MONTO        PIC 9(9).
+           03 AUD-SEP1          PIC X.
+           03 AUD-MONTO-A       PIC 9(9)V99.
+           03 AUD-SEP2          PIC X.
+           03 AUD-MONTO-B       PIC 9(9)V99.
+           03 AUD-SEP3          PIC X.
+           03 AUD-MONTO-C       PIC 9(9)V99.
+           03 AUD-SEP4          PIC X.
+           03 AUD-MONTO-D       PIC 9(9)V99.
+           03 AUD-SEP5          PIC X.
+           03 AUD-MONTO-E       PIC 9(9)V99.
