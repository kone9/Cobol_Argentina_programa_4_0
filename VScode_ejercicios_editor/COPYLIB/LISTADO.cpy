@@ -0,0 +1,9 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB LISTADO - registro del listado de alumnos por
+      *> materia (roster), usado por los ejercicios de inscripción
+      *> de la CLASE 22 para poder entregarle a un profesor la nómina
+      *> real de una materia en vez de solamente un total.
+      *>--------------------------------------------------------------
+       01  REG-LISTADO.
+           03 LIST-ID-ALUMNO PIC X(10).
+           03 LIST-MATERIA   PIC X(25).
