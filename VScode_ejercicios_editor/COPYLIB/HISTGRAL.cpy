@@ -0,0 +1,10 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB HISTGRAL - historico de promedios por turno; cada
+      *> corrida de EJ-TR-CL20 agrega sus propios renglones (uno por
+      *> turno mas uno GENERAL) para poder comparar un cuatrimestre
+      *> contra el anterior en vez de perder el numero al cerrar.
+      *>--------------------------------------------------------------
+       01  REG-HISTGRAL.
+           03 HIST-FECHA      PIC 9(8).
+           03 HIST-TURNO      PIC X(10).
+           03 HIST-PROM       PIC 9(2)V99.
