@@ -0,0 +1,16 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB ESTADOPART - renglon de estado de cuenta por
+      *> participante, para que cada socio reciba su propio comprobante
+      *> en vez de tener que leerlo de la transcripcion de consola.
+      *>--------------------------------------------------------------
+       01  REG-ESTADO.
+           03 EST-PARTICIPANTE   PIC X(01).
+           03 EST-SEP1           PIC X(03).
+           03 EST-PORCENTAJE     PIC Z9,9.
+           03 EST-SEP2           PIC X(03).
+           03 EST-IMPORTE        PIC $ZZZ.ZZZ.ZZ9,99.
+           03 EST-SEP3           PIC X(03).
+      *>   mes de la corrida en espanol (COPYLIB MESES), para que el
+      *>   comprobante del participante no dependa de la fecha del
+      *>   archivo para saber a que mes corresponde
+           03 EST-MES            PIC X(10).
