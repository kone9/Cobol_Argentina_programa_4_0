@@ -0,0 +1,10 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB CONFIRMA - comprobante de inscripción; una línea por
+      *> alumno que posta con éxito, con la materia y los cupos que
+      *> quedan, para que la mesa de inscripción se la entregue en
+      *> la ventanilla.
+      *>--------------------------------------------------------------
+       01  REG-CONFIRMACION.
+           03 CONF-ID-ALUMNO      PIC X(10).
+           03 CONF-MATERIA        PIC X(25).
+           03 CONF-CUPO-RESTANTE  PIC ZZ9.
