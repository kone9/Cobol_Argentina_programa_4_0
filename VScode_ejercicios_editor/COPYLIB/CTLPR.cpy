@@ -0,0 +1,24 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB CTLPR - parrafo GRABAR-CONTROL, para PERFORMear desde
+      *> cualquier programa que haya hecho COPY CONTROL en su FILE
+      *> SECTION (FD ARCH-CONTROL) y declarado su propio WS-FS-CONTROL
+      *> (88 FS-CONTROL-OK/FS-CONTROL-NO-EXISTE, mismo criterio que
+      *> WS-FS-AUDITORIA/WS-FS-HISTGRAL). El programa que llama deja
+      *> cargados CTL-JOB, CTL-CANT-REG y CTL-ESTADO antes de hacer el
+      *> PERFORM; este parrafo pide el operador, pone la fecha de la
+      *> corrida y agrega el renglon al final de ARCH-CONTROL.
+      *>--------------------------------------------------------------
+       GRABAR-CONTROL.
+           DISPLAY "OPERADOR QUE CORRE EL JOB: ".
+           ACCEPT CTL-OPERADOR.
+           ACCEPT CTL-FECHA FROM DATE YYYYMMDD.
+           MOVE ";" TO CTL-SEP1.
+           MOVE ";" TO CTL-SEP2.
+           MOVE ";" TO CTL-SEP3.
+           MOVE ";" TO CTL-SEP4.
+           OPEN EXTEND ARCH-CONTROL.
+           IF FS-CONTROL-NO-EXISTE
+               OPEN OUTPUT ARCH-CONTROL
+           END-IF.
+           WRITE REG-CONTROL.
+           CLOSE ARCH-CONTROL.
