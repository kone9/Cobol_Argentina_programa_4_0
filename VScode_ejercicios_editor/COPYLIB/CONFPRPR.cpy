@@ -0,0 +1,15 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB CONFPRPR - parrafo CONFIRMAR-PROCEDER, para PERFORMear
+      *> desde cualquier programa que haya hecho COPY CONFPROC en su
+      *> WORKING-STORAGE SECTION. Pide confirmacion por consola antes
+      *> de comitear un checkpoint; deja la respuesta en
+      *> WS-CONFIRMA-RESP (CONFIRMA-RESP-SI/CONFIRMA-RESP-NO) para que
+      *> el programa que llama decida si sigue adelante o cancela.
+      *>--------------------------------------------------------------
+       CONFIRMAR-PROCEDER.
+           DISPLAY "CONFIRMA LA OPERACION? (S/N)".
+           ACCEPT WS-CONFIRMA-RESP.
+           IF NOT CONFIRMA-RESP-SI AND NOT CONFIRMA-RESP-NO
+               DISPLAY "RESPUESTA INVALIDA, SE ASUME N (NO CONFIRMA)"
+               MOVE "N" TO WS-CONFIRMA-RESP
+           END-IF.
