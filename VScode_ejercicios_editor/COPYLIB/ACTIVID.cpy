@@ -0,0 +1,14 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB ACTIVID - un renglon por actividad de un sector, con
+      *> que dias de la semana labora ('S' trabaja ese dia, 'N' no),
+      *> para dar de alta sectores y actividades nuevas agregando
+      *> renglones en vez de nuevos grupos FILLER/REDEFINES.
+      *>--------------------------------------------------------------
+       01  REG-ACTIVIDAD.
+           03 AC-SECTOR-COD      PIC X(02).
+           03 FILLER             PIC X VALUE ";".
+           03 AC-SECTOR-NOMBRE   PIC X(15).
+           03 FILLER             PIC X VALUE ";".
+           03 AC-ACTIVIDAD       PIC X(20).
+           03 FILLER             PIC X VALUE ";".
+           03 AC-DIAS            PIC X(07).
