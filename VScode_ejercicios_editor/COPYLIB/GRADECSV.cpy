@@ -0,0 +1,11 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB GRADECSV - un renglon por alumno y operacion con el
+      *> resultado de EJ-02ENCL21, para que se cargue directo en la
+      *> planilla de notas en vez de retipearse a mano.
+      *>--------------------------------------------------------------
+       01  REG-GRADECSV.
+           03 GCSV-ID-ALUMNO   PIC X(10).
+           03 GCSV-SEP1        PIC X.
+           03 GCSV-CODIGO      PIC X.
+           03 GCSV-SEP2        PIC X.
+           03 GCSV-RESULTADO   PIC -(4)9,999.
