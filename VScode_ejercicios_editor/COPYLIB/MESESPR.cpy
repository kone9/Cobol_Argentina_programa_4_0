@@ -0,0 +1,16 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB MESESPR - parrafo OBTENER-NOMBRE-MES, para PERFORMear
+      *> desde cualquier programa que haya hecho COPY MESES en su
+      *> WORKING-STORAGE SECTION. Deja en MES-NOMBRE el nombre completo
+      *> del mes y en MES-NOMBRE-ABREV su abreviatura de 3 letras, segun
+      *> MES-NUMERO, o espacios en ambos si el numero cargado no es un
+      *> mes valido.
+      *>--------------------------------------------------------------
+       OBTENER-NOMBRE-MES.
+           IF MES-NUMERO NOT < 1 AND MES-NUMERO NOT > 12
+               MOVE MES-CADE(MES-NUMERO) TO MES-NOMBRE
+               MOVE MES-ABREV(MES-NUMERO) TO MES-NOMBRE-ABREV
+           ELSE
+               MOVE SPACES TO MES-NOMBRE
+               MOVE SPACES TO MES-NOMBRE-ABREV
+           END-IF.
