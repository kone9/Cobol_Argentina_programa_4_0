@@ -0,0 +1,48 @@
+      *>--------------------------------------------------------------
+      *> COPYLIB MESES - tabla de nombres de mes en espanol (la misma
+      *> que tenia EJ8-3), para que todo programa que tenga que
+      *> imprimir una fecha use el mismo criterio de nombres de mes
+      *> en vez de retipear la lista. Se usa junto con MESESPR: este
+      *> COPY va en WORKING-STORAGE SECTION y el de MESESPR en
+      *> PROCEDURE DIVISION.
+      *>--------------------------------------------------------------
+       01  MESES-CADENA.
+           02 FILLER PIC X(10) VALUE "ENERO     ".
+           02 FILLER PIC X(10) VALUE "FEBRERO   ".
+           02 FILLER PIC X(10) VALUE "MARZO     ".
+           02 FILLER PIC X(10) VALUE "ABRIL     ".
+           02 FILLER PIC X(10) VALUE "MAYO      ".
+           02 FILLER PIC X(10) VALUE "JUNIO     ".
+           02 FILLER PIC X(10) VALUE "JULIO     ".
+           02 FILLER PIC X(10) VALUE "AGOSTO    ".
+           02 FILLER PIC X(10) VALUE "SEPTIEMBRE".
+           02 FILLER PIC X(10) VALUE "OCTUBRE   ".
+           02 FILLER PIC X(10) VALUE "NOVIEMBRE ".
+           02 FILLER PIC X(10) VALUE "DICIEMBRE ".
+       01  MESES-TABLA REDEFINES MESES-CADENA.
+           02 MES-CADE PIC X(10) OCCURS 12 TIMES.
+
+      *>   ABREVIATURA DE 3 LETRAS DE CADA MES, EN EL MISMO ORDEN QUE
+      *>   MES-CADE, PARA ENCABEZADOS DE COLUMNA QUE NO TIENEN LUGAR
+      *>   PARA EL NOMBRE COMPLETO
+       01  MESES-ABREV-CADENA.
+           02 FILLER PIC X(03) VALUE "ENE".
+           02 FILLER PIC X(03) VALUE "FEB".
+           02 FILLER PIC X(03) VALUE "MAR".
+           02 FILLER PIC X(03) VALUE "ABR".
+           02 FILLER PIC X(03) VALUE "MAY".
+           02 FILLER PIC X(03) VALUE "JUN".
+           02 FILLER PIC X(03) VALUE "JUL".
+           02 FILLER PIC X(03) VALUE "AGO".
+           02 FILLER PIC X(03) VALUE "SEP".
+           02 FILLER PIC X(03) VALUE "OCT".
+           02 FILLER PIC X(03) VALUE "NOV".
+           02 FILLER PIC X(03) VALUE "DIC".
+       01  MESES-ABREV-TABLA REDEFINES MESES-ABREV-CADENA.
+           02 MES-ABREV PIC X(03) OCCURS 12 TIMES.
+
+      *>   NUMERO DE MES A TRADUCIR / NOMBRE YA TRADUCIDO, PARA
+      *>   PERFORMEAR OBTENER-NOMBRE-MES (VER COPYLIB MESESPR)
+       01  MES-NUMERO PIC 99 VALUE ZERO.
+       01  MES-NOMBRE PIC X(10) VALUE SPACES.
+       01  MES-NOMBRE-ABREV PIC X(03) VALUE SPACES.
