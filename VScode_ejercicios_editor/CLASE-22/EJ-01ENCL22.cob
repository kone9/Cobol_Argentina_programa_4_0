@@ -29,38 +29,72 @@
       *> espera esta instrucción
       *> aca identifico archivos
       *> identifico el servidor
-      *> el tipo de decimal 
-       ENVIRONMENT DIVISION. 
+      *> el tipo de decimal
+       ENVIRONMENT DIVISION.
       *>--------------------------------------
-       
+
       *>--------------------------------------
-      *>   es dependiendte de enviroment division sino esta 
+      *>   es dependiendte de enviroment division sino esta
       *>   enviroment division arriba no va a funcionar
        CONFIGURATION SECTION.
-      *>SPECIAL-NAMES.    
-      *>     DECIMAL-POINT IS COMMA. 
+      *>SPECIAL-NAMES.
+      *>     DECIMAL-POINT IS COMMA.
       *>--------------------------------------
-      
+
+      *>--------------------------------------
+      *> MATERIAS es el maestro de materias que mantiene la
+      *> coordinación; cada semestre agregan o dan de baja materias y
+      *> ya no hace falta recompilar para cambiar un cupo
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-MATERIAS ASSIGN TO "MATERIAS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *>   LISTADO es la nómina real de alumnos por materia, para
+      *>   entregarle al profesor una lista en vez de solo un total
+           SELECT ARCH-LISTADO ASSIGN TO "LISTADO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *>   ESPERA junta a los alumnos que llegan cuando la materia
+      *>   ya completo el cupo, para que coordinación les ofrezca
+      *>   otra comision en vez de perder el pedido de inscripción
+           SELECT ARCH-ESPERA ASSIGN TO "ESPERA"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *>--------------------------------------
        DATA DIVISION.
-      *>     FILES SECTION.
-      *>     INPUT OUTPUT SECTION.
       *>--------------------------------------
-       
+       FILE SECTION.
+       FD  ARCH-MATERIAS
+           RECORD CONTAINS 23 CHARACTERS.
+       01  REG-MATERIA.
+           03 MAT-CODIGO  PIC 9.
+           03 MAT-NOMBRE  PIC X(20).
+           03 MAT-CUPO    PIC 99.
+
+       FD  ARCH-LISTADO
+           RECORD CONTAINS 35 CHARACTERS.
+           COPY LISTADO.
+
+       FD  ARCH-ESPERA
+           RECORD CONTAINS 35 CHARACTERS.
+           COPY ESPERA.
 
       *>----------------------------------------------------------------
       *>----------------------------WORKING-----------------------------
        WORKING-STORAGE SECTION.
-       
-      *>   MATERIAS CUPO
-       01 CUPO-ANALISIS PIC 99 VALUE 5.
-       01 CUPO-DERECHO PIC 99 VALUE 7.
-       01 CUPO-IMPUESTOS PIC 99 VALUE 8.
-      
+
+      *>   MATERIAS CUPO, SE CARGAN DESDE ARCH-MATERIAS AL INICIAR
+       01 CUPO-ANALISIS PIC 99 VALUE ZERO.
+       01 CUPO-DERECHO PIC 99 VALUE ZERO.
+       01 CUPO-IMPUESTOS PIC 99 VALUE ZERO.
+
       *>   MATERIAS CUPO
        01 CONT-ANALISIS PIC 99 VALUE ZERO.
        01 CONT-DERECHO PIC 99 VALUE ZERO.
        01 CONT-IMPUESTOS PIC 99 VALUE ZERO.
+
+      *>   CONDICION FIN DE ARCHIVO MATERIAS
+       01 FIN-MATERIAS PIC X VALUE "N".
       
       *>   CONFLICTO 1 ES CONFLICTO 0 NO HAY CONFLICTO
        01 CONFLIC-ANALISIS PIC 9 VALUE ZERO.
@@ -75,6 +109,12 @@
       *>  CONDICION ROMPER BUCLE 0 SEGUIR 1 NO SEGUIR
        01 TERMINAR-BUCLE PIC 9 VALUE 0.
 
+      *>   PORCENTAJE DE CUPO CUBIERTO POR MATERIA AL CIERRE DEL DIA
+       01 PORCENTAJE-ANALISIS PIC 999V99 VALUE ZERO.
+       01 PORCENTAJE-DERECHO  PIC 999V99 VALUE ZERO.
+       01 PORCENTAJE-IMPUESTOS PIC 999V99 VALUE ZERO.
+       01 PORC-EDIT PIC ZZ9.99.
+
 
       *>----------------------------------------------------------------
       *>--------------------------PROCEDURE-----------------------------
@@ -84,13 +124,14 @@
            DISPLAY "-------------------------------------------------".
            DISPLAY "EJERCICIOS CON CANTIDAD ALUMNOS INSCRIPTOS"
            DISPLAY "-------------------------------------------------".
-           
-       
-           
-      
+
+           PERFORM CARGAR-MATERIAS.
+           OPEN OUTPUT ARCH-LISTADO.
+           OPEN OUTPUT ARCH-ESPERA.
+
       *> BUCLE QUE SE CIERRA CUANDO INGRESAS 1
       *> VERIFICAR EL CONFLICTO CON LAS MATERIAS Y AVISARLO
-           PERFORM UNTIL 1 = 1
+           PERFORM UNTIL TERMINAR-BUCLE = 1
 
                PERFORM ALUMNO-ANOTAR-EN-MATERIA
 
@@ -100,53 +141,135 @@
                ACCEPT TERMINAR-BUCLE
            END-PERFORM.
 
-
+           CLOSE ARCH-LISTADO.
+           CLOSE ARCH-ESPERA.
+           GO TO FIN-PROGRAMA.
 
        ALUMNO-ANOTAR-EN-MATERIA.
+           DISPLAY "INGRESE EL LEGAJO DEL ALUMNO"
+           ACCEPT ALUMNO.
            DISPLAY "INGRESE LA MATERIA= A, D ,I"
            ACCEPT MATERIA-ANOTADA.
 
            PERFORM ALUMNO-ANOTAR-ANALISIS.
-      *>     PERFORM ALUMNO-ANOTAR-DERECHO
-      *>     PERFORM ALUMNO-ANOTAR-IMPUESTOS.
+           PERFORM ALUMNO-ANOTAR-DERECHO.
+           PERFORM ALUMNO-ANOTAR-IMPUESTOS.
 
 
       *>   ANOTAR A ANALISIS
        ALUMNO-ANOTAR-ANALISIS.
            IF MATERIA-ANOTADA EQUAL "A"
-               IF CONFLIC-ANALISIS EQUAL 0
+               IF CONT-ANALISIS < CUPO-ANALISIS
                    ADD 1 TO CONT-ANALISIS
+                   MOVE ALUMNO TO LIST-ID-ALUMNO
+                   MOVE "ANALISIS MATEMATICO I" TO LIST-MATERIA
+                   WRITE REG-LISTADO
                ELSE
+                   MOVE 1 TO CONFLIC-ANALISIS
+                   MOVE ALUMNO TO ESP-ID-ALUMNO
+                   MOVE "ANALISIS MATEMATICO I" TO ESP-MATERIA
+                   WRITE REG-ESPERA
                    DISPLAY " HAY UN CONFLICTO CON MATERIA"
                    DISPLAY " ANALISIS NO PODES ANOTARTE, NO HAY"
-                   DISPLAY " CUPO"
+                   DISPLAY " CUPO, QUEDAS EN LISTA DE ESPERA"
                END-IF
            END-IF.
-      
 
-      *>   ANOTAR A DERECHO  
+
+      *>   ANOTAR A DERECHO
        ALUMNO-ANOTAR-DERECHO.
            IF MATERIA-ANOTADA EQUAL "D"
-               IF CONFLIC-DERECHO EQUAL 0
+               IF CONT-DERECHO < CUPO-DERECHO
                    ADD 1 TO CONT-DERECHO
+                   MOVE ALUMNO TO LIST-ID-ALUMNO
+                   MOVE "DERECHO ADMINISTRATIVO I" TO LIST-MATERIA
+                   WRITE REG-LISTADO
                ELSE
+                   MOVE 1 TO CONFLIC-DERECHO
+                   MOVE ALUMNO TO ESP-ID-ALUMNO
+                   MOVE "DERECHO ADMINISTRATIVO I" TO ESP-MATERIA
+                   WRITE REG-ESPERA
                    DISPLAY " HAY UN CONFLICTO CON MATERIA"
                    DISPLAY " DERECHO NO PODES ANOTARTE, NO HAY"
-                   DISPLAY " CUPO"
+                   DISPLAY " CUPO, QUEDAS EN LISTA DE ESPERA"
                END-IF
            END-IF.
-       
 
-      *>   ANOTAR A IMPUESTOS  
-       ALUMNO-ANOTAR-IMPUESTOS.    
+
+      *>   ANOTAR A IMPUESTOS
+       ALUMNO-ANOTAR-IMPUESTOS.
            IF MATERIA-ANOTADA EQUAL "I"
-               IF CONFLIC-IMPUESTOS EQUAL 0
+               IF CONT-IMPUESTOS < CUPO-IMPUESTOS
                    ADD 1 TO CONT-IMPUESTOS
+                   MOVE ALUMNO TO LIST-ID-ALUMNO
+                   MOVE "IMPUESTOS I" TO LIST-MATERIA
+                   WRITE REG-LISTADO
                ELSE
+                   MOVE 1 TO CONFLIC-IMPUESTOS
+                   MOVE ALUMNO TO ESP-ID-ALUMNO
+                   MOVE "IMPUESTOS I" TO ESP-MATERIA
+                   WRITE REG-ESPERA
                    DISPLAY " HAY UN CONFLICTO CON MATERIA"
                    DISPLAY " IMPUESTOS NO PODES ANOTARTE, NO HAY"
-                   DISPLAY " CUPO"
+                   DISPLAY " CUPO, QUEDAS EN LISTA DE ESPERA"
                END-IF
            END-IF.
 
+      *>   CARGA LOS CUPOS DESDE EL MAESTRO DE MATERIAS
+       CARGAR-MATERIAS.
+           MOVE "N" TO FIN-MATERIAS.
+           OPEN INPUT ARCH-MATERIAS.
+           PERFORM UNTIL FIN-MATERIAS = "S"
+               READ ARCH-MATERIAS
+                   AT END
+                       MOVE "S" TO FIN-MATERIAS
+                   NOT AT END
+                       EVALUATE MAT-CODIGO
+                           WHEN 1 MOVE MAT-CUPO TO CUPO-ANALISIS
+                           WHEN 2 MOVE MAT-CUPO TO CUPO-DERECHO
+                           WHEN 3 MOVE MAT-CUPO TO CUPO-IMPUESTOS
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
+           CLOSE ARCH-MATERIAS.
+
+       MOSTRAR-PORCENTAJE-CUPO.
+      *>   RESUMEN DE CIERRE DEL DIA: PORCENTAJE DE CUPO CUBIERTO
+      *>   SI LA MATERIA NO TIENE CUPO CARGADO (CUPO EN CERO) SE
+      *>   EVITA LA DIVISION POR CERO Y SE MUESTRA 0%
+           IF CUPO-ANALISIS > ZERO
+               COMPUTE PORCENTAJE-ANALISIS ROUNDED =
+                   (CONT-ANALISIS / CUPO-ANALISIS) * 100
+           ELSE
+               MOVE ZERO TO PORCENTAJE-ANALISIS
+           END-IF.
+           MOVE PORCENTAJE-ANALISIS TO PORC-EDIT.
+           DISPLAY "ANALISIS MATEMATICO I: " PORC-EDIT
+               "% DEL CUPO CUBIERTO".
+           IF CUPO-DERECHO > ZERO
+               COMPUTE PORCENTAJE-DERECHO ROUNDED =
+                   (CONT-DERECHO / CUPO-DERECHO) * 100
+           ELSE
+               MOVE ZERO TO PORCENTAJE-DERECHO
+           END-IF.
+           MOVE PORCENTAJE-DERECHO TO PORC-EDIT.
+           DISPLAY "DERECHO ADMINISTRATIVO I: " PORC-EDIT
+               "% DEL CUPO CUBIERTO".
+           IF CUPO-IMPUESTOS > ZERO
+               COMPUTE PORCENTAJE-IMPUESTOS ROUNDED =
+                   (CONT-IMPUESTOS / CUPO-IMPUESTOS) * 100
+           ELSE
+               MOVE ZERO TO PORCENTAJE-IMPUESTOS
+           END-IF.
+           MOVE PORCENTAJE-IMPUESTOS TO PORC-EDIT.
+           DISPLAY "IMPUESTOS I: " PORC-EDIT
+               "% DEL CUPO CUBIERTO".
+
+       FIN-PROGRAMA.
+           DISPLAY " "
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " "
+           PERFORM MOSTRAR-PORCENTAJE-CUPO
+           DISPLAY "TERMINO EL PROGRAMA".
+
            STOP RUN.
\ No newline at end of file
