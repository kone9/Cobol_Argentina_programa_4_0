@@ -29,29 +29,116 @@
       *> espera esta instrucción
       *> aca identifico archivos
       *> identifico el servidor
-      *> el tipo de decimal 
-       ENVIRONMENT DIVISION. 
+      *> el tipo de decimal
+       ENVIRONMENT DIVISION.
       *>--------------------------------------
-       
+
       *>--------------------------------------
-      *>   es dependiendte de enviroment division sino esta 
+      *>   es dependiendte de enviroment division sino esta
       *>   enviroment division arriba no va a funcionar
        CONFIGURATION SECTION.
-      *>SPECIAL-NAMES.    
-      *>     DECIMAL-POINT IS COMMA. 
+      *>SPECIAL-NAMES.
+      *>     DECIMAL-POINT IS COMMA.
       *>--------------------------------------
-      
+
+      *>--------------------------------------
+      *> INSCRIPCIONES llega de la mesa de inscripción con un
+      *> registro por alumno (id alumno + materia elegida), ya que
+      *> en la semana de inscripción son cientos de alumnos y no se
+      *> puede tipear uno por uno en consola
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-INSCRIPCIONES ASSIGN TO "INSCRIPCIONES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *>   CONTADORES guarda el checkpoint de ANA1/DER2/IMP3; si la
+      *>   corrida se corta a mitad de la sesión de inscripción, al
+      *>   reiniciar el programa retoma los conteos en vez de perder
+      *>   lo ya anotado en la mañana
+           SELECT ARCH-CONTADORES ASSIGN TO "CONTADORES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTADORES.
+
+      *>   LISTADO es la nómina real de alumnos por materia, para
+      *>   entregarle al profesor una lista en vez de solo un total
+           SELECT ARCH-LISTADO ASSIGN TO "LISTADO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *>   TRANLOG deja constancia de cada transacción leida de
+      *>   INSCRIPCIONES junto con CNT-PROCESADOS en CONTADORES;
+      *>   entre los dos permiten retomar una sesión de inscripción
+      *>   cortada sin volver a postear lo que ya quedo asentado
+           SELECT ARCH-TRANLOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANLOG.
+
+      *>   EXCEPCIONES junta cada transacción con un MATERIA fuera de
+      *>   rango, para que alguien revise el error de carga en vez de
+      *>   que el registro desaparezca sin dejar rastro
+           SELECT ARCH-EXCEPCIONES ASSIGN TO "EXCEPCIONES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *>   CONFIRMACIONES es el comprobante que la ventanilla le
+      *>   entrega al alumno apenas posta la inscripción
+           SELECT ARCH-CONFIRMA ASSIGN TO "CONFIRMACIONES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *>   CONTROL deja constancia de esta corrida (operador, cantidad
+      *>   procesada, resultado) en el registro comun a los demas jobs
+      *>   batch del area (ver COPYLIB CONTROL)
+           SELECT ARCH-CONTROL ASSIGN TO "CONTROL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTROL.
+      *>--------------------------------------
+
       *>--------------------------------------
        DATA DIVISION.
-      *>     FILES SECTION.
-      *>     INPUT OUTPUT SECTION.
       *>--------------------------------------
-       
+       FILE SECTION.
+       FD  ARCH-INSCRIPCIONES
+           RECORD CONTAINS 12 CHARACTERS.
+       01  REG-INSCRIPCION.
+           03 INSC-ID-ALUMNO PIC X(10).
+           03 INSC-MATERIA   PIC 9.
+           03 FILLER         PIC X.
+
+       FD  ARCH-CONTADORES
+           RECORD CONTAINS 14 CHARACTERS.
+       01  REG-CONTADORES.
+           03 CNT-ANA1 PIC 999.
+           03 CNT-DER2 PIC 999.
+           03 CNT-IMP3 PIC 999.
+           03 CNT-PROCESADOS PIC 9(5).
+
+       FD  ARCH-LISTADO
+           RECORD CONTAINS 35 CHARACTERS.
+           COPY LISTADO.
+
+       FD  ARCH-TRANLOG
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY TRANLOG.
+
+       FD  ARCH-EXCEPCIONES
+           RECORD CONTAINS 41 CHARACTERS.
+           COPY EXCEPCIONES.
+
+       FD  ARCH-CONFIRMA
+           RECORD CONTAINS 38 CHARACTERS.
+           COPY CONFIRMA.
+
+       FD  ARCH-CONTROL.
+           COPY CONTROL.
 
       *>----------------------------------------------------------------
       *>----------------------------WORKING-----------------------------
        WORKING-STORAGE SECTION.
-       
+
+      *>   ESTADO DE ARCH-TRANLOG, PARA ABRIRLO EN OUTPUT LA PRIMERA
+      *>   VEZ QUE CORRE (EXTEND FALLA SI EL ARCHIVO TODAVIA NO EXISTE)
+       01 WS-FS-TRANLOG PIC XX.
+           88 FS-TRANLOG-OK VALUE "00".
+           88 FS-TRANLOG-NO-EXISTE VALUE "35".
+
       *>   MATERIAS CUPO
        01 VARIABLES.
            03 ANA1 PIC 999.
@@ -59,18 +146,57 @@
            03 IMP3 PIC 999.
            03 MATERIA PIC 9.
 
+      *>   CUPO DE CADA MATERIA, UNICA FUENTE PARA EL CORTE DE
+      *>   INSCRIPCION Y PARA EL PORCENTAJE DE CUPO CUBIERTO
+       01 CUPO-ANA1 PIC 999 VALUE 5.
+       01 CUPO-DER2 PIC 999 VALUE 7.
+       01 CUPO-IMP3 PIC 999 VALUE 8.
+
+      *>   PORCENTAJE DE CUPO CUBIERTO POR MATERIA AL CIERRE DEL DIA
+       01 PORCENTAJE-ANALISIS PIC 999V99 VALUE ZERO.
+       01 PORCENTAJE-DERECHO  PIC 999V99 VALUE ZERO.
+       01 PORCENTAJE-IMPUESTOS PIC 999V99 VALUE ZERO.
+       01 PORC-EDIT PIC ZZ9.99.
+
+      *>   ID DEL ALUMNO QUE SE ESTA PROCESANDO DEL ARCHIVO
+       01 ID-ALUMNO PIC X(10).
+
+      *>   TABLA DE ALUMNOS YA INSCRIPTOS, PARA EVITAR QUE EL MISMO
+      *>   ALUMNO SE ANOTE DOS VECES AUNQUE SEA EN OTRA MATERIA
+       01 CANT-YA-INSCRIPTOS PIC 999 COMP VALUE ZERO.
+       01 TABLA-YA-INSCRIPTOS.
+           03 TABLA-ID-ALUMNO PIC X(10) OCCURS 150 TIMES.
+
+       01 IX-BUSQUEDA PIC 999 COMP VALUE ZERO.
+       01 ALUMNO-DUPLICADO PIC X VALUE "N".
+
+      *>   CANTIDAD DE TRANSACCIONES DE INSCRIPCIONES YA POSTEADAS;
+      *>   SE PERSISTE EN CONTADORES PARA PODER RETOMAR LA SESION
+       01 CANT-PROCESADAS PIC 9(5) COMP VALUE ZERO.
+       01 IX-SALTAR PIC 9(5) COMP VALUE ZERO.
+       01 FIN-SALTO PIC X VALUE "N".
+
+      *>   ESTADO DE LOS ARCHIVOS LINE SEQUENTIAL
+       01 WS-FS-CONTADORES PIC XX.
+           88 FS-CONTADORES-OK VALUE "00".
+
+      *>   ESTADO DE ARCH-CONTROL, PARA ABRIRLO EN OUTPUT LA PRIMERA
+      *>   VEZ QUE CORRE (EXTEND FALLA SI EL ARCHIVO TODAVIA NO EXISTE)
+       01 WS-FS-CONTROL PIC XX.
+           88 FS-CONTROL-OK VALUE "00".
+           88 FS-CONTROL-NO-EXISTE VALUE "35".
 
        01 CONFLICTO1 PIC X VALUE "N".
        01 CONFLICTO2 PIC X VALUE "N".
        01 CONFLICTO3 PIC X VALUE "N".
 
-      *> 0 TERMINAR PROGRAMA 1 CONTINUAR 
-       01 TERMINAR-PROGRAMA PIC 9 VALUE 1.
-
-
       *> VARIABLE PARA MOSTRAR RESULTADOS FORMATEADOS
        01 FORMATEO-RESULT PIC ZZ9.
 
+      *>   GATE DE CONFIRMACION COMPARTIDO (VER COPYLIB CONFPROC),
+      *>   PARA PEDIR CONFIRMACION ANTES DE ACTUALIZAR CONTADORES
+           COPY CONFPROC.
+
       *>   nota este ejercicio uso parrafos en el procedura,
       *>   dejo alguna recomendacion
       *>   de los profesores
@@ -81,44 +207,128 @@
        PROCEDURE DIVISION.
       *>   inicia las variables correctamente
            INITIALIZE VARIABLES.
-
-       COMIENZO.
-      *>   todo lo que va en la procedura va a partir de la columna 12
            DISPLAY " ".
            DISPLAY "-------------------------------------------------".
            DISPLAY "INICIO EJERCICIOS CON CANTIDAD ALUMNOS INSCRIPTOS"
            DISPLAY "-------------------------------------------------".
-           DISPLAY "AGREGAR ALUMNOS INGRESAR = 1"
-           DISPLAY "TERMINAR EL PROGRAMA INGRESAR = 0"
-           PERFORM VERIFICAR-TERMINAR-PROGRAMA.
-           DISPLAY " "
+      *>   la mesa de inscripción entrega un registro por alumno en
+      *>   el archivo INSCRIPCIONES; ya no se ACCEPTa materia por
+      *>   consola, se lee el lote completo de la noche
+           OPEN INPUT ARCH-INSCRIPCIONES.
+           OPEN OUTPUT ARCH-LISTADO.
+           OPEN EXTEND ARCH-TRANLOG.
+           IF FS-TRANLOG-NO-EXISTE
+               OPEN OUTPUT ARCH-TRANLOG
+           END-IF.
+           OPEN OUTPUT ARCH-EXCEPCIONES.
+           OPEN OUTPUT ARCH-CONFIRMA.
+           PERFORM CARGAR-CONTADORES.
+           PERFORM SALTAR-TRANSACCIONES-PROCESADAS.
 
-           DISPLAY "INGRESE ALUMNO A ALGUNA MATERIAS".
-           DISPLAY "ANALISIS = 1 // DERECHO = 2 // IMPUESTOS = 3 ".
-           ACCEPT MATERIA.
+       COMIENZO.
+      *>   todo lo que va en la procedura va a partir de la columna 12
+           READ ARCH-INSCRIPCIONES
+               AT END
+                   GO TO FIN-PROGRAMA
+           END-READ.
+           MOVE INSC-ID-ALUMNO TO ID-ALUMNO.
+           MOVE INSC-MATERIA   TO MATERIA.
            PERFORM VERIFICAR.
+           PERFORM VERIFICAR-DUPLICADO.
+           IF ALUMNO-DUPLICADO = "S"
+               PERFORM ANOTAR-TRANSACCION-DUPLICADA
+               DISPLAY "ALUMNO " ID-ALUMNO
+                   " YA ESTA INSCRIPTO, SE IGNORA EL REGISTRO"
+               DISPLAY " "
+               GO TO COMIENZO
+           END-IF.
+           PERFORM ANOTAR-TRANSACCION-POSTEADA.
            PERFORM AGREGAR.
 
-       VERIFICAR. 
+       VERIFICAR.
       *>VERIFICAR-SI-NUMERO-MATERIA-CORRECTO
-           IF MATERIA < 1 AND MATERIA > 3
+           IF MATERIA < 1 OR MATERIA > 3
+             PERFORM ANOTAR-TRANSACCION-INVALIDA
+             MOVE ID-ALUMNO TO EXC-ID-ALUMNO
+             MOVE MATERIA TO EXC-MATERIA
+             MOVE "MATERIA FUERA DE RANGO 1-3" TO EXC-MOTIVO
+             WRITE REG-EXCEPCIONES
              DISPLAY "NUMERO INCORRECTO, SOLO AGREGUE MATERIAS DE 1 A 3"
              DISPLAY " "
              GO TO COMIENZO.
 
+       SALTAR-TRANSACCIONES-PROCESADAS.
+      *>   EN UN REINICIO, DESCARTA LAS TRANSACCIONES QUE CONTADORES
+      *>   DICE QUE YA SE POSTEARON PARA NO DUPLICAR EL TRABAJO
+           MOVE "N" TO FIN-SALTO.
+           PERFORM VARYING IX-SALTAR FROM 1 BY 1
+                   UNTIL IX-SALTAR > CANT-PROCESADAS OR FIN-SALTO = "S"
+               READ ARCH-INSCRIPCIONES
+                   AT END
+                       MOVE "S" TO FIN-SALTO
+               END-READ
+           END-PERFORM.
+
+       ANOTAR-TRANSACCION-POSTEADA.
+           ADD 1 TO CANT-PROCESADAS.
+           MOVE ID-ALUMNO TO TRAN-ID-ALUMNO.
+           MOVE MATERIA TO TRAN-MATERIA.
+           MOVE "POSTEADO" TO TRAN-RESULTADO.
+           WRITE REG-TRANLOG.
+
+       ANOTAR-TRANSACCION-DUPLICADA.
+           ADD 1 TO CANT-PROCESADAS.
+           MOVE ID-ALUMNO TO TRAN-ID-ALUMNO.
+           MOVE MATERIA TO TRAN-MATERIA.
+           MOVE "DUPLICADO" TO TRAN-RESULTADO.
+           WRITE REG-TRANLOG.
+
+       ANOTAR-TRANSACCION-INVALIDA.
+           ADD 1 TO CANT-PROCESADAS.
+           MOVE ID-ALUMNO TO TRAN-ID-ALUMNO.
+           MOVE MATERIA TO TRAN-MATERIA.
+           MOVE "INVALIDO" TO TRAN-RESULTADO.
+           WRITE REG-TRANLOG.
+
+       VERIFICAR-DUPLICADO.
+      *>   RECORRE LA TABLA DE INSCRIPTOS BUSCANDO EL ID-ALUMNO
+           MOVE "N" TO ALUMNO-DUPLICADO.
+           PERFORM VARYING IX-BUSQUEDA FROM 1 BY 1
+                   UNTIL IX-BUSQUEDA > CANT-YA-INSCRIPTOS
+               IF TABLA-ID-ALUMNO (IX-BUSQUEDA) = ID-ALUMNO
+                   MOVE "S" TO ALUMNO-DUPLICADO
+               END-IF
+           END-PERFORM.
+
+       ANOTAR-YA-INSCRIPTO.
+      *>   DEJA CONSTANCIA DEL ALUMNO EN LA TABLA DE YA INSCRIPTOS
+           IF CANT-YA-INSCRIPTOS < 150
+               ADD 1 TO CANT-YA-INSCRIPTOS
+               MOVE ID-ALUMNO TO TABLA-ID-ALUMNO (CANT-YA-INSCRIPTOS)
+           END-IF.
+
        AGREGAR.
       *> AGREGAR-ALUMNOS-A-MATERIAS.
            PERFORM ALUMNO-ANOTAR-ANALISIS.
            PERFORM ALUMNO-ANOTAR-DERECHO.
-           PERFORM ALUMNO-ANOTAR-ANALISIS.
-      
+           PERFORM ALUMNO-ANOTAR-IMPUESTOS.
+
       *> ACHICAR LOS NOMBRES PARRAFOS ahora los dejo asi ya que funciona
 
        ALUMNO-ANOTAR-ANALISIS.
            IF MATERIA = 1
                COMPUTE ANA1 = ANA1 + 1
-               IF ANA1 > 5 MOVE "S" TO CONFLICTO1
+               IF ANA1 > CUPO-ANA1 MOVE "S" TO CONFLICTO1
                    COMPUTE ANA1 = ANA1 - 1
+               ELSE
+                   PERFORM ANOTAR-YA-INSCRIPTO
+                   MOVE ID-ALUMNO TO LIST-ID-ALUMNO
+                   MOVE "ANALISIS MATEMATICO I" TO LIST-MATERIA
+                   WRITE REG-LISTADO
+                   MOVE ID-ALUMNO TO CONF-ID-ALUMNO
+                   MOVE "ANALISIS MATEMATICO I" TO CONF-MATERIA
+                   COMPUTE CONF-CUPO-RESTANTE = CUPO-ANA1 - ANA1
+                   WRITE REG-CONFIRMACION
                END-IF
       *>   vuelve a comienzo si pasa esto
                GO TO COMIENZO
@@ -127,8 +337,17 @@
        ALUMNO-ANOTAR-DERECHO.
            IF MATERIA = 2
                COMPUTE DER2 = DER2 + 1
-               IF DER2 > 7 MOVE "S" TO CONFLICTO2
+               IF DER2 > CUPO-DER2 MOVE "S" TO CONFLICTO2
                    COMPUTE DER2 = DER2 - 1
+               ELSE
+                   PERFORM ANOTAR-YA-INSCRIPTO
+                   MOVE ID-ALUMNO TO LIST-ID-ALUMNO
+                   MOVE "DERECHO ADMINISTRATIVO I" TO LIST-MATERIA
+                   WRITE REG-LISTADO
+                   MOVE ID-ALUMNO TO CONF-ID-ALUMNO
+                   MOVE "DERECHO ADMINISTRATIVO I" TO CONF-MATERIA
+                   COMPUTE CONF-CUPO-RESTANTE = CUPO-DER2 - DER2
+                   WRITE REG-CONFIRMACION
                END-IF
       *>   vuelve a comienzo si pasa esto
                GO TO COMIENZO
@@ -137,18 +356,46 @@
        ALUMNO-ANOTAR-IMPUESTOS.
            IF MATERIA = 3
                COMPUTE IMP3 = IMP3 + 1
-               IF IMP3 > 8 MOVE "S" TO CONFLICTO3
+               IF IMP3 > CUPO-IMP3 MOVE "S" TO CONFLICTO3
                    COMPUTE IMP3 = IMP3 - 1
+               ELSE
+                   PERFORM ANOTAR-YA-INSCRIPTO
+                   MOVE ID-ALUMNO TO LIST-ID-ALUMNO
+                   MOVE "IMPUESTOS I" TO LIST-MATERIA
+                   WRITE REG-LISTADO
+                   MOVE ID-ALUMNO TO CONF-ID-ALUMNO
+                   MOVE "IMPUESTOS I" TO CONF-MATERIA
+                   COMPUTE CONF-CUPO-RESTANTE = CUPO-IMP3 - IMP3
+                   WRITE REG-CONFIRMACION
                END-IF
       *>   vuelve a comienzo si pasa esto
                GO TO COMIENZO
            END-IF.
-       
-       VERIFICAR-TERMINAR-PROGRAMA.
-           ACCEPT TERMINAR-PROGRAMA
-           IF TERMINAR-PROGRAMA = 0
-               GO TO FIN-PROGRAMA.
-           
+
+       CARGAR-CONTADORES.
+      *>   RESTAURA EL CHECKPOINT DE LA CORRIDA ANTERIOR, SI EXISTE
+           OPEN INPUT ARCH-CONTADORES.
+           IF FS-CONTADORES-OK
+               READ ARCH-CONTADORES
+                   NOT AT END
+                       MOVE CNT-ANA1 TO ANA1
+                       MOVE CNT-DER2 TO DER2
+                       MOVE CNT-IMP3 TO IMP3
+                       MOVE CNT-PROCESADOS TO CANT-PROCESADAS
+               END-READ
+               CLOSE ARCH-CONTADORES
+           END-IF.
+
+       GRABAR-CONTADORES.
+      *>   DEJA EL CHECKPOINT LISTO PARA UN EVENTUAL REINICIO
+           OPEN OUTPUT ARCH-CONTADORES.
+           MOVE ANA1 TO CNT-ANA1.
+           MOVE DER2 TO CNT-DER2.
+           MOVE IMP3 TO CNT-IMP3.
+           MOVE CANT-PROCESADAS TO CNT-PROCESADOS.
+           WRITE REG-CONTADORES.
+           CLOSE ARCH-CONTADORES.
+
        MOSTRAR-CANTIDAD-INSCRIPTOS.
       *>    formateo resultados para que no tengan ceros
            MOVE ANA1 TO FORMATEO-RESULT
@@ -158,6 +405,24 @@
            MOVE IMP3 TO FORMATEO-RESULT
            DISPLAY "CANTIDAD INSCRIPTOS IMPUESTOS = " FORMATEO-RESULT.
        
+       MOSTRAR-PORCENTAJE-CUPO.
+      *>   RESUMEN DE CIERRE DEL DIA: PORCENTAJE DE CUPO CUBIERTO
+           COMPUTE PORCENTAJE-ANALISIS ROUNDED =
+               (ANA1 / CUPO-ANA1) * 100.
+           MOVE PORCENTAJE-ANALISIS TO PORC-EDIT.
+           DISPLAY "ANALISIS MATEMATICO I: " PORC-EDIT
+               "% DEL CUPO CUBIERTO".
+           COMPUTE PORCENTAJE-DERECHO ROUNDED =
+               (DER2 / CUPO-DER2) * 100.
+           MOVE PORCENTAJE-DERECHO TO PORC-EDIT.
+           DISPLAY "DERECHO ADMINISTRATIVO I: " PORC-EDIT
+               "% DEL CUPO CUBIERTO".
+           COMPUTE PORCENTAJE-IMPUESTOS ROUNDED =
+               (IMP3 / CUPO-IMP3) * 100.
+           MOVE PORCENTAJE-IMPUESTOS TO PORC-EDIT.
+           DISPLAY "IMPUESTOS I: " PORC-EDIT
+               "% DEL CUPO CUBIERTO".
+
        MOSTRAR-CONFLICTOS.
            IF CONFLICTO1 = "S"
                DISPLAY "SE ENCONTRO UN CONFLICTO EN ANALISIS"
@@ -170,11 +435,33 @@
            END-IF.
        
        FIN-PROGRAMA.
+           CLOSE ARCH-INSCRIPCIONES.
+           CLOSE ARCH-LISTADO.
+           CLOSE ARCH-TRANLOG.
+           CLOSE ARCH-EXCEPCIONES.
+           CLOSE ARCH-CONFIRMA.
+           PERFORM CONFIRMAR-PROCEDER.
+           IF CONFIRMA-RESP-SI
+               PERFORM GRABAR-CONTADORES
+               MOVE "OK" TO CTL-ESTADO
+           ELSE
+               DISPLAY "CORRIDA CANCELADA POR EL OPERADOR: "
+                   "CONTADORES NO SE ACTUALIZA"
+               MOVE "CANCELADO" TO CTL-ESTADO
+           END-IF.
            DISPLAY " "
            DISPLAY "---------------------------------------------------"
            DISPLAY " "
            PERFORM MOSTRAR-CANTIDAD-INSCRIPTOS
+           PERFORM MOSTRAR-PORCENTAJE-CUPO
            PERFORM MOSTRAR-CONFLICTOS
            DISPLAY "TERMINO EL PROGRAMA".
 
-           STOP RUN.
\ No newline at end of file
+           MOVE "EJ-02ENCL22" TO CTL-JOB.
+           MOVE CANT-PROCESADAS TO CTL-CANT-REG.
+           PERFORM GRABAR-CONTROL.
+
+           STOP RUN.
+
+           COPY CONFPRPR.
+           COPY CTLPR.
