@@ -10,8 +10,20 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
                     DECIMAL-POINT IS COMMA.
+
+      *>   IMPARES trae un renglon por alumno con sus propios numeros
+      *>   impares, para corregir la planilla de todo un curso de una
+      *>   sola corrida en vez de un unico juego de datos fijo
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-IMPARES ASSIGN TO "IMPARES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARCH-IMPARES.
+           COPY IMPARREG.
+
        WORKING-STORAGE SECTION.
 
 
@@ -20,46 +32,81 @@
        01 COCIENTE-ENTERO PIC 9999.
        01 DIFERENCIA PIC S99.
        01 EDITABLE PIC ZZZ9,99CR.
-       01 IMPARES.
-              02 FILLER PIC 99 VALUE 01.
-              02 FILLER PIC 99 VALUE 03.
-              02 FILLER PIC 99 VALUE 05.
-              02 FILLER PIC 99 VALUE 07.
-              02 FILLER PIC 99 VALUE 09.
-              02 FILLER PIC 99 VALUE 11.
-              02 FILLER PIC 99 VALUE 13.
-              02 FILLER PIC 99 VALUE 15.
-              02 FILLER PIC 99 VALUE 17.
-              02 FILLER PIC 99 VALUE 19.
-       01 TABLA-IMPARES REDEFINES IMPARES.
+       01 TABLA-IMPARES.
               02 IMPAR PIC 99 OCCURS 10 TIMES.
 
+       01 WS-ID-ALUMNO PIC X(10).
+
+       01 WS-FIN-IMPARES PIC X VALUE "N".
+           88 WS-HAY-MAS-IMPARES VALUE "N".
+           88 WS-NO-HAY-MAS-IMPARES VALUE "S".
+
+       77 IX-IMP PIC 99 VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN INPUT ARCH-IMPARES.
+           PERFORM UNTIL WS-NO-HAY-MAS-IMPARES
+               READ ARCH-IMPARES
+                   AT END
+                       SET WS-NO-HAY-MAS-IMPARES TO TRUE
+                   NOT AT END
+                       PERFORM PROCESAR-ALUMNO THRU PROCESAR-ALUMNO-FIN
+               END-READ
+           END-PERFORM.
+           CLOSE ARCH-IMPARES.
+
+       STOP RUN.
+
+       PROCESAR-ALUMNO.
+           MOVE IMP-ID-ALUMNO TO WS-ID-ALUMNO.
+           PERFORM VARYING IX-IMP FROM 1 BY 1 UNTIL IX-IMP > 10
+               MOVE IMP-VALOR(IX-IMP) TO IMPAR(IX-IMP)
+           END-PERFORM.
 
        PRIMER-PAR.
                     ADD IMPAR(1) TO IMPAR(2).
        SEGUNDO-PAR.
                     MULTIPLY IMPAR(3) BY IMPAR(4) GIVING PRODUCTO.
        TERCER-PAR.
-                    DIVIDE IMPAR(6) BY IMPAR(5) GIVING COCIENTE.
+                    IF IMPAR(5) = ZERO
+                        DISPLAY "ALUMNO " WS-ID-ALUMNO
+                            " RENGLON INVALIDO: DIVISOR EN CERO "
+                            "(TERCER PAR)"
+                        MOVE ZERO TO COCIENTE
+                    ELSE
+                        DIVIDE IMPAR(6) BY IMPAR(5) GIVING COCIENTE
+                    END-IF.
        CUARTO-PAR.
-                    DIVIDE IMPAR(7) BY IMPAR(8) GIVING COCIENTE-ENTERO.
+                    IF IMPAR(8) = ZERO
+                        DISPLAY "ALUMNO " WS-ID-ALUMNO
+                            " RENGLON INVALIDO: DIVISOR EN CERO "
+                            "(CUARTO PAR)"
+                        MOVE ZERO TO COCIENTE-ENTERO
+                    ELSE
+                        DIVIDE IMPAR(7) BY IMPAR(8)
+                            GIVING COCIENTE-ENTERO
+                    END-IF.
        QUINTO-PAR.
                     SUBTRACT IMPAR(10) FROM IMPAR(9) GIVING DIFERENCIA.
 
       *RESULTADOS
                     MOVE IMPAR(2) TO EDITABLE.
-                    DISPLAY "SUMA " EDITABLE.
+                    DISPLAY "ALUMNO " WS-ID-ALUMNO " SUMA " EDITABLE.
                     MOVE PRODUCTO TO EDITABLE.
-                    DISPLAY "PRODUCTO " EDITABLE.
+                    DISPLAY "ALUMNO " WS-ID-ALUMNO " PRODUCTO "
+                            EDITABLE.
                     MOVE COCIENTE TO EDITABLE.
-                    DISPLAY "COCIENTE " EDITABLE.
+                    DISPLAY "ALUMNO " WS-ID-ALUMNO " COCIENTE "
+                            EDITABLE.
                     MOVE COCIENTE-ENTERO TO EDITABLE.
-                    DISPLAY "COCIENTE ENTERO " EDITABLE.
+                    DISPLAY "ALUMNO " WS-ID-ALUMNO
+                            " COCIENTE ENTERO " EDITABLE.
                     MOVE DIFERENCIA TO EDITABLE.
-                    DISPLAY "DIFERENCIA " EDITABLE.
-                    ACCEPT PRODUCTO.
+                    DISPLAY "ALUMNO " WS-ID-ALUMNO " DIFERENCIA "
+                            EDITABLE.
+
+       PROCESAR-ALUMNO-FIN.
+           EXIT.
 
-       STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
